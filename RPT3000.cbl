@@ -1,528 +1,1271 @@
-       IDENTIFICATION DIVISION.                                         00010000
-                                                                        00020000
-       PROGRAM-ID. RPT3000.                                             00030000
-                                                                        00040000
-      *   Programmers.: Violet French                                   00050000
-      *   Date........: 2026.02.19                                      00060000
-      *   Github URL..: https://github.com/Pirategirl9000/RPT3000       00070000
-      *   Description.: This program produces a sales report based on   00080000
-      *   values acquired from the CUSTMAST dataset                     00090000
-       ENVIRONMENT DIVISION.                                            00100000
-                                                                        00110000
-       INPUT-OUTPUT SECTION.                                            00120000
-                                                                        00130000
-       FILE-CONTROL.                                                    00140000
-           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00150000
-           SELECT ORPT3000 ASSIGN TO RPT3000.                           00160000
-                                                                        00170000
-       DATA DIVISION.                                                   00180000
-                                                                        00190000
-       FILE SECTION.                                                    00200000
-                                                                        00210000
-      **************************************************************    00220000
-      * INPUT FILE                                                 *    00230000
-      **************************************************************    00240000
-       FD  CUSTMAST                                                     00250000
-           RECORDING MODE IS F                                          00260000
-           LABEL RECORDS ARE STANDARD                                   00270000
-           RECORD CONTAINS 130 CHARACTERS                               00280000
-           BLOCK CONTAINS 130 CHARACTERS.                               00290000
-       01  CUSTOMER-MASTER-RECORD.                                      00300000
-           05  CM-BRANCH-NUMBER        PIC 9(2).                        00310000
-           05  CM-SALESREP-NUMBER      PIC 9(2).                        00320000
-           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00330000
-           05  CM-CUSTOMER-NAME        PIC X(20).                       00340000
-           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00350000
-           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00360000
-           05  FILLER                  PIC X(87).                       00370000
-                                                                        00380000
-      **************************************************************    00390000
-      * OUTPUT FILE                                                *    00400000
-      **************************************************************    00410000
-       FD  ORPT3000                                                     00420000
-           RECORDING MODE IS F                                          00430000
-           LABEL RECORDS ARE STANDARD                                   00440000
-           RECORD CONTAINS 130 CHARACTERS                               00450000
-           BLOCK CONTAINS 130 CHARACTERS.                               00460000
-       01  PRINT-AREA      PIC X(130).                                  00470000
-                                                                        00480000
-       WORKING-STORAGE SECTION.                                         00490000
-                                                                        00500000
-      *------------------------------------------------------------*    00510000
-      *                        WORKING FIELDS                      *    00520000
-      *============================================================*    00530000
-      *     THE FOLLOWING RECORDS ARE USED FOR WORKING WITH DATA   *    00540000
-      *              AND ARE NOT USED FOR PROGRAM OUTPUT           *    00550000
-      *------------------------------------------------------------*    00560000
-                                                                        00570000
-      **************************************************************    00580000
-      * SWITCH FOR END OF FILE                                     *    00590000
-      **************************************************************    00600000
-       01  SWITCHES.                                                    00610000
-           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00620000
-           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00630001
-                                                                        00640001
-      **************************************************************    00650001
-      * SWITCH FOR END OF FILE                                     *    00660001
-      **************************************************************    00670001
-       01  CONTROL-FIELDS.                                              00680001
-           05  OLD-BRANCH-NUMBER       PIC 99.                          00690001
-                                                                        00700001
-      **************************************************************    00710000
-      * STORES INFORMATION RELEVANT TO THE PAGE                    *    00720000
-      **************************************************************    00730000
-       01  PRINT-FIELDS.                                                00740000
-           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00750000
-           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00760000
-           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00770000
-                                                                        00780000
-      **************************************************************    00790000
-      * STORES TOTAL FIELDS FOR CALCULATING                        *    00800000
-      **************************************************************    00810000
-       01  TOTAL-FIELDS.                                                00820000
-           05  BRANCH-TOTAL-THIS-YTD  PIC S9(6)V99   VALUE ZERO.        00830001
-           05  BRANCH-TOTAL-LAST-YTD  PIC S9(6)V99   VALUE ZERO.        00840001
-           05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00850000
-           05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00860000
+       IDENTIFICATION DIVISION.                                         00001000
+                                                                        00002000
+       PROGRAM-ID. RPT3000.                                             00003000
+                                                                        00004000
+      *   Programmers.: Violet French                                   00005000
+      *   Date........: 2026.02.19                                      00006000
+      *   Github URL..: https://github.com/Pirategirl9000/RPT3000       00007000
+      *   Description.: This program produces a sales report based on   00008000
+      *   values acquired from the CUSTMAST dataset                     00009000
+      *                                                                 00010010
+      *   Modification History                                          00011010
+      *   --------------------                                          00012010
+      *   2026.03.02  VF  Added sales rep subtotal breaks within        00013010
+      *                   each branch.                                  00014010
+      *   2026.03.09  VF  Added the ODECL3000 sales decline exception   00015020
+      *                   report written alongside ORPT3000.            00016020
+      *   2026.03.16  VF  Moved CUSTOMER-MASTER-RECORD to the shared    00017030
+      *                   CUSTMAST copybook so CUSTMAINT can use the    00018030
+      *                   same layout.                                  00019030
+      *   2026.03.23  VF  Added a sequence check on CUSTMAST so an      00020040
+      *                   out-of-order record abends the run instead    00021040
+      *                   of producing a wrong BRANCH-TOTAL-LINE.       00022040
+      *   2026.03.30  VF  Added checkpoint/restart so a large           00023050
+      *                   CUSTMAST run can resume where it left off.    00024050
+      *                   Also fixed a typo that was adding this        00025050
+      *                   customer's last year sales into               00026050
+      *                   BRANCH-TOTAL-THIS-YTD instead of              00027050
+      *                   BRANCH-TOTAL-LAST-YTD.                        00028050
+      *   2026.04.06  VF  Added a YTD-vs-budget column using the new    00029060
+      *                   CM-SALES-BUDGET-YTD field carved out of the   00030060
+      *                   CUSTOMER-MASTER-RECORD filler.                00031060
+      *   2026.04.13  VF  Added the OEXTRACT comma-delimited extract    00032070
+      *                   file so the customer/rep/branch/grand total   00033070
+      *                   figures can be pulled into a spreadsheet.     00034070
+      *   2026.04.20  VF  Added a 3-year trend line under each          00034080
+      *                   customer using the new CM-SALES-PRIOR-YTD     00034081
+      *                   field, so a one-year dip can be told apart    00034082
+      *                   from a multi-year slide.                      00034083
+      *   2026.04.27  VF  Added the ODORM3000 dormant customer listing  00034090
+      *                   for customers with no sales this YTD or       00034091
+      *                   last YTD, pulled from the same CUSTMAST pass  00034092
+      *                   so they can be cleaned out of the master.     00034093
+       ENVIRONMENT DIVISION.                                            00035000
+                                                                        00036000
+       INPUT-OUTPUT SECTION.                                            00037000
+                                                                        00038000
+       FILE-CONTROL.                                                    00039000
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00040000
+           SELECT ORPT3000 ASSIGN TO RPT3000.                           00041000
+           SELECT ODECL3000 ASSIGN TO DECL3000.                         00042020
+           SELECT CHKPOINT ASSIGN TO CHKPOINT.                          00043050
+           SELECT OEXTRACT ASSIGN TO EXTRACT.                           00044070
+           SELECT ODORM3000 ASSIGN TO DORM3000.                         00044080
+                                                                        00045000
+       DATA DIVISION.                                                   00046000
+                                                                        00047000
+       FILE SECTION.                                                    00048000
+                                                                        00049000
+      **************************************************************    00050000
+      * INPUT FILE                                                 *    00051000
+      **************************************************************    00052000
+       FD  CUSTMAST                                                     00053000
+           RECORDING MODE IS F                                          00054000
+           LABEL RECORDS ARE STANDARD                                   00055000
+           RECORD CONTAINS 130 CHARACTERS                               00056000
+           BLOCK CONTAINS 130 CHARACTERS.                               00057000
+           COPY CUSTMAST.                                               00058030
+                                                                        00059000
+      **************************************************************    00060000
+      * OUTPUT FILE                                                *    00061000
+      **************************************************************    00062000
+       FD  ORPT3000                                                     00063000
+           RECORDING MODE IS F                                          00064000
+           LABEL RECORDS ARE STANDARD                                   00065000
+           RECORD CONTAINS 130 CHARACTERS                               00066000
+           BLOCK CONTAINS 130 CHARACTERS.                               00067000
+       01  PRINT-AREA      PIC X(130).                                  00068000
+                                                                        00069000
+      **************************************************************    00070000
+      * SALES DECLINE EXCEPTION OUTPUT FILE                        *    00071020
+      * LISTS ONLY THE CUSTOMERS WHOSE CHANGE PERCENT FELL PAST    *    00072020
+      * THE DECLINE THRESHOLD - SEE 226-CHECK-DECLINE-EXCEPTION    *    00073020
+      **************************************************************    00074000
+       FD  ODECL3000                                                    00075020
+           RECORDING MODE IS F                                          00076000
+           LABEL RECORDS ARE STANDARD                                   00077000
+           RECORD CONTAINS 130 CHARACTERS                               00078000
+           BLOCK CONTAINS 130 CHARACTERS.                               00079000
+       01  DECL-PRINT-AREA  PIC X(130).                                 00080020
+                                                                        00081000
+      **************************************************************    00082000
+      * SPREADSHEET EXTRACT OUTPUT FILE                            *    00083070
+      * COMMA-DELIMITED COPY OF THE CUSTOMER/REP/BRANCH/GRAND      *    00084070
+      * TOTAL FIGURES ALONGSIDE ORPT3000 FOR AD HOC SPREADSHEET    *    00085070
+      * ANALYSIS - SEE 229-WRITE-EXTRACT-RECORD                    *    00086070
+      **************************************************************    00087000
+       FD  OEXTRACT                                                     00088070
+           RECORDING MODE IS F                                          00089000
+           LABEL RECORDS ARE STANDARD                                   00090000
+           RECORD CONTAINS 80 CHARACTERS                                00091070
+           BLOCK CONTAINS 80 CHARACTERS.                                00092070
+       01  EXTRACT-PRINT-AREA  PIC X(80).                               00093070
+                                                                        00093080
+      **************************************************************    00093090
+      * DORMANT CUSTOMER OUTPUT FILE                                *   00093100
+      * LISTS ONLY THE CUSTOMERS WITH NO SALES THIS YTD OR LAST     *   00093110
+      * YTD - SEE 228-CHECK-DORMANT-CUSTOMER                        *   00093120
+      **************************************************************    00093130
+       FD  ODORM3000                                                    00093140
+           RECORDING MODE IS F                                          00093150
+           LABEL RECORDS ARE STANDARD                                   00093160
+           RECORD CONTAINS 130 CHARACTERS                               00093170
+           BLOCK CONTAINS 130 CHARACTERS.                               00093180
+       01  DORM-PRINT-AREA  PIC X(130).                                 00093190
+                                                                        00094000
+      **************************************************************    00095000
+      * CHECKPOINT FILE                                            *    00096050
+      * HOLDS PERIODIC SNAPSHOTS OF THE RUN'S PROGRESS SO A RERUN  *    00097050
+      * CAN SKIP BACK TO WHERE THE PRIOR RUN LEFT OFF INSTEAD OF   *    00098050
+      * REPROCESSING CUSTMAST FROM THE BEGINNING. SEE              *    00099050
+      * 105-CHECK-FOR-RESTART AND 227-WRITE-CHECKPOINT-RECORD      *    00100050
+      **************************************************************    00101000
+       FD  CHKPOINT                                                     00102050
+           RECORDING MODE IS F                                          00103000
+           LABEL RECORDS ARE STANDARD                                   00104000
+           RECORD CONTAINS 105 CHARACTERS                               00105060
+           BLOCK CONTAINS 105 CHARACTERS.                               00106060
+       01  CHECKPOINT-RECORD.                                           00107050
+           05  CK-RECORDS-READ           PIC 9(9).                      00108050
+           05  CK-PAGE-COUNT             PIC S9(3).                     00109050
+           05  CK-LINE-COUNT             PIC S9(3).                     00110050
+           05  CK-OLD-BRANCH-NUMBER      PIC 99.                        00111050
+           05  CK-OLD-SALESREP-NUMBER    PIC 99.                        00112050
+           05  CK-REP-TOTAL-THIS-YTD     PIC S9(6)V99.                  00113050
+           05  CK-REP-TOTAL-LAST-YTD     PIC S9(6)V99.                  00114050
+           05  CK-REP-TOTAL-BUDGET-YTD   PIC S9(6)V99.                  00115060
+           05  CK-BRANCH-TOTAL-THIS-YTD  PIC S9(6)V99.                  00116050
+           05  CK-BRANCH-TOTAL-LAST-YTD  PIC S9(6)V99.                  00117050
+           05  CK-BRANCH-TOTAL-BUDGET-YTD PIC S9(6)V99.                 00118060
+           05  CK-GRAND-TOTAL-THIS-YTD   PIC S9(7)V99.                  00119050
+           05  CK-GRAND-TOTAL-LAST-YTD   PIC S9(7)V99.                  00120050
+           05  CK-GRAND-TOTAL-BUDGET-YTD PIC S9(7)V99.                  00121060
+           05  FILLER                    PIC X(11).                     00122050
+                                                                        00123000
+       WORKING-STORAGE SECTION.                                         00124000
+                                                                        00125000
+      *------------------------------------------------------------*    00126000
+      *                        WORKING FIELDS                      *    00127000
+      *============================================================*    00128000
+      *     THE FOLLOWING RECORDS ARE USED FOR WORKING WITH DATA   *    00129000
+      *              AND ARE NOT USED FOR PROGRAM OUTPUT           *    00130000
+      *------------------------------------------------------------*    00131000
+                                                                        00132000
+      **************************************************************    00133000
+      * SWITCH FOR END OF FILE                                     *    00134000
+      **************************************************************    00135000
+       01  SWITCHES.                                                    00136000
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00137000
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00138001
+           05  RESTART-SWITCH          PIC X    VALUE "N".              00139050
+               88  RESTART-THIS-RUN        VALUE "Y".                   00140050
+           05  CHECKPOINT-EOF-SWITCH   PIC X    VALUE "N".              00141050
+                                                                        00142000
+      **************************************************************    00143000
+      * CONTROL FIELDS USED TO DETECT BRANCH AND SALES REP BREAKS  *    00144010
+      **************************************************************    00145000
+       01  CONTROL-FIELDS.                                              00146001
+           05  OLD-BRANCH-NUMBER       PIC 99.                          00147001
+           05  OLD-SALESREP-NUMBER     PIC 99.                          00148010
+                                                                        00149000
+      **************************************************************    00150000
+      * STORES INFORMATION RELEVANT TO THE PAGE                    *    00151000
+      **************************************************************    00152000
+       01  PRINT-FIELDS.                                                00153000
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00154000
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00155000
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00156000
+                                                                        00157000
+      **************************************************************    00158000
+      * STORES CONSTANTS THAT CONTROL REPORT BEHAVIOR                 * 00159020
+      **************************************************************    00160000
+       01  REPORT-CONSTANTS.                                            00161020
+           05  DECLINE-THRESHOLD-PCT   PIC S999V9  VALUE -10.0.         00162020
+           05  CHECKPOINT-INTERVAL    PIC S9(5)   VALUE +100.           00163050
+                                                                        00164000
+      **************************************************************    00165000
+      * STORES TOTAL FIELDS FOR CALCULATING                        *    00166000
+      **************************************************************    00167000
+       01  TOTAL-FIELDS.                                                00168000
+           05  REP-TOTAL-THIS-YTD     PIC S9(6)V99   VALUE ZERO.        00169010
+           05  REP-TOTAL-LAST-YTD     PIC S9(6)V99   VALUE ZERO.        00170010
+           05  REP-TOTAL-BUDGET-YTD  PIC S9(6)V99   VALUE ZERO.         00171060
+           05  BRANCH-TOTAL-THIS-YTD  PIC S9(6)V99   VALUE ZERO.        00172001
+           05  BRANCH-TOTAL-LAST-YTD  PIC S9(6)V99   VALUE ZERO.        00173001
+           05  BRANCH-TOTAL-BUDGET-YTD PIC S9(6)V99   VALUE ZERO.       00174060
+           05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00175000
+           05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00176000
+           05  GRAND-TOTAL-BUDGET-YTD PIC S9(7)V99   VALUE ZERO.        00177060
+                                                                        00178000
+      **************************************************************    00179000
+      * TRACKS HOW MANY CUSTMAST RECORDS HAVE BEEN PROCESSED AND   *    00180050
+      * DRIVES WHEN A CHECKPOINT IS WRITTEN AND HOW FAR A RESTART  *    00181050
+      * NEEDS TO SKIP INTO CUSTMAST BEFORE RESUMING                *    00182050
+      **************************************************************    00183000
+       01  RESTART-FIELDS.                                              00184050
+           05  RECORDS-READ-COUNT      PIC 9(9)    VALUE ZERO.          00185050
+           05  CHECKPOINT-COUNTER      PIC S9(5)   VALUE ZERO.          00186050
+           05  RESTART-SKIP-COUNT      PIC 9(9)    VALUE ZERO.          00187050
+           05  SKIP-COUNTER            PIC 9(9)    VALUE ZERO.          00188050
+                                                                        00189000
+      **************************************************************    00190000
+      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *    00191000
+      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *    00192000
+      **************************************************************    00193000
+       01  CURRENT-DATE-AND-TIME.                                       00194000
+           05  CD-YEAR         PIC 9999.                                00195000
+           05  CD-MONTH        PIC 99.                                  00196000
+           05  CD-DAY          PIC 99.                                  00197000
+           05  CD-HOURS        PIC 99.                                  00198000
+           05  CD-MINUTES      PIC 99.                                  00199000
+           05  FILLER          PIC X(9).                                00200000
+                                                                        00201000
+      **************************************************************    00202000
+      * STORES FIELDS WITH VALUES CALCULATED PER CUSTOMER         *     00203000
+      **************************************************************    00204000
+       01  CALCULATED-FIELDS.                                           00205000
+           05 CHANGE-AMOUNT    PIC S9(5)V99.                            00206000
+           05 BUDGET-VARIANCE-AMOUNT  PIC S9(5)V99.                     00207060
+           05 PRIOR-CHANGE-AMOUNT     PIC S9(5)V99.                     00207080
+                                                                        00208000
+      *------------------------------------------------------------*    00209000
+      *                       OUTPUT FIELDS                        *    00210000
+      *============================================================*    00211000
+      *     THE FOLLOWING RECORDS ARE USED FOR PRINTING DATA TO    *    00212000
+      *                      THE OUTPUT FILE                       *    00213000
+      *------------------------------------------------------------*    00214000
+                                                                        00215000
+      **************************************************************    00216000
+      * STORES THE FIRST HEADER LINE INFORMATION                   *    00217000
+      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER              *    00218000
+      **************************************************************    00219000
+       01  HEADING-LINE-1.                                              00220000
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00221000
+           05  HL1-MONTH       PIC 9(2).                                00222000
+           05  FILLER          PIC X(1)    VALUE "/".                   00223000
+           05  HL1-DAY         PIC 9(2).                                00224000
+           05  FILLER          PIC X(1)    VALUE "/".                   00225000
+           05  HL1-YEAR        PIC 9(4).                                00226000
+           05  FILLER          PIC X(16)   VALUE SPACE.                 00227000
+           05  FILLER          PIC X(20)   VALUE "YEAR-TO-DATE SALES R".00228000
+           05  FILLER          PIC X(10)   VALUE "EPORT     ".          00229000
+           05  FILLER          PIC X(15)   VALUE SPACE.                 00230000
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            00231000
+           05  HL1-PAGE-NUMBER PIC ZZZ9.                                00232000
+           05  FILLER          PIC X(39)   VALUE SPACE.                 00233000
+                                                                        00234000
+      **************************************************************    00235000
+      * STORES THE SECOND HEADER LINE INFORMATION                  *    00236000
+      * HOLDS THE TIME AND THE PROGRAM ID                          *    00237000
+      **************************************************************    00238000
+       01  HEADING-LINE-2.                                              00239000
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".             00240000
+           05  HL2-HOURS       PIC 9(2).                                00241000
+           05  FILLER          PIC X(1)    VALUE ":".                   00242000
+           05  HL2-MINUTES     PIC 9(2).                                00243000
+           05  FILLER          PIC X(68)   VALUE SPACE.                 00244000
+           05  FILLER          PIC X(10)   VALUE "RPT3000".             00245000
+           05  FILLER          PIC X(39)   VALUE SPACE.                 00246000
+                                                                        00247000
+      **************************************************************    00248000
+      * STORES THE THIRD HEADER LINE USED TO DISPLAY A LINE SPACER *    00249000
+      **************************************************************    00250000
+       01  HEADING-LINE-3.                                              00251000
+           05 FILLER               PIC X(130)   VALUE SPACE.            00252000
+                                                                        00253000
+      **************************************************************    00254000
+      * STORES THE FOURTH HEADER LINE INFORMATION                  *    00255000
+      * HOLDS THE DIFFERENT COLUMN NAMES - SOME ARE SPLIT ACROSS   *    00256000
+      * THE NEXT HEADER LINE                                       *    00257000
+      **************************************************************    00258000
+       01  HEADING-LINE-4.                                              00259000
+           05  FILLER      PIC X(8)    VALUE "BRANCH  ".                00260001
+           05  FILLER      PIC X(6)    VALUE "SALES ".                  00261001
+           05  FILLER      PIC X(20)   VALUE "CUST                ".    00262000
+           05  FILLER      PIC X(20)   VALUE "            SALES   ".    00263000
+           05  FILLER      PIC X(20)   VALUE "      SALES         ".    00264000
+           05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".    00265000
+           05  FILLER      PIC X(13)   VALUE "   BUDGET    ".           00266060
+           05  FILLER      PIC X(23)   VALUE SPACE.                     00267060
+                                                                        00268000
+      **************************************************************    00269000
+      * STORES THE FIFTH HEADER LINE INFORMATION                   *    00270000
+      * HOLDS SOME OF THE COLUMN NAMES AS WELL AS THE OTHER HALF   *    00271000
+      * OF COLUMN NAMES THAT STARTED IN THE LAST HEADER LINE       *    00272000
+      **************************************************************    00273000
+       01  HEADING-LINE-5.                                              00274000
+           05  FILLER      PIC X(8)    VALUE " NUM    ".                00275000
+           05  FILLER      PIC X(5)    VALUE "REP  ".                   00276000
+           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    00277000
+           05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    00278000
+           05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    00279000
+           05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".    00280000
+           05  FILLER      PIC X(13)   VALUE "  VARIANCE   ".           00281060
+           05  FILLER      PIC X(24)   VALUE SPACE.                     00282060
+                                                                        00283000
+      **************************************************************    00284000
+      * STORES THE SIXTH HEADER LINE INFORMATION                   *    00285000
+      * DISPLAYS COLUMN DIVIDERS FOR THE REPORT                    *    00286000
+      **************************************************************    00287000
+       01  HEADING-LINE-6.                                              00288000
+           05  FILLER      PIC X(6)   VALUE ALL '-'. *> BRANCH NUM      00289000
+           05  FILLER      PIC X      VALUE SPACE.                      00290000
+           05  FILLER      PIC X(5)   VALUE ALL '-'. *> SALES REP       00291000
+           05  FILLER      PIC X      VALUE SPACE.                      00292000
+           05  FILLER      PIC X(5)   VALUE ALL '-'. *> CUST NUM        00293000
+           05  FILLER      PIC X(2)   VALUE SPACE.                      00294000
+           05  FILLER      PIC X(20)  VALUE ALL '-'. *> CUST NAME       00295000
+           05  FILLER      PIC X(3)   VALUE SPACE.                      00296000
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> SALES THIS      00297000
+           05  FILLER      PIC X(4)   VALUE SPACE.                      00298000
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> SALES LAST      00299000
+           05  FILLER      PIC X(4)   VALUE SPACE.                      00300000
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> CHANGE AMNT     00301000
+           05  FILLER      PIC X(3)   VALUE SPACE.                      00302000
+           05  FILLER      PIC X(6)   VALUE ALL '-'. *> CHANGE PERC     00303000
+           05  FILLER      PIC X(3)   VALUE SPACE.                      00304000
+           05  FILLER      PIC X(10)  VALUE ALL '-'. *> BUDGT VAR       00305060
+           05  FILLER      PIC X(27)  VALUE SPACE.                      00306060
+                                                                        00307000
+      **************************************************************    00308000
+      * STORES INFORMATION ABOUT CURRENT CUSTOMER                  *    00309000
+      * HOLDS THE BRANCH NUMBER, SALES REP NUMBER, CUSTOMER NUMBER,*    00310000
+      * CUSTOMER NAME, SALES THIS AND LAST YEAR-TO-DATE,           *    00311000
+      * DIFFERENCE BETWEEN THIS YEARS SALES AND LAST, AND THE      *    00312000
+      * DIFFERENCE IN PERCENT.                                     *    00313000
+      **************************************************************    00314000
+       01  CUSTOMER-LINE.                                               00315000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00316000
+           05  CL-BRANCH-NUMBER    PIC X(2).                            00317000
+           05  FILLER              PIC X(4)     VALUE SPACE.            00318000
+           05  CL-SALESREP-NUMBER  PIC X(2).                            00319000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00320000
+           05  CL-CUSTOMER-NUMBER  PIC 9(5).                            00321000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00322000
+           05  CL-CUSTOMER-NAME    PIC X(20).                           00323000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00324000
+           05  CL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.                      00325000
+           05  FILLER              PIC X(4)     VALUE SPACE.            00326000
+           05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      00327000
+           05  FILLER              PIC X(4)     VALUE SPACE.            00328000
+           05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.                      00329000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00330000
+           05  CL-CHANGE-PERCENT   PIC ZZ9.9-.                          00331000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00332000
+           05  CL-BUDGET-VARIANCE  PIC ZZ,ZZ9.99-.                      00333060
+           05  FILLER              PIC X(27)    VALUE SPACE.            00334060
+                                                                        00335000
+      **************************************************************    00335020
+      * STORES THE 3-YEAR TREND LINE PRINTED UNDER EACH CUSTOMER'S *    00335040
+      * DETAIL LINE - SHOWS SALES TWO YEARS AGO AND THE PERCENT    *    00335060
+      * CHANGE FROM TWO YEARS AGO TO LAST YTD, SO A REVIEWER CAN   *    00335080
+      * TELL A ONE-YEAR DIP FROM A MULTI-YEAR SLIDE ALONGSIDE THE  *    00335100
+      * LAST-TO-THIS CHANGE PERCENT ALREADY ON THE CUSTOMER LINE   *    00335120
+      **************************************************************    00335140
+       01  CUSTOMER-TREND-LINE.                                         00335160
+           05  FILLER              PIC X(9)     VALUE SPACE.            00335180
+           05  FILLER              PIC X(16)    VALUE                   00335200
+               "2 YRS AGO YTD: ".                                       00335220
+           05  TL-SALES-PRIOR-YTD  PIC ZZ,ZZ9.99-.                      00335240
+           05  FILLER              PIC X(4)     VALUE SPACE.            00335260
+           05  FILLER              PIC X(15)    VALUE                   00335280
+               "PRIOR CHANGE %:".                                       00335300
+           05  TL-CHANGE-PERCENT   PIC ZZ9.9-.                          00335320
+           05  FILLER              PIC X(70)    VALUE SPACE.            00335340
+                                                                        00335360
+      **************************************************************    00336000
+      * STORES THE SALES REP TOTAL LINE                            *    00337010
+      * HOLDS THE TOTALS FOR THIS AND LAST YEAR-TO-DATE IN SALES   *    00338002
+      * FOR THIS SALES REP AS WELL AS THE PERCENT DIFFERENCE       *    00339010
+      * USED FOR OUTPUTTING                                        *    00340002
+      **************************************************************    00341000
+       01  REP-TOTAL-LINE.                                              00342010
+           05  FILLER              PIC X(23)    VALUE SPACE.            00343001
+           05  FILLER              PIC X(14)    VALUE "REP TOTAL".      00344010
+           05  RTL-SALES-THIS-YTD  PIC ZZZ,ZZ9.99-.                     00345010
+           05  FILLER              PIC X(3)     VALUE SPACE.            00346000
+           05  RTL-SALES-LAST-YTD  PIC ZZZ,ZZ9.99-.                     00347010
+           05  FILLER              PIC X(3)     VALUE SPACE.            00348000
+           05  RTL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.                     00349010
+           05  FILLER              PIC X(3)     VALUE SPACE.            00350000
+           05  RTL-CHANGE-PERCENT  PIC ZZ9.9-.                          00351010
+           05  FILLER              PIC X(3)     VALUE SPACE.            00352000
+           05  RTL-BUDGET-VARIANCE PIC ZZZ,ZZ9.99-.                     00353060
+           05  FILLER              PIC X(33)    VALUE SPACE.            00354060
+                                                                        00355000
+      **************************************************************    00356000
+      * STORES THE BRANCH TOTAL LINE                               *    00357002
+      * HOLDS THE TOTALS FOR THIS AND LAST YEAR-TO-DATE IN SALES   *    00358002
+      * FOR THIS BRANCH AS WELL AS THE PERCENT DIFFERENCE          *    00359002
+      * USED FOR OUTPUTTING                                        *    00360002
+      **************************************************************    00361000
+       01  BRANCH-TOTAL-LINE.                                           00362001
+           05  FILLER              PIC X(23)    VALUE SPACE.            00363001
+           05  FILLER              PIC X(14)    VALUE "BRANCH TOTAL".   00364001
+           05  BTL-SALES-THIS-YTD  PIC ZZZ,ZZ9.99-.                     00365001
+           05  FILLER              PIC X(3)     VALUE SPACE.            00366000
+           05  BTL-SALES-LAST-YTD  PIC ZZZ,ZZ9.99-.                     00367001
+           05  FILLER              PIC X(3)     VALUE SPACE.            00368000
+           05  BTL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.                     00369001
+           05  FILLER              PIC X(3)     VALUE SPACE.            00370000
+           05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.                          00371007
+           05  FILLER              PIC X(3)     VALUE SPACE.            00372000
+           05  BTL-BUDGET-VARIANCE PIC ZZZ,ZZ9.99-.                     00373060
+           05  FILLER              PIC X(33)    VALUE SPACE.            00374060
+                                                                        00375000
+      **************************************************************    00376000
+      * STORES THE FIRST GRAND TOTAL LINE                          *    00377003
+      * DISPLAYS COLUMN DIVIDERS FOR THE GRAND TOTALS              *    00378003
+      **************************************************************    00379000
+       01  GRAND-TOTAL-LINE1.                                           00380003
+           05  FILLER              PIC X(40)    VALUE SPACE.            00381000
+           05  FILLER              PIC X(13)    VALUE ALL '='.          00382003
+           05  FILLER              PIC X        VALUE SPACE.            00383003
+           05  FILLER              PIC X(13)    VALUE ALL '='.          00384003
+           05  FILLER              PIC X        VALUE SPACE.            00385003
+           05  FILLER              PIC X(13)    VALUE ALL '='.          00386003
+           05  FILLER              PIC X(3)     VALUE SPACES.           00387003
+           05  FILLER              PIC X(6)     VALUE ALL '='.          00388003
+           05  FILLER              PIC X(40)    VALUE SPACES.           00389003
+                                                                        00390000
+      **************************************************************    00391000
+      * STORES THE SECOND GRAND TOTAL LINE                         *    00392000
+      * HOLDS THE TOTAL SALES FOR THIS AND LAST YEAR-TO-DATE,      *    00393000
+      * THE TOTAL DIFFERENCE IN SALES MADE BETWEEN THE TWO YEARS   *    00394000
+      * AND THE PERCENTAGE DIFFERENCE - FOR OUTPUTTING             *    00395000
+      **************************************************************    00396000
+       01  GRAND-TOTAL-LINE2.                                           00397000
+           05  FILLER              PIC X(23)    VALUE SPACE.            00398001
+           05  FILLER              PIC X(14)    VALUE "GRAND TOTAL".    00399001
+           05  GTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   00400000
+           05  FILLER              PIC X(1)     VALUE SPACE.            00401000
+           05  GTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   00402000
+           05  FILLER              PIC X        VALUE SPACE.            00403003
+           05  GTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   00404000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00405000
+           05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.                          00406000
+           05  FILLER              PIC X(1)     VALUE SPACE.            00407000
+           05  GTL-BUDGET-VARIANCE PIC Z,ZZZ,ZZ9.99-.                   00408060
+           05  FILLER              PIC X(29)    VALUE SPACE.            00409060
+                                                                        00410000
+      **************************************************************    00411000
+      * STORES ONE COMMA-DELIMITED EXTRACT RECORD - ONE IS WRITTEN *    00412070
+      * FOR EVERY CUSTOMER LINE, REP TOTAL, BRANCH TOTAL, AND THE  *    00413070
+      * GRAND TOTAL SO THE SAME FIGURES ON ORPT3000 CAN BE PULLED  *    00414070
+      * STRAIGHT INTO A SPREADSHEET WITHOUT RETYPING THEM. THE     *    00415070
+      * EDITED NUMERIC FIELDS DELIBERATELY AVOID ANY PICTURE THAT  *    00416070
+      * INSERTS A COMMA, SINCE THAT WOULD BREAK THE DELIMITING     *    00417070
+      **************************************************************    00418000
+       01  EXTRACT-LINE.                                                00419070
+           05  EL-BRANCH-NUMBER     PIC 9(2).                           00420070
+           05  FILLER               PIC X       VALUE ",".              00421070
+           05  EL-SALESREP-NUMBER   PIC 9(2).                           00422070
+           05  FILLER               PIC X       VALUE ",".              00423070
+           05  EL-CUSTOMER-NUMBER   PIC 9(5).                           00424070
+           05  FILLER               PIC X       VALUE ",".              00425070
+           05  EL-CUSTOMER-NAME     PIC X(20).                          00426070
+           05  FILLER               PIC X       VALUE ",".              00427070
+           05  EL-SALES-THIS-YTD    PIC ZZZZ9.99-.                      00428070
+           05  FILLER               PIC X       VALUE ",".              00429070
+           05  EL-SALES-LAST-YTD    PIC ZZZZ9.99-.                      00430070
+           05  FILLER               PIC X       VALUE ",".              00431070
+           05  EL-CHANGE-AMOUNT     PIC ZZZZ9.99-.                      00432070
+           05  FILLER               PIC X       VALUE ",".              00433070
+           05  EL-CHANGE-PERCENT    PIC ZZ9.9-.                         00434070
+           05  FILLER               PIC X(11)   VALUE SPACE.            00435070
+                                                                        00436000
+      **************************************************************    00437000
+      * STORES THE HEADING FOR THE SALES DECLINE EXCEPTION REPORT  *    00438020
+      * PRINTED ONCE AT THE TOP OF THE FILE - THE REPORT IS A      *    00439020
+      * SIMPLE CALL LIST SO IT IS NOT PAGED LIKE ORPT3000          *    00440020
+      **************************************************************    00441000
+       01  DECL-HEADING-LINE1.                                          00442020
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00443000
+           05  DHL1-MONTH      PIC 9(2).                                00444020
+           05  FILLER          PIC X(1)    VALUE "/".                   00445000
+           05  DHL1-DAY        PIC 9(2).                                00446020
+           05  FILLER          PIC X(1)    VALUE "/".                   00447000
+           05  DHL1-YEAR       PIC 9(4).                                00448020
+           05  FILLER          PIC X(16)   VALUE SPACE.                 00449000
+           05  FILLER          PIC X(20)   VALUE "SALES DECLINE EXCEPT".00450020
+           05  FILLER          PIC X(10)   VALUE "ION REPORT".          00451020
+           05  FILLER          PIC X(67)   VALUE SPACE.                 00452020
+                                                                        00453000
+       01  DECL-HEADING-LINE2.                                          00454020
+           05  FILLER      PIC X(8)    VALUE "BRANCH  ".                00455001
+           05  FILLER      PIC X(6)    VALUE "SALES ".                  00456001
+           05  FILLER      PIC X(20)   VALUE "CUST                ".    00457000
+           05  FILLER      PIC X(20)   VALUE "            SALES   ".    00458000
+           05  FILLER      PIC X(20)   VALUE "      SALES         ".    00459000
+           05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".    00460000
+           05  FILLER      PIC X(36)   VALUE SPACE.                     00461001
+                                                                        00462000
+       01  DECL-HEADING-LINE3.                                          00463020
+           05  FILLER      PIC X(8)    VALUE " NUM    ".                00464000
+           05  FILLER      PIC X(5)    VALUE "REP  ".                   00465000
+           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    00466000
+           05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    00467000
+           05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    00468000
+           05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".    00469000
+           05  FILLER      PIC X(37)   VALUE SPACE.                     00470000
+                                                                        00471000
+      **************************************************************    00472000
+      * STORES A SALES DECLINE EXCEPTION LINE                      *    00473020
+      * HOLDS THE SAME FIELDS AS CUSTOMER-LINE FOR A CUSTOMER      *    00474020
+      * WHOSE CHANGE PERCENT FELL PAST THE DECLINE THRESHOLD       *    00475020
+      **************************************************************    00476000
+       01  DECLINE-LINE.                                                00477020
+           05  FILLER              PIC X(2)     VALUE SPACE.            00478000
+           05  DL-BRANCH-NUMBER    PIC 9(2).                            00479020
+           05  FILLER              PIC X(4)     VALUE SPACE.            00480000
+           05  DL-SALESREP-NUMBER  PIC 9(2).                            00481020
+           05  FILLER              PIC X(3)     VALUE SPACE.            00482000
+           05  DL-CUSTOMER-NUMBER  PIC 9(5).                            00483020
+           05  FILLER              PIC X(2)     VALUE SPACE.            00484000
+           05  DL-CUSTOMER-NAME    PIC X(20).                           00485020
+           05  FILLER              PIC X(3)     VALUE SPACE.            00486000
+           05  DL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.                      00487020
+           05  FILLER              PIC X(4)     VALUE SPACE.            00488000
+           05  DL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      00489020
+           05  FILLER              PIC X(4)     VALUE SPACE.            00490000
+           05  DL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.                      00491020
+           05  FILLER              PIC X(3)     VALUE SPACE.            00492000
+           05  DL-CHANGE-PERCENT   PIC ZZ9.9-.                          00493020
+           05  FILLER              PIC X(40)    VALUE SPACE.            00494000
+                                                                        00494010
+      **************************************************************    00494020
+      * STORES THE HEADING FOR THE DORMANT CUSTOMER REPORT - THE    *   00494030
+      * REPORT IS A SIMPLE CLEANUP LIST SO IT IS NOT PAGED LIKE     *   00494040
+      * ORPT3000                                                   *    00494050
+      **************************************************************    00494060
+       01  DORM-HEADING-LINE1.                                          00494070
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00494080
+           05  DMH1-MONTH      PIC 9(2).                                00494090
+           05  FILLER          PIC X(1)    VALUE "/".                   00494100
+           05  DMH1-DAY        PIC 9(2).                                00494110
+           05  FILLER          PIC X(1)    VALUE "/".                   00494120
+           05  DMH1-YEAR       PIC 9(4).                                00494130
+           05  FILLER          PIC X(16)   VALUE SPACE.                 00494140
+           05  FILLER          PIC X(23)   VALUE                        00494150
+               "DORMANT CUSTOMER REPORT".                               00494160
+           05  FILLER          PIC X(74)   VALUE SPACE.                 00494170
+                                                                        00494180
+       01  DORM-HEADING-LINE2.                                          00494190
+           05  FILLER      PIC X(8)    VALUE "BRANCH  ".                00494200
+           05  FILLER      PIC X(6)    VALUE "SALES ".                  00494210
+           05  FILLER      PIC X(20)   VALUE "CUST                ".    00494220
+           05  FILLER      PIC X(20)   VALUE SPACE.                     00494230
+           05  FILLER      PIC X(76)   VALUE SPACE.                     00494240
+                                                                        00494250
+       01  DORM-HEADING-LINE3.                                          00494260
+           05  FILLER      PIC X(8)    VALUE " NUM    ".                00494270
+           05  FILLER      PIC X(6)    VALUE "REP   ".                  00494280
+           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    00494290
+           05  FILLER      PIC X(20)   VALUE "STATUS              ".    00494300
+           05  FILLER      PIC X(76)   VALUE SPACE.                     00494310
+                                                                        00494320
+      **************************************************************    00494330
+      * STORES A DORMANT CUSTOMER LINE - HOLDS A CUSTOMER WITH NO   *   00494340
+      * SALES THIS YTD OR LAST YTD, I.E. NO SALES IN TWO YEARS     *    00494350
+      **************************************************************    00494360
+       01  DORMANT-LINE.                                                00494370
+           05  FILLER              PIC X(2)     VALUE SPACE.            00494380
+           05  DM-BRANCH-NUMBER    PIC 9(2).                            00494390
+           05  FILLER              PIC X(4)     VALUE SPACE.            00494400
+           05  DM-SALESREP-NUMBER  PIC 9(2).                            00494410
+           05  FILLER              PIC X(3)     VALUE SPACE.            00494420
+           05  DM-CUSTOMER-NUMBER  PIC 9(5).                            00494430
+           05  FILLER              PIC X(2)     VALUE SPACE.            00494440
+           05  DM-CUSTOMER-NAME    PIC X(20).                           00494450
+           05  FILLER              PIC X(5)     VALUE SPACE.            00494460
+           05  FILLER              PIC X(20)    VALUE                   00494470
+               "NO SALES IN 2 YEARS".                                   00494480
+           05  FILLER              PIC X(65)    VALUE SPACE.            00494490
+                                                                        00495000
+       PROCEDURE DIVISION.                                              00496000
+                                                                        00497000
+      **************************************************************    00498000
+      * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *    00499000
+      * READING AND WRITING TO AND FROM THEM                       *    00500000
+      **************************************************************    00501000
+       000-PREPARE-SALES-REPORT.                                        00502000
+                                                                        00503000
+           *> SEE IF A CHECKPOINT WAS LEFT BY A PRIOR RUN THAT DIDN'T   00504050
+           *> FINISH, AND IF SO LOAD ITS SAVED PROGRESS                 00505050
+           PERFORM 105-CHECK-FOR-RESTART.                               00506050
+                                                                        00507000
+           *> A RESTARTED RUN EXTENDS THE OUTPUT FILES FROM WHERE THE   00508050
+           *> PRIOR RUN LEFT OFF INSTEAD OF STARTING THEM OVER          00509050
+           IF RESTART-THIS-RUN                                          00510050
+               OPEN INPUT  CUSTMAST                                     00511050
+                    EXTEND ORPT3000                                     00512050
+                           ODECL3000                                    00513050
+                           OEXTRACT                                     00514070
+                           ODORM3000                                    00514080
+                           CHKPOINT                                     00515050
+           ELSE                                                         00516007
+               OPEN INPUT  CUSTMAST                                     00517050
+                    OUTPUT ORPT3000                                     00518050
+                           ODECL3000                                    00519050
+                           OEXTRACT                                     00520070
+                           ODORM3000                                    00520080
+                           CHKPOINT.                                    00521050
+                                                                        00522000
+           *> GRABS THE DATE AND TIME INFORMATION FOR                   00523000
+           *> THE HEADER LINES                                          00524000
+           PERFORM 100-FORMAT-REPORT-HEADING.                           00525000
+                                                                        00526000
+           *> PRINT THE ONE-TIME HEADING FOR THE DECLINE EXCEPTION      00527020
+           *> REPORT - IT IS NOT PAGED LIKE ORPT3000. SKIPPED ON A      00528050
+           *> RESTART SINCE IT WAS ALREADY WRITTEN BY THE PRIOR RUN     00529050
+           IF NOT RESTART-THIS-RUN                                      00530050
+               PERFORM 150-PRINT-DECLINE-HEADING                        00531050
+               PERFORM 151-PRINT-DORMANT-HEADING.                       00531060
+                                                                        00532000
+           *> SKIP BACK OVER THE CUSTMAST RECORDS THE PRIOR RUN         00533050
+           *> ALREADY PROCESSED BEFORE RESUMING NORMAL PROCESSING       00534050
+           IF RESTART-THIS-RUN                                          00535050
+               PERFORM 110-SKIP-TO-RESTART-POINT.                       00536050
+                                                                        00537000
+           *> GRAB AND PRINT CUSTOMER SALES TO THE OUPUT FILE UNTIL     00538000
+           *> THE END OF THE INPUT FILE                                 00539000
+           PERFORM 200-PREPARE-SALES-LINES                              00540000
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         00541000
+                                                                        00542000
+           *> OUTPUT THE GRAND TOTALS TO THE OUTPUT FILE                00543000
+           PERFORM 300-PRINT-GRAND-TOTALS.                              00544000
+                                                                        00545000
+           CLOSE CUSTMAST                                               00546000
+                 ORPT3000                                               00547020
+                 ODECL3000                                              00548050
+                 OEXTRACT                                               00549070
+                 ODORM3000                                              00549080
+                 CHKPOINT.                                              00550050
+                                                                        00551000
+           *> THE RUN FINISHED CLEAN, SO CLEAR THE CHECKPOINT FILE      00552050
+           *> OUT - THE NEXT RUN SHOULD START FROM THE BEGINNING        00553050
+           PERFORM 120-CLEAR-CHECKPOINT-FILE.                           00554050
+                                                                        00555000
+           STOP RUN.                                                    00556000
+                                                                        00557000
+      **************************************************************    00558000
+      * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *    00559000
+      * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *    00560000
+      **************************************************************    00561000
+       100-FORMAT-REPORT-HEADING.                                       00562000
+                                                                        00563000
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00564000
+                                                                        00565000
+           *> MOVE THE RESULT OF THE DATE-TIME FUNCTION TO THE          00566000
+           *> DIFFERENT HEADER LINE FIELDS ASSOCIATED WITH THEM         00567000
+           *> SO WE CAN INCLUDE THE DATE IN THE OUTPUT HEADER           00568000
+           MOVE CD-MONTH   TO HL1-MONTH.                                00569000
+           MOVE CD-DAY     TO HL1-DAY.                                  00570000
+           MOVE CD-YEAR    TO HL1-YEAR.                                 00571000
+           MOVE CD-HOURS   TO HL2-HOURS.                                00572000
+           MOVE CD-MINUTES TO HL2-MINUTES.                              00573000
+                                                                        00574000
+           *> THE DECLINE EXCEPTION REPORT CARRIES ITS OWN COPY OF      00575020
+           *> THE DATE SINCE IT IS WRITTEN TO A SEPARATE OUTPUT FILE    00576020
+           MOVE CD-MONTH   TO DHL1-MONTH.                               00577020
+           MOVE CD-DAY     TO DHL1-DAY.                                 00578020
+           MOVE CD-YEAR    TO DHL1-YEAR.                                00579020
+                                                                        00579030
+           *> THE DORMANT CUSTOMER REPORT ALSO CARRIES ITS OWN COPY     00579040
+           *> OF THE DATE SINCE IT IS WRITTEN TO A SEPARATE OUTPUT FILE 00579050
+           MOVE CD-MONTH   TO DMH1-MONTH.                               00579060
+           MOVE CD-DAY     TO DMH1-DAY.                                 00579070
+           MOVE CD-YEAR    TO DMH1-YEAR.                                00579080
+                                                                        00580000
+      **************************************************************    00581000
+      * SEES WHETHER A CHECKPOINT WAS LEFT BY A RUN THAT DIDN'T    *    00582050
+      * FINISH. IF ONE WAS, LOADS THE MOST RECENT CHECKPOINT       *    00583050
+      * RECORD SO THE RUN CAN PICK UP WHERE IT LEFT OFF            *    00584050
+      **************************************************************    00585000
+       105-CHECK-FOR-RESTART.                                           00586050
+                                                                        00587000
+           MOVE "N" TO CHECKPOINT-EOF-SWITCH.                           00588050
+           OPEN INPUT CHKPOINT.                                         00589050
+           READ CHKPOINT                                                00590050
+               AT END                                                   00591000
+                   MOVE "Y" TO CHECKPOINT-EOF-SWITCH.                   00592050
+                                                                        00593000
+           IF CHECKPOINT-EOF-SWITCH = "N"                               00594050
+               MOVE "Y" TO RESTART-SWITCH                               00595050
+               PERFORM 106-READ-NEXT-CHECKPOINT-RECORD                  00596050
+                   UNTIL CHECKPOINT-EOF-SWITCH = "Y"                    00597050
+               PERFORM 107-LOAD-CHECKPOINT-RECORD.                      00598050
+                                                                        00599000
+           CLOSE CHKPOINT.                                              00600050
+                                                                        00601000
+      **************************************************************    00602000
+      * READS FORWARD THROUGH THE CHECKPOINT FILE SO 105 ENDS UP   *    00603050
+      * WITH THE LAST (MOST RECENT) CHECKPOINT RECORD IN           *    00604050
+      * CHECKPOINT-RECORD - THE AT END CONDITION LEAVES THE        *    00605050
+      * RECORD AREA HOLDING WHATEVER WAS READ LAST                 *    00606050
+      **************************************************************    00607000
+       106-READ-NEXT-CHECKPOINT-RECORD.                                 00608050
+                                                                        00609000
+           READ CHKPOINT                                                00610050
+               AT END                                                   00611000
+                   MOVE "Y" TO CHECKPOINT-EOF-SWITCH.                   00612050
+                                                                        00613000
+      **************************************************************    00614000
+      * RESTORES THE RUN'S PROGRESS FROM THE CHECKPOINT RECORD SO  *    00615050
+      * THE CONTROL BREAKS AND TOTALS PICK UP EXACTLY WHERE THE    *    00616050
+      * PRIOR RUN LEFT OFF                                         *    00617050
+      **************************************************************    00618000
+       107-LOAD-CHECKPOINT-RECORD.                                      00619050
+                                                                        00620000
+           MOVE CK-RECORDS-READ          TO RESTART-SKIP-COUNT          00621050
+                                            RECORDS-READ-COUNT.         00622050
+           MOVE CK-PAGE-COUNT            TO PAGE-COUNT.                 00623050
+           MOVE CK-LINE-COUNT            TO LINE-COUNT.                 00624050
+           MOVE CK-OLD-BRANCH-NUMBER     TO OLD-BRANCH-NUMBER.          00625050
+           MOVE CK-OLD-SALESREP-NUMBER   TO OLD-SALESREP-NUMBER.        00626050
+           MOVE CK-REP-TOTAL-THIS-YTD    TO REP-TOTAL-THIS-YTD.         00627050
+           MOVE CK-REP-TOTAL-LAST-YTD    TO REP-TOTAL-LAST-YTD.         00628050
+           MOVE CK-REP-TOTAL-BUDGET-YTD  TO REP-TOTAL-BUDGET-YTD.       00629060
+           MOVE CK-BRANCH-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.      00630050
+           MOVE CK-BRANCH-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.      00631050
+           MOVE CK-BRANCH-TOTAL-BUDGET-YTD TO BRANCH-TOTAL-BUDGET-YTD.  00632060
+           MOVE CK-GRAND-TOTAL-THIS-YTD  TO GRAND-TOTAL-THIS-YTD.       00633050
+           MOVE CK-GRAND-TOTAL-LAST-YTD  TO GRAND-TOTAL-LAST-YTD.       00634050
+           MOVE CK-GRAND-TOTAL-BUDGET-YTD TO GRAND-TOTAL-BUDGET-YTD.    00635060
+           MOVE "N" TO FIRST-RECORD-SWITCH.                             00636050
+                                                                        00637000
+      **************************************************************    00638000
+      * PRINTS THE ONE-TIME HEADING FOR THE SALES DECLINE          *    00639020
+      * EXCEPTION REPORT                                           *    00640020
+      **************************************************************    00641000
+       150-PRINT-DECLINE-HEADING.                                       00642020
+                                                                        00643000
+           MOVE DECL-HEADING-LINE1 TO DECL-PRINT-AREA.                  00644020
+           WRITE DECL-PRINT-AREA.                                       00645020
+           MOVE DECL-HEADING-LINE2 TO DECL-PRINT-AREA.                  00646020
+           WRITE DECL-PRINT-AREA.                                       00647020
+           MOVE DECL-HEADING-LINE3 TO DECL-PRINT-AREA.                  00648020
+           WRITE DECL-PRINT-AREA.                                       00649020
+                                                                        00649030
+      **************************************************************    00649040
+      * PRINTS THE ONE-TIME HEADING FOR THE DORMANT CUSTOMER       *    00649050
+      * REPORT                                                     *    00649060
+      **************************************************************    00649070
+       151-PRINT-DORMANT-HEADING.                                       00649080
+                                                                        00649090
+           MOVE DORM-HEADING-LINE1 TO DORM-PRINT-AREA.                  00649100
+           WRITE DORM-PRINT-AREA.                                       00649110
+           MOVE DORM-HEADING-LINE2 TO DORM-PRINT-AREA.                  00649120
+           WRITE DORM-PRINT-AREA.                                       00649130
+           MOVE DORM-HEADING-LINE3 TO DORM-PRINT-AREA.                  00649140
+           WRITE DORM-PRINT-AREA.                                       00649150
+                                                                        00650000
+      **************************************************************    00651000
+      * ON A RESTART, SKIPS BACK OVER THE CUSTMAST RECORDS THE      *   00652050
+      * PRIOR RUN ALREADY WROTE TO THE OUTPUT FILES SO THIS RUN     *   00653050
+      * PICKS UP WITH THE NEXT UNPROCESSED RECORD                   *   00654050
+      **************************************************************    00655000
+       110-SKIP-TO-RESTART-POINT.                                       00656050
+                                                                        00657000
+           MOVE ZERO TO SKIP-COUNTER.                                   00658050
+           PERFORM 111-SKIP-CUSTOMER-RECORD                             00659050
+               UNTIL SKIP-COUNTER >= RESTART-SKIP-COUNT                 00660050
+               OR CUSTMAST-EOF-SWITCH = "Y".                            00661050
+                                                                        00662000
+      **************************************************************    00663000
+      * READS AND DISCARDS ONE CUSTMAST RECORD WHILE SKIPPING       *   00664050
+      * FORWARD TO THE RESTART POINT                                *   00665050
+      **************************************************************    00666000
+       111-SKIP-CUSTOMER-RECORD.                                        00667050
+                                                                        00668000
+           PERFORM 210-READ-CUSTOMER-RECORD.                            00669000
+           ADD 1 TO SKIP-COUNTER.                                       00670050
+                                                                        00671000
+      **************************************************************    00672000
+      * CALLS THE PARAGRAPH TO READ A LINE OF THE CUSTOMER RECORD  *    00673000
+      * THEN CALLS THE PARAGRAPH TO PRINT THE LINE IF ITS NOT THE  *    00674000
+      * TERMINATING LINE OF THE FILE. ALSO FIRES THE SALES REP AND *    00675010
+      * BRANCH CONTROL BREAKS WHEN THEIR KEY CHANGES               *    00676010
+      **************************************************************    00677000
+       200-PREPARE-SALES-LINES.                                         00678000
+                                                                        00679000
+           *> GRAB THE NEXT LINE FROM THE CUSTOMER RECORD               00680000
+           PERFORM 210-READ-CUSTOMER-RECORD.                            00681000
+                                                                        00682000
+           *> IF THE LINE WE READ WASN'T BLANK THEN                     00683000
+           *> WE WILL OUTPUT THAT CUSTOMER'S SALES TO THE OUTPUT        00684000
+           *> NOTE: WE DON'T OUTPUT THE LAST LINE BECAUSE IT'S BLANK    00685000
+           IF CUSTMAST-EOF-SWITCH = "N"                                 00686000
+               IF FIRST-RECORD-SWITCH = "Y"                             00687004
+                   PERFORM 220-PRINT-CUSTOMER-LINE                      00688004
+                   MOVE "N" TO FIRST-RECORD-SWITCH                      00689004
+                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER           00690004
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER       00691010
+               ELSE                                                     00692004
+                   PERFORM 205-CHECK-CUSTOMER-SEQUENCE                  00693040
+                   IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER              00694004
+                       PERFORM 235-PRINT-REP-LINE                       00695010
+                       PERFORM 240-PRINT-BRANCH-LINE                    00696004
+                       PERFORM 220-PRINT-CUSTOMER-LINE                  00697004
+                       MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER       00698004
+                       MOVE CM-SALESREP-NUMBER TO                       00699010
+                           OLD-SALESREP-NUMBER                          00700010
+                   ELSE                                                 00701004
+                       IF CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER      00702010
+                           PERFORM 235-PRINT-REP-LINE                   00703010
+                           PERFORM 220-PRINT-CUSTOMER-LINE              00704010
+                           MOVE CM-SALESREP-NUMBER TO                   00705010
+                               OLD-SALESREP-NUMBER                      00706010
+                       ELSE                                             00707010
+                           PERFORM 220-PRINT-CUSTOMER-LINE              00708010
+           ELSE                                                         00709007
+               PERFORM 235-PRINT-REP-LINE                               00710010
+               PERFORM 240-PRINT-BRANCH-LINE.                           00711007
+                                                                        00712000
+      **************************************************************    00713000
+      * CHECKS THAT THE CUSTOMER RECORD JUST READ DID NOT REGRESS  *    00714040
+      * THE BRANCH/SALESREP SEQUENCE CUSTMAST IS SUPPOSED TO BE IN.*    00715040
+      * A REGRESSION WOULD ROLL THE WRONG CUSTOMERS UP INTO        *    00716040
+      * BRANCH-TOTAL-LINE, SO WE ABEND INSTEAD OF LETTING A BAD    *    00717040
+      * REPORT GO OUT                                              *    00718040
+      **************************************************************    00719000
+       205-CHECK-CUSTOMER-SEQUENCE.                                     00720040
+                                                                        00721000
+           IF CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER                      00722040
+               PERFORM 206-ABEND-OUT-OF-SEQUENCE                        00723040
+           ELSE                                                         00724007
+               IF CM-BRANCH-NUMBER = OLD-BRANCH-NUMBER                  00725040
+                   IF CM-SALESREP-NUMBER < OLD-SALESREP-NUMBER          00726040
+                       PERFORM 206-ABEND-OUT-OF-SEQUENCE.               00727040
+                                                                        00728000
+      **************************************************************    00729000
+      * ABENDS THE RUN WHEN 205-CHECK-CUSTOMER-SEQUENCE FINDS A    *    00730040
+      * CUSTMAST RECORD OUT OF SEQUENCE. IDENTIFIES THE OFFENDING  *    00731040
+      * RECORD ON THE CONSOLE BEFORE STOPPING                      *    00732040
+      **************************************************************    00733000
+       206-ABEND-OUT-OF-SEQUENCE.                                       00734040
+                                                                        00735000
+           DISPLAY "RPT3000 - CUSTMAST OUT OF SEQUENCE - ABEND".        00736040
+           DISPLAY "  RECORD READ......  BRANCH " CM-BRANCH-NUMBER      00737040
+               "  SALESREP " CM-SALESREP-NUMBER                         00738040
+               "  CUSTOMER " CM-CUSTOMER-NUMBER.                        00739040
+           DISPLAY "  EXPECTED AT LEAST  BRANCH " OLD-BRANCH-NUMBER     00740040
+               "  SALESREP " OLD-SALESREP-NUMBER.                       00741040
+           CLOSE CUSTMAST                                               00742000
+                 ORPT3000                                               00743020
+                 ODECL3000                                              00744050
+                 ODORM3000                                              00744060
+                 OEXTRACT                                               00745070
+                 CHKPOINT.                                              00746050
+           MOVE 16 TO RETURN-CODE.                                      00747040
+           STOP RUN.                                                    00748000
+                                                                        00749000
+      **************************************************************    00750000
+      * READS A LINE OF THE INPUT FILE AND IF ITS THE LAST ONE     *    00751000
+      * UPDATES THE CUSTOMER-EOF-SWITCH (END-OF-FILE)              *    00752000
+      **************************************************************    00753000
+       210-READ-CUSTOMER-RECORD.                                        00754000
+                                                                        00755000
+           READ CUSTMAST                                                00756000
+               AT END                                                   00757000
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     00758000
+                                                                        00759000
+      **************************************************************    00760000
+      * PRINTS THE CURRENT CUSTOMER LINE TO THE OUTPUT FILE        *    00761000
+      * UPDATES THE LINE COUNTER SO IT KNOWS WHEN IT HAS TO        *    00762000
+      * REPRINT THE HEADER LINES FOR A NEW PAGE                    *    00763000
+      **************************************************************    00764000
+       220-PRINT-CUSTOMER-LINE.                                         00765000
+                                                                        00766000
+           *> IF INFORMATION WE HAVE PRINTED EXCEEDS THE PAGE LIMIT     00767000
+           *> WE REPRINT THE HEADERS FOR THE NEW PAGE                   00768000
+           IF LINE-COUNT >= LINES-ON-PAGE                               00769000
+               PERFORM 230-PRINT-HEADING-LINES.                         00770000
+                                                                        00771000
+           *> IF THIS IS THE FIRST RECORD OR THE FIRST RECORD OF THIS   00772006
+           *> BRANCH THEN WE MOVE THE BRANCH NUMBER TO BE PRINTED       00773006
+           *> OTHERWISE WE MOVE SPACES TO THE BRANCH NUMBER ITEM        00774006
+           IF FIRST-RECORD-SWITCH = "Y"                                 00775005
+               MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER                00776005
+           ELSE                                                         00777007
+               IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                  00778005
+                   MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER            00779005
+               ELSE                                                     00780004
+                   MOVE SPACES TO CL-BRANCH-NUMBER.                     00781005
+                                                                        00782000
+           *> MOVE THE DATA PULLED FROM THE INPUT FILE INTO THE         00783000
+           *> CUSTOMER LINE RECORD FOR LATER OUTPUT                     00784000
+           MOVE CM-SALESREP-NUMBER  TO CL-SALESREP-NUMBER.              00785010
+           MOVE CM-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER.              00786000
+           MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.                00787000
+           MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.               00788000
+           MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.               00789000
+                                                                        00790000
+           *> CALCULATE HOW FAR THIS CUSTOMER IS FROM THEIR             00791060
+           *> BUDGETED SALES FIGURE FOR THE YEAR                        00792060
+           COMPUTE BUDGET-VARIANCE-AMOUNT =                             00793060
+               CM-SALES-THIS-YTD - CM-SALES-BUDGET-YTD.                 00794060
+           MOVE BUDGET-VARIANCE-AMOUNT TO CL-BUDGET-VARIANCE.           00795060
+                                                                        00796000
+           *> CALCULATE THE DIFFERENCE BETWEEN THIS YEAR'S SALES AND    00797000
+           *> AND LAST THEN SAVE THESE RESULT TO CHANGE-AMOUNT AND      00798000
+           COMPUTE CHANGE-AMOUNT =                                      00799000
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                   00800000
+           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                      00801000
+                                                                        00802000
+           *> CALCULATE THE PERCENT FOR THE CHANGE IN SALES BETWEEN     00803000
+           *> THIS AND LAST YTD, IF THERE WAS NO LAST YEAR SALES        00804000
+           *> NUMBER WE MOVE 999.9 TO THE PERECENTAGE SINCE IT'S        00805000
+           *> A DIVIDE BY ZERO ERROR OTHERWISE                          00806000
+           IF CM-SALES-LAST-YTD = ZERO                                  00807000
+               MOVE 999.9 TO CL-CHANGE-PERCENT                          00808000
+           ELSE                                                         00809007
+               COMPUTE CL-CHANGE-PERCENT ROUNDED =                      00810000
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              00811000
+                   ON SIZE ERROR                                        00812000
+                       MOVE 999.9 TO CL-CHANGE-PERCENT.                 00813000
+                                                                        00814000
+           *> PRINT THIS CUSTOMERS INFORMATION TO THE OUTPUT FILE       00815000
+           MOVE CUSTOMER-LINE TO PRINT-AREA.                            00816000
+           PERFORM 225-WRITE-REPORT-LINE.                               00817008
+                                                                        00817020
+           *> CALCULATE THE CHANGE FROM TWO YEARS AGO TO LAST YTD SO    00817040
+           *> THE 3-YEAR TREND LINE SHOWS WHETHER A DECLINE IS A        00817060
+           *> ONE-YEAR DIP OR PART OF A LONGER SLIDE, SAME DIVIDE BY    00817080
+           *> ZERO GUARD AS THE CHANGE PERCENT ABOVE                    00817100
+           MOVE CM-SALES-PRIOR-YTD TO TL-SALES-PRIOR-YTD.               00817120
+           COMPUTE PRIOR-CHANGE-AMOUNT =                                00817140
+               CM-SALES-LAST-YTD - CM-SALES-PRIOR-YTD.                  00817160
+           IF CM-SALES-PRIOR-YTD = ZERO                                 00817180
+               MOVE 999.9 TO TL-CHANGE-PERCENT                          00817200
+           ELSE                                                         00817220
+               COMPUTE TL-CHANGE-PERCENT ROUNDED =                      00817240
+                   PRIOR-CHANGE-AMOUNT * 100 / CM-SALES-PRIOR-YTD       00817260
+                   ON SIZE ERROR                                        00817280
+                       MOVE 999.9 TO TL-CHANGE-PERCENT.                 00817300
+           MOVE CUSTOMER-TREND-LINE TO PRINT-AREA.                      00817320
+           PERFORM 225-WRITE-REPORT-LINE.                               00817340
+                                                                        00818000
+           *> IF THIS CUSTOMER'S CHANGE PERCENT IS A DECLINE PAST       00819020
+           *> THE THRESHOLD, ADD IT TO THE EXCEPTION CALL LIST          00820020
+           PERFORM 226-CHECK-DECLINE-EXCEPTION.                         00821020
+                                                                        00821030
+           *> IF THIS CUSTOMER HAS HAD NO SALES THIS YTD OR LAST YTD,   00821040
+           *> ADD THEM TO THE DORMANT CUSTOMER LISTING                  00821050
+           PERFORM 228-CHECK-DORMANT-CUSTOMER.                          00821060
+                                                                        00822000
+           *> WRITE THIS CUSTOMER TO THE SPREADSHEET EXTRACT FILE       00823070
+           MOVE CM-BRANCH-NUMBER   TO EL-BRANCH-NUMBER.                 00824070
+           MOVE CM-SALESREP-NUMBER TO EL-SALESREP-NUMBER.               00825070
+           MOVE CM-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER.               00826070
+           MOVE CM-CUSTOMER-NAME   TO EL-CUSTOMER-NAME.                 00827070
+           MOVE CM-SALES-THIS-YTD  TO EL-SALES-THIS-YTD.                00828070
+           MOVE CM-SALES-LAST-YTD  TO EL-SALES-LAST-YTD.                00829070
+           MOVE CHANGE-AMOUNT      TO EL-CHANGE-AMOUNT.                 00830070
+           MOVE CL-CHANGE-PERCENT  TO EL-CHANGE-PERCENT.                00831070
+           PERFORM 229-WRITE-EXTRACT-RECORD.                            00832070
+                                                                        00833000
+           *> ADD THIS CUSTOMERS SALES TO THE SALES REP TOTALS          00834010
+           ADD CM-SALES-THIS-YTD TO REP-TOTAL-THIS-YTD.                 00835010
+           ADD CM-SALES-LAST-YTD TO REP-TOTAL-LAST-YTD.                 00836010
+           ADD CM-SALES-BUDGET-YTD TO REP-TOTAL-BUDGET-YTD.             00837060
+                                                                        00838000
+           *> ADD THIS CUSTOMERS SALES TO THE BRANCH TOTALS             00839005
+           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.              00840005
+           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.              00841050
+           ADD CM-SALES-BUDGET-YTD TO BRANCH-TOTAL-BUDGET-YTD.          00842060
+                                                                        00843000
+           *> ADD THIS CUSTOMERS SALES TO THE GRAND TOTALS              00844000
+           ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.               00845000
+           ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.               00846000
+           ADD CM-SALES-BUDGET-YTD TO GRAND-TOTAL-BUDGET-YTD.           00847060
+                                                                        00848000
+           *> TRACK HOW MANY CUSTMAST RECORDS HAVE BEEN PROCESSED       00849050
+           *> AND CHECKPOINT PROGRESS EVERY CHECKPOINT-INTERVAL         00850050
+           ADD 1 TO RECORDS-READ-COUNT.                                 00851050
+           ADD 1 TO CHECKPOINT-COUNTER.                                 00852050
+           IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL                 00853050
+               PERFORM 227-WRITE-CHECKPOINT-RECORD.                     00854050
+                                                                        00855000
+      **************************************************************    00856000
+      * WRITES A LINE TO THE OUTPUT FILE AND UPDATES THE LINE      *    00857010
+      * COUNT USED TO TRIGGER THE NEXT PAGE'S HEADER LINES         *    00858010
+      **************************************************************    00859000
+       225-WRITE-REPORT-LINE.                                           00860009
+           WRITE PRINT-AREA.                                            00861009
+           ADD 1 TO LINE-COUNT.                                         00862009
+                                                                        00863000
+      **************************************************************    00864000
+      * WRITES THE CURRENT CUSTOMER TO THE DECLINE EXCEPTION       *    00865020
+      * REPORT WHEN THEY HAD SALES LAST YTD AND THEIR CHANGE       *    00866020
+      * PERCENT FELL PAST DECLINE-THRESHOLD-PCT                    *    00867020
+      **************************************************************    00868000
+       226-CHECK-DECLINE-EXCEPTION.                                     00869020
                                                                         00870000
-      **************************************************************    00880000
-      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *    00890000
-      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *    00900000
-      **************************************************************    00910000
-       01  CURRENT-DATE-AND-TIME.                                       00920000
-           05  CD-YEAR         PIC 9999.                                00930000
-           05  CD-MONTH        PIC 99.                                  00940000
-           05  CD-DAY          PIC 99.                                  00950000
-           05  CD-HOURS        PIC 99.                                  00960000
-           05  CD-MINUTES      PIC 99.                                  00970000
-           05  FILLER          PIC X(9).                                00980000
-                                                                        00990000
-      **************************************************************    01000000
-      * STORES FIELDS WITH VALUES CALCULATED PER CUSTOMER         *     01010000
-      **************************************************************    01020000
-       01  CALCULATED-FIELDS.                                           01030000
-           05 CHANGE-AMOUNT    PIC S9(5)V99.                            01040000
+           IF CM-SALES-LAST-YTD NOT = ZERO                              00871020
+               AND CL-CHANGE-PERCENT <= DECLINE-THRESHOLD-PCT           00872020
+               MOVE CM-BRANCH-NUMBER   TO DL-BRANCH-NUMBER              00873020
+               MOVE CM-SALESREP-NUMBER TO DL-SALESREP-NUMBER            00874020
+               MOVE CM-CUSTOMER-NUMBER TO DL-CUSTOMER-NUMBER            00875020
+               MOVE CM-CUSTOMER-NAME   TO DL-CUSTOMER-NAME              00876020
+               MOVE CM-SALES-THIS-YTD  TO DL-SALES-THIS-YTD             00877020
+               MOVE CM-SALES-LAST-YTD  TO DL-SALES-LAST-YTD             00878020
+               MOVE CHANGE-AMOUNT      TO DL-CHANGE-AMOUNT              00879020
+               MOVE CL-CHANGE-PERCENT  TO DL-CHANGE-PERCENT             00880020
+               MOVE DECLINE-LINE       TO DECL-PRINT-AREA               00881020
+               WRITE DECL-PRINT-AREA.                                   00882020
+                                                                        00882030
+      **************************************************************    00882040
+      * WRITES THE CURRENT CUSTOMER TO THE DORMANT CUSTOMER        *    00882050
+      * LISTING WHEN THEY HAVE HAD NO SALES THIS YTD OR LAST YTD,  *    00882060
+      * I.E. NO SALES IN TWO YEARS                                 *    00882070
+      **************************************************************    00882080
+       228-CHECK-DORMANT-CUSTOMER.                                      00882090
+                                                                        00882100
+           IF CM-SALES-THIS-YTD = ZERO                                  00882110
+               AND CM-SALES-LAST-YTD = ZERO                             00882120
+               MOVE CM-BRANCH-NUMBER   TO DM-BRANCH-NUMBER              00882130
+               MOVE CM-SALESREP-NUMBER TO DM-SALESREP-NUMBER            00882140
+               MOVE CM-CUSTOMER-NUMBER TO DM-CUSTOMER-NUMBER            00882150
+               MOVE CM-CUSTOMER-NAME   TO DM-CUSTOMER-NAME              00882160
+               MOVE DORMANT-LINE       TO DORM-PRINT-AREA               00882170
+               WRITE DORM-PRINT-AREA.                                   00882180
+                                                                        00883000
+      **************************************************************    00884000
+      * SNAPSHOTS THE RUN'S CURRENT PROGRESS TO THE CHECKPOINT     *    00885050
+      * FILE SO A RESTART CAN PICK UP FROM HERE INSTEAD OF FROM    *    00886050
+      * THE BEGINNING OF CUSTMAST                                  *    00887050
+      **************************************************************    00888000
+       227-WRITE-CHECKPOINT-RECORD.                                     00889050
+                                                                        00890000
+           MOVE ZERO TO CHECKPOINT-COUNTER.                             00891050
+           MOVE RECORDS-READ-COUNT      TO CK-RECORDS-READ.             00892050
+           MOVE PAGE-COUNT              TO CK-PAGE-COUNT.               00893050
+           MOVE LINE-COUNT              TO CK-LINE-COUNT.               00894050
+           MOVE CM-BRANCH-NUMBER        TO CK-OLD-BRANCH-NUMBER.        00895050
+           MOVE CM-SALESREP-NUMBER      TO CK-OLD-SALESREP-NUMBER.      00896050
+           MOVE REP-TOTAL-THIS-YTD      TO CK-REP-TOTAL-THIS-YTD.       00897050
+           MOVE REP-TOTAL-LAST-YTD      TO CK-REP-TOTAL-LAST-YTD.       00898050
+           MOVE REP-TOTAL-BUDGET-YTD    TO CK-REP-TOTAL-BUDGET-YTD.     00899060
+           MOVE BRANCH-TOTAL-THIS-YTD   TO CK-BRANCH-TOTAL-THIS-YTD.    00900050
+           MOVE BRANCH-TOTAL-LAST-YTD   TO CK-BRANCH-TOTAL-LAST-YTD.    00901050
+           MOVE BRANCH-TOTAL-BUDGET-YTD TO CK-BRANCH-TOTAL-BUDGET-YTD.  00902060
+           MOVE GRAND-TOTAL-THIS-YTD    TO CK-GRAND-TOTAL-THIS-YTD.     00903050
+           MOVE GRAND-TOTAL-LAST-YTD    TO CK-GRAND-TOTAL-LAST-YTD.     00904050
+           MOVE GRAND-TOTAL-BUDGET-YTD  TO CK-GRAND-TOTAL-BUDGET-YTD.   00905060
+           WRITE CHECKPOINT-RECORD.                                     00906050
+                                                                        00907000
+      **************************************************************    00908000
+      * WRITES ONE RECORD TO THE SPREADSHEET EXTRACT FILE FROM     *    00909070
+      * WHATEVER FIELDS THE CALLING PARAGRAPH JUST MOVED INTO      *    00910070
+      * EXTRACT-LINE                                                *   00911070
+      **************************************************************    00912000
+       229-WRITE-EXTRACT-RECORD.                                        00913070
+           MOVE EXTRACT-LINE TO EXTRACT-PRINT-AREA.                     00914070
+           WRITE EXTRACT-PRINT-AREA.                                    00915070
+                                                                        00916000
+      **************************************************************    00917000
+      * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *    00918008
+      * FOR EVERY PAGE                                             *    00919008
+      **************************************************************    00920000
+       230-PRINT-HEADING-LINES.                                         00921000
+                                                                        00922000
+           *> HEADERS ARE PLACED AT THE START OF EVERY PAGE             00923000
+           *> SO WE INCREASE THE PAGE COUNT HERE                        00924000
+           ADD 1 TO PAGE-COUNT.                                         00925000
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.                      00926000
+                                                                        00927000
+           *> PRINT EACH HEADER LINE TO THE OUTPUT FILE                 00928000
+           MOVE HEADING-LINE-1 TO PRINT-AREA.                           00929000
+           WRITE PRINT-AREA.                                            00930009
+           MOVE HEADING-LINE-2 TO PRINT-AREA.                           00931000
+           WRITE PRINT-AREA.                                            00932009
+           MOVE HEADING-LINE-3 TO PRINT-AREA.                           00933000
+           WRITE PRINT-AREA.                                            00934009
+           MOVE HEADING-LINE-4 TO PRINT-AREA.                           00935000
+           WRITE PRINT-AREA.                                            00936009
+           MOVE HEADING-LINE-5 TO PRINT-AREA.                           00937000
+           WRITE PRINT-AREA.                                            00938009
+           MOVE HEADING-LINE-6 TO PRINT-AREA.                           00939000
+           WRITE PRINT-AREA.                                            00940009
+                                                                        00941000
+           *> RESET THE LINE COUNTER SINCE EVERY HEADER IS THE START    00942000
+           *> OF A NEW PAGE                                             00943000
+           MOVE ZERO TO LINE-COUNT.                                     00944000
+                                                                        00945000
+      **************************************************************    00946000
+      * PRINTS THE CURRENT SALES REP TOTAL LINE, RAN ONCE FOR      *    00947010
+      * EVERY SALES REP. ALSO CALCULATES THE CHANGE FOR THE REP    *    00948010
+      * AND ROLLS THE REP TOTALS INTO THE BRANCH TOTALS            *    00949010
+      **************************************************************    00950000
+       235-PRINT-REP-LINE.                                              00951010
+                                                                        00952000
+           *> MOVE THE SALES REP TOTALS TO THE REP TOTAL LINE           00953010
+           MOVE REP-TOTAL-THIS-YTD TO RTL-SALES-THIS-YTD.               00954010
+           MOVE REP-TOTAL-LAST-YTD TO RTL-SALES-LAST-YTD.               00955010
+                                                                        00956000
+           *> CALCULATE THE CHANGE BETWEEN THIS-YTD AND LAST            00957008
+           *> FOR THE CURRENT SALES REP AND ADD IT TO THE TOTAL LINE    00958010
+           COMPUTE CHANGE-AMOUNT =                                      00959000
+               REP-TOTAL-THIS-YTD - REP-TOTAL-LAST-YTD.                 00960010
+           MOVE CHANGE-AMOUNT TO RTL-CHANGE-AMOUNT.                     00961010
+                                                                        00962000
+           *> CALCULATE HOW FAR THIS SALES REP IS FROM THEIR            00963060
+           *> BUDGETED SALES FIGURE FOR THE YEAR                        00964060
+           COMPUTE BUDGET-VARIANCE-AMOUNT =                             00965060
+               REP-TOTAL-THIS-YTD - REP-TOTAL-BUDGET-YTD.               00966060
+           MOVE BUDGET-VARIANCE-AMOUNT TO RTL-BUDGET-VARIANCE.          00967060
+                                                                        00968000
+           *> CALCULATE THE CHANGE PERCENT BETWEEN YTD'S                00969008
+           *> THEN MOVE TO THE REP TOTAL LINE                           00970010
+           IF REP-TOTAL-LAST-YTD = ZERO                                 00971010
+               MOVE 999.9 TO RTL-CHANGE-PERCENT                         00972010
+           ELSE                                                         00973007
+               COMPUTE RTL-CHANGE-PERCENT ROUNDED =                     00974010
+                   CHANGE-AMOUNT * 100 / REP-TOTAL-LAST-YTD             00975010
+                   ON SIZE ERROR                                        00976000
+                       MOVE 999.9 TO RTL-CHANGE-PERCENT.                00977010
+                                                                        00978000
+           *> PRINT REP LINE                                            00979010
+           MOVE REP-TOTAL-LINE TO PRINT-AREA.                           00980010
+           PERFORM 225-WRITE-REPORT-LINE.                               00981008
+                                                                        00982000
+           *> WRITE THIS SALES REP'S TOTALS TO THE EXTRACT FILE         00983070
+           MOVE OLD-BRANCH-NUMBER   TO EL-BRANCH-NUMBER.                00984070
+           MOVE OLD-SALESREP-NUMBER TO EL-SALESREP-NUMBER.              00985070
+           MOVE ZERO                TO EL-CUSTOMER-NUMBER.              00986070
+           MOVE "REP TOTAL"         TO EL-CUSTOMER-NAME.                00987070
+           MOVE REP-TOTAL-THIS-YTD  TO EL-SALES-THIS-YTD.               00988070
+           MOVE REP-TOTAL-LAST-YTD  TO EL-SALES-LAST-YTD.               00989070
+           MOVE CHANGE-AMOUNT       TO EL-CHANGE-AMOUNT.                00990070
+           MOVE RTL-CHANGE-PERCENT  TO EL-CHANGE-PERCENT.               00991070
+           PERFORM 229-WRITE-EXTRACT-RECORD.                            00992070
+                                                                        00993000
+           *> ROLL THE REP TOTALS INTO THE BRANCH TOTALS                00994010
+           ADD REP-TOTAL-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.             00995010
+           ADD REP-TOTAL-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.             00996010
+           ADD REP-TOTAL-BUDGET-YTD TO BRANCH-TOTAL-BUDGET-YTD.         00997060
+                                                                        00998000
+           *> ZERO OUT THE REP TOTALS                                   00999010
+           MOVE ZERO TO REP-TOTAL-THIS-YTD.                             01000010
+           MOVE ZERO TO REP-TOTAL-LAST-YTD.                             01001010
+           MOVE ZERO TO REP-TOTAL-BUDGET-YTD.                           01002060
+                                                                        01003000
+      **************************************************************    01004000
+      * PRINTS THE CURRENT BRANCH LINE TOTALS, RAN ONCE FOR EVERY  *    01005008
+      * BRANCH. ALSO CALCULATES THE CHANGE IN THE BRANCH           *    01006008
+      **************************************************************    01007000
+       240-PRINT-BRANCH-LINE.                                           01008004
+                                                                        01009000
+           *> MOVE THE BRANCH TOTALS TO THE BRANCH TOTAL LINE           01010008
+           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.            01011008
+           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.            01012008
+                                                                        01013000
+           *> CALCULATE THE CHANGE BETWEEN THIS-YTD AND LAST            01014008
+           *> FOR THE CURRENT BRANCH AND ADD IT TO THE TOTAL LINE       01015008
+           COMPUTE CHANGE-AMOUNT =                                      01016000
+               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.           01017008
+           MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.                     01018008
+                                                                        01019000
+           *> CALCULATE HOW FAR THIS BRANCH IS FROM ITS                 01020060
+           *> BUDGETED SALES FIGURE FOR THE YEAR                        01021060
+           COMPUTE BUDGET-VARIANCE-AMOUNT =                             01022060
+               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-BUDGET-YTD.         01023060
+           MOVE BUDGET-VARIANCE-AMOUNT TO BTL-BUDGET-VARIANCE.          01024060
+                                                                        01025000
+           *> CALCULATE THE CHANGE PERCENT BETWEEN YTD'S                01026008
+           *> THEN MOVE TO THE BRANCH TOTAL LINE                        01027008
+           IF BRANCH-TOTAL-LAST-YTD = ZERO                              01028008
+               MOVE 999.9 TO BTL-CHANGE-PERCENT                         01029060
+           ELSE                                                         01030007
+               COMPUTE BTL-CHANGE-PERCENT ROUNDED =                     01031008
+                   CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD          01032008
+                   ON SIZE ERROR                                        01033000
+                       MOVE 999.9 TO BTL-CHANGE-PERCENT.                01034009
+                                                                        01035000
+           *> PRINT BRANCH LINE                                         01036008
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.                        01037008
+           PERFORM 225-WRITE-REPORT-LINE.                               01038008
+                                                                        01039000
+           *> WRITE THIS BRANCH'S TOTALS TO THE EXTRACT FILE            01040070
+           MOVE OLD-BRANCH-NUMBER    TO EL-BRANCH-NUMBER.               01041070
+           MOVE ZERO                 TO EL-SALESREP-NUMBER.             01042070
+           MOVE ZERO                 TO EL-CUSTOMER-NUMBER.             01043070
+           MOVE "BRANCH TOTAL"       TO EL-CUSTOMER-NAME.               01044070
+           MOVE BRANCH-TOTAL-THIS-YTD TO EL-SALES-THIS-YTD.             01045070
+           MOVE BRANCH-TOTAL-LAST-YTD TO EL-SALES-LAST-YTD.             01046070
+           MOVE CHANGE-AMOUNT        TO EL-CHANGE-AMOUNT.               01047070
+           MOVE BTL-CHANGE-PERCENT   TO EL-CHANGE-PERCENT.              01048070
+           PERFORM 229-WRITE-EXTRACT-RECORD.                            01049070
                                                                         01050000
-      *------------------------------------------------------------*    01060000
-      *                       OUTPUT FIELDS                        *    01070000
-      *============================================================*    01080000
-      *     THE FOLLOWING RECORDS ARE USED FOR PRINTING DATA TO    *    01090000
-      *                      THE OUTPUT FILE                       *    01100000
-      *------------------------------------------------------------*    01110000
-                                                                        01120000
-      **************************************************************    01130000
-      * STORES THE FIRST HEADER LINE INFORMATION                   *    01140000
-      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER              *    01150000
-      **************************************************************    01160000
-       01  HEADING-LINE-1.                                              01170000
-           05  FILLER          PIC X(7)    VALUE "DATE:  ".             01180000
-           05  HL1-MONTH       PIC 9(2).                                01190000
-           05  FILLER          PIC X(1)    VALUE "/".                   01200000
-           05  HL1-DAY         PIC 9(2).                                01210000
-           05  FILLER          PIC X(1)    VALUE "/".                   01220000
-           05  HL1-YEAR        PIC 9(4).                                01230000
-           05  FILLER          PIC X(16)   VALUE SPACE.                 01240000
-           05  FILLER          PIC X(20)   VALUE "YEAR-TO-DATE SALES R".01250000
-           05  FILLER          PIC X(10)   VALUE "EPORT     ".          01260000
-           05  FILLER          PIC X(15)   VALUE SPACE.                 01270000
-           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            01280000
-           05  HL1-PAGE-NUMBER PIC ZZZ9.                                01290000
-           05  FILLER          PIC X(39)   VALUE SPACE.                 01300000
-                                                                        01310000
-      **************************************************************    01320000
-      * STORES THE SECOND HEADER LINE INFORMATION                  *    01330000
-      * HOLDS THE TIME AND THE PROGRAM ID                          *    01340000
-      **************************************************************    01350000
-       01  HEADING-LINE-2.                                              01360000
-           05  FILLER          PIC X(7)    VALUE "TIME:  ".             01370000
-           05  HL2-HOURS       PIC 9(2).                                01380000
-           05  FILLER          PIC X(1)    VALUE ":".                   01390000
-           05  HL2-MINUTES     PIC 9(2).                                01400000
-           05  FILLER          PIC X(68)   VALUE SPACE.                 01410000
-           05  FILLER          PIC X(10)   VALUE "RPT3000".             01420000
-           05  FILLER          PIC X(39)   VALUE SPACE.                 01430000
-                                                                        01440000
-      **************************************************************    01450000
-      * STORES THE THIRD HEADER LINE USED TO DISPLAY A LINE SPACER *    01460000
-      **************************************************************    01470000
-       01  HEADING-LINE-3.                                              01480000
-           05 FILLER               PIC X(130)   VALUE SPACE.            01490000
-                                                                        01500000
-      **************************************************************    01510000
-      * STORES THE FOURTH HEADER LINE INFORMATION                  *    01520000
-      * HOLDS THE DIFFERENT COLUMN NAMES - SOME ARE SPLIT ACROSS   *    01530000
-      * THE NEXT HEADER LINE                                       *    01540000
-      **************************************************************    01550000
-       01  HEADING-LINE-4.                                              01560000
-           05  FILLER      PIC X(8)    VALUE "BRANCH  ".                01570001
-           05  FILLER      PIC X(6)    VALUE "SALES ".                  01580001
-           05  FILLER      PIC X(20)   VALUE "CUST                ".    01590000
-           05  FILLER      PIC X(20)   VALUE "            SALES   ".    01600000
-           05  FILLER      PIC X(20)   VALUE "      SALES         ".    01610000
-           05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".    01620000
-           05  FILLER      PIC X(36)   VALUE SPACE.                     01630001
-                                                                        01640000
-      **************************************************************    01650000
-      * STORES THE FIFTH HEADER LINE INFORMATION                   *    01660000
-      * HOLDS SOME OF THE COLUMN NAMES AS WELL AS THE OTHER HALF   *    01670000
-      * OF COLUMN NAMES THAT STARTED IN THE LAST HEADER LINE       *    01680000
-      **************************************************************    01690000
-       01  HEADING-LINE-5.                                              01700000
-           05  FILLER      PIC X(8)    VALUE " NUM    ".                01710000
-           05  FILLER      PIC X(5)    VALUE "REP  ".                   01720000
-           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    01730000
-           05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    01740000
-           05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    01750000
-           05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".    01760000
-           05  FILLER      PIC X(37)   VALUE SPACE.                     01770000
-                                                                        01780000
-      **************************************************************    01790000
-      * STORES THE SIXTH HEADER LINE INFORMATION                   *    01800000
-      * DISPLAYS COLUMN DIVIDERS FOR THE REPORT                    *    01810000
-      **************************************************************    01820000
-       01  HEADING-LINE-6.                                              01830000
-           05  FILLER      PIC X(6)   VALUE ALL '-'. *> BRANCH NUM      01840000
-           05  FILLER      PIC X      VALUE SPACE.                      01850000
-           05  FILLER      PIC X(5)   VALUE ALL '-'. *> SALES REP       01860000
-           05  FILLER      PIC X      VALUE SPACE.                      01870000
-           05  FILLER      PIC X(5)   VALUE ALL '-'. *> CUST NUM        01880000
-           05  FILLER      PIC X(2)   VALUE SPACE.                      01890000
-           05  FILLER      PIC X(20)  VALUE ALL '-'. *> CUST NAME       01900000
-           05  FILLER      PIC X(3)   VALUE SPACE.                      01910000
-           05  FILLER      PIC X(10)  VALUE ALL '-'. *> SALES THIS      01920000
-           05  FILLER      PIC X(4)   VALUE SPACE.                      01930000
-           05  FILLER      PIC X(10)  VALUE ALL '-'. *> SALES LAST      01940000
-           05  FILLER      PIC X(4)   VALUE SPACE.                      01950000
-           05  FILLER      PIC X(10)  VALUE ALL '-'. *> CHANGE AMNT     01960000
-           05  FILLER      PIC X(3)   VALUE SPACE.                      01970000
-           05  FILLER      PIC X(6)   VALUE ALL '-'. *> CHANGE PERC     01980000
-           05  FILLER      PIC X(40)  VALUE SPACE.                      01990000
-                                                                        02000000
-      **************************************************************    02010000
-      * STORES INFORMATION ABOUT CURRENT CUSTOMER                  *    02020000
-      * HOLDS THE BRANCH NUMBER, SALES REP NUMBER, CUSTOMER NUMBER,*    02030000
-      * CUSTOMER NAME, SALES THIS AND LAST YEAR-TO-DATE,           *    02040000
-      * DIFFERENCE BETWEEN THIS YEARS SALES AND LAST, AND THE      *    02050000
-      * DIFFERENCE IN PERCENT.                                     *    02060000
-      **************************************************************    02070000
-       01  CUSTOMER-LINE.                                               02080000
-           05  FILLER              PIC X(2)     VALUE SPACE.            02090000
-           05  CL-BRANCH-NUMBER    PIC X(2).                            02100000
-           05  FILLER              PIC X(4)     VALUE SPACE.            02110000
-           05  CL-SALESREP-NUMBER  PIC X(2).                            02120000
-           05  FILLER              PIC X(3)     VALUE SPACE.            02130000
-           05  CL-CUSTOMER-NUMBER  PIC 9(5).                            02140000
-           05  FILLER              PIC X(2)     VALUE SPACE.            02150000
-           05  CL-CUSTOMER-NAME    PIC X(20).                           02160000
-           05  FILLER              PIC X(3)     VALUE SPACE.            02170000
-           05  CL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.                      02180000
-           05  FILLER              PIC X(4)     VALUE SPACE.            02190000
-           05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      02200000
-           05  FILLER              PIC X(4)     VALUE SPACE.            02210000
-           05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.                      02220000
-           05  FILLER              PIC X(3)     VALUE SPACE.            02230000
-           05  CL-CHANGE-PERCENT   PIC ZZ9.9-.                          02240000
-           05  FILLER              PIC X(40)    VALUE SPACE.            02250000
-                                                                        02260001
-      **************************************************************    02270001
-      * STORES THE BRANCH TOTAL LINE                               *    02280002
-      * HOLDS THE TOTALS FOR THIS AND LAST YEAR-TO-DATE IN SALES   *    02290002
-      * FOR THIS BRANCH AS WELL AS THE PERCENT DIFFERENCE          *    02300002
-      * USED FOR OUTPUTTING                                        *    02310002
-      **************************************************************    02320001
-       01  BRANCH-TOTAL-LINE.                                           02330001
-           05  FILLER              PIC X(23)    VALUE SPACE.            02340001
-           05  FILLER              PIC X(14)    VALUE "BRANCH TOTAL".   02350001
-           05  BTL-SALES-THIS-YTD  PIC ZZZ,ZZ9.99-.                     02360001
-           05  FILLER              PIC X(3)     VALUE SPACE.            02370001
-           05  BTL-SALES-LAST-YTD  PIC ZZZ,ZZ9.99-.                     02380001
-           05  FILLER              PIC X(3)     VALUE SPACE.            02390001
-           05  BTL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.                     02400001
-           05  FILLER              PIC X(3)     VALUE SPACE.            02410001
-           05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.                          02420007
-           05  FILLER              PIC X(47)    VALUE SPACE.            02430001
-                                                                        02440003
-      **************************************************************    02450003
-      * STORES THE FIRST GRAND TOTAL LINE                          *    02460003
-      * DISPLAYS COLUMN DIVIDERS FOR THE GRAND TOTALS              *    02470003
-      **************************************************************    02480003
-       01  GRAND-TOTAL-LINE1.                                           02490003
-           05  FILLER              PIC X(40)    VALUE SPACE.            02500003
-           05  FILLER              PIC X(13)    VALUE ALL '='.          02510003
-           05  FILLER              PIC X        VALUE SPACE.            02520003
-           05  FILLER              PIC X(13)    VALUE ALL '='.          02530003
-           05  FILLER              PIC X        VALUE SPACE.            02540003
-           05  FILLER              PIC X(13)    VALUE ALL '='.          02550003
-           05  FILLER              PIC X(3)     VALUE SPACES.           02560003
-           05  FILLER              PIC X(6)     VALUE ALL '='.          02570003
-           05  FILLER              PIC X(40)    VALUE SPACES.           02580003
-                                                                        02590003
-      **************************************************************    02600000
-      * STORES THE SECOND GRAND TOTAL LINE                         *    02610000
-      * HOLDS THE TOTAL SALES FOR THIS AND LAST YEAR-TO-DATE,      *    02620000
-      * THE TOTAL DIFFERENCE IN SALES MADE BETWEEN THE TWO YEARS   *    02630000
-      * AND THE PERCENTAGE DIFFERENCE - FOR OUTPUTTING             *    02640000
-      **************************************************************    02650000
-       01  GRAND-TOTAL-LINE2.                                           02660000
-           05  FILLER              PIC X(23)    VALUE SPACE.            02670001
-           05  FILLER              PIC X(14)    VALUE "GRAND TOTAL".    02680001
-           05  GTL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   02690000
-           05  FILLER              PIC X(1)     VALUE SPACE.            02700000
-           05  GTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   02710000
-           05  FILLER              PIC X        VALUE SPACE.            02720000
-           05  GTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   02730000
-           05  FILLER              PIC X(3)     VALUE SPACE.            02740000
-           05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.                          02750000
-           05  FILLER              PIC X(43)    VALUE SPACE.            02760001
-                                                                        02770000
-       PROCEDURE DIVISION.                                              02780000
-                                                                        02790000
-      **************************************************************    02800000
-      * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *    02810000
-      * READING AND WRITING TO AND FROM THEM                       *    02820000
-      **************************************************************    02830000
-       000-PREPARE-SALES-REPORT.                                        02840000
-                                                                        02850000
-           OPEN INPUT  CUSTMAST                                         02860000
-                OUTPUT ORPT3000.                                        02870000
-                                                                        02880000
-           *> GRABS THE DATE AND TIME INFORMATION FOR                   02890000
-           *> THE HEADER LINES                                          02900000
-           PERFORM 100-FORMAT-REPORT-HEADING.                           02910000
-                                                                        02920000
-           *> GRAB AND PRINT CUSTOMER SALES TO THE OUPUT FILE UNTIL     02930000
-           *> THE END OF THE INPUT FILE                                 02940000
-           PERFORM 200-PREPARE-SALES-LINES                              02950000
-               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         02960000
-                                                                        02970000
-           *> OUTPUT THE GRAND TOTALS TO THE OUTPUT FILE                02980000
-           PERFORM 300-PRINT-GRAND-TOTALS.                              02990000
-                                                                        03000000
-           CLOSE CUSTMAST                                               03010000
-                 ORPT3000.                                              03020000
-           STOP RUN.                                                    03030000
-                                                                        03040000
-      **************************************************************    03050000
-      * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *    03060000
-      * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *    03070000
-      **************************************************************    03080000
-       100-FORMAT-REPORT-HEADING.                                       03090000
-                                                                        03100000
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         03110000
-                                                                        03120000
-           *> MOVE THE RESULT OF THE DATE-TIME FUNCTION TO THE          03130000
-           *> DIFFERENT HEADER LINE FIELDS ASSOCIATED WITH THEM         03140000
-           *> SO WE CAN INCLUDE THE DATE IN THE OUTPUT HEADER           03150000
-           MOVE CD-MONTH   TO HL1-MONTH.                                03160000
-           MOVE CD-DAY     TO HL1-DAY.                                  03170000
-           MOVE CD-YEAR    TO HL1-YEAR.                                 03180000
-           MOVE CD-HOURS   TO HL2-HOURS.                                03190000
-           MOVE CD-MINUTES TO HL2-MINUTES.                              03200000
-                                                                        03210000
-      **************************************************************    03220000
-      * CALLS THE PARAGRAPH TO READ A LINE OF THE CUSTOMER RECORD  *    03230000
-      * THEN CALLS THE PARAGRAPH TO PRINT THE LINE IF ITS NOT THE  *    03240000
-      * TERMINATING LINE OF THE FILE                               *    03250000
-      **************************************************************    03260000
-       200-PREPARE-SALES-LINES.                                         03270000
-                                                                        03280000
-           *> GRAB THE NEXT LINE FROM THE CUSTOMER RECORD               03290000
-           PERFORM 210-READ-CUSTOMER-RECORD.                            03300000
-                                                                        03310000
-           *> IF THE LINE WE READ WASN'T BLANK THEN                     03320000
-           *> WE WILL OUTPUT THAT CUSTOMER'S SALES TO THE OUTPUT        03330000
-           *> NOTE: WE DON'T OUTPUT THE LAST LINE BECAUSE IT'S BLANK    03340000
-           IF CUSTMAST-EOF-SWITCH = "N"                                 03350000
-               IF FIRST-RECORD-SWITCH = "Y"                             03360004
-                   PERFORM 220-PRINT-CUSTOMER-LINE                      03370004
-                   MOVE "N" TO FIRST-RECORD-SWITCH                      03380004
-                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER           03390004
-               ELSE                                                     03400004
-                   IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER              03410004
-                       PERFORM 240-PRINT-BRANCH-LINE                    03420004
-                       PERFORM 220-PRINT-CUSTOMER-LINE                  03430004
-                       MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER       03440004
-                   ELSE                                                 03450004
-                       PERFORM 220-PRINT-CUSTOMER-LINE                  03460009
-           ELSE                                                         03470007
-               PERFORM 240-PRINT-BRANCH-LINE.                           03480007
-                                                                        03490004
-      **************************************************************    03500000
-      * READS A LINE OF THE INPUT FILE AND IF ITS THE LAST ONE     *    03510000
-      * UPDATES THE CUSTOMER-EOF-SWITCH (END-OF-FILE)              *    03520000
-      **************************************************************    03530000
-       210-READ-CUSTOMER-RECORD.                                        03540000
-                                                                        03550000
-           READ CUSTMAST                                                03560000
-               AT END                                                   03570000
-                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     03580000
-                                                                        03590000
-      **************************************************************    03600000
-      * PRINTS THE CURRENT CUSTOMER LINE TO THE OUTPUT FILE        *    03610000
-      * UPDATES THE LINE COUNTER SO IT KNOWS WHEN IT HAS TO        *    03620000
-      * REPRINT THE HEADER LINES FOR A NEW PAGE                    *    03630000
-      **************************************************************    03640000
-       220-PRINT-CUSTOMER-LINE.                                         03650000
-                                                                        03660000
-           *> IF INFORMATION WE HAVE PRINTED EXCEEDS THE PAGE LIMIT     03670000
-           *> WE REPRINT THE HEADERS FOR THE NEW PAGE                   03680000
-           IF LINE-COUNT >= LINES-ON-PAGE                               03690000
-               PERFORM 230-PRINT-HEADING-LINES.                         03700000
-                                                                        03710000
-           *> IF THIS IS THE FIRST RECORD OR THE FIRST RECORD OF THIS   03720006
-           *> BRANCH THEN WE MOVE THE BRANCH NUMBER TO BE PRINTED       03730006
-           *> OTHERWISE WE MOVE SPACES TO THE BRANCH NUMBER ITEM        03740006
-           IF FIRST-RECORD-SWITCH = "Y"                                 03750005
-               MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER                03760005
-           ELSE                                                         03770005
-               IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                  03780005
-                   MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER            03790005
-               ELSE                                                     03800005
-                   MOVE SPACES TO CL-BRANCH-NUMBER.                     03810005
-                                                                        03820005
-           *> MOVE THE DATA PULLED FROM THE INPUT FILE INTO THE         03830000
-           *> CUSTOMER LINE RECORD FOR LATER OUTPUT                     03840000
-           MOVE CM-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER.              03850000
-           MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.                03860000
-           MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.               03870000
-           MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.               03880000
-                                                                        03890000
-           *> CALCULATE THE DIFFERENCE BETWEEN THIS YEAR'S SALES AND    03900000
-           *> AND LAST THEN SAVE THESE RESULT TO CHANGE-AMOUNT AND      03910000
-           COMPUTE CHANGE-AMOUNT =                                      03920000
-               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                   03930000
-           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                      03940000
-                                                                        03950000
-           *> CALCULATE THE PERCENT FOR THE CHANGE IN SALES BETWEEN     03960000
-           *> THIS AND LAST YTD, IF THERE WAS NO LAST YEAR SALES        03970000
-           *> NUMBER WE MOVE 999.9 TO THE PERECENTAGE SINCE IT'S        03980000
-           *> A DIVIDE BY ZERO ERROR OTHERWISE                          03990000
-           IF CM-SALES-LAST-YTD = ZERO                                  04000000
-               MOVE 999.9 TO CL-CHANGE-PERCENT                          04010000
-           ELSE                                                         04020000
-               COMPUTE CL-CHANGE-PERCENT ROUNDED =                      04030000
-                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              04040000
-                   ON SIZE ERROR                                        04050000
-                       MOVE 999.9 TO CL-CHANGE-PERCENT.                 04060000
-                                                                        04070000
-           *> PRINT THIS CUSTOMERS INFORMATION TO THE OUTPUT FILE       04080000
-           MOVE CUSTOMER-LINE TO PRINT-AREA.                            04090000
-           PERFORM 225-WRITE-REPORT-LINE.                               04100008
-                                                                        04110005
-           *> ADD THIS CUSTOMERS SALES TO THE BRANCH TOTALS             04120005
-           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.              04130005
-           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-THIS-YTD,              04140005
-                                                                        04150000
-           *> ADD THIS CUSTOMERS SALES TO THE GRAND TOTALS              04160000
-           ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.               04170000
-           ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.               04180000
-                                                                        04190000
-      **************************************************************    04200008
-      * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *    04210008
-      * FOR EVERY PAGE                                             *    04220008
-      **************************************************************    04230008
-       225-WRITE-REPORT-LINE.                                           04240009
-           WRITE PRINT-AREA.                                            04250009
-           ADD 1 TO LINE-COUNT.                                         04260009
-                                                                        04270008
-      **************************************************************    04280000
-      * PRINT ALL THE HEADER LINES TO THE OUTPUT FILE, RAN ONCE    *    04290000
-      * FOR EVERY PAGE                                             *    04300000
-      **************************************************************    04310000
-       230-PRINT-HEADING-LINES.                                         04320000
-                                                                        04330000
-           *> HEADERS ARE PLACED AT THE START OF EVERY PAGE             04340000
-           *> SO WE INCREASE THE PAGE COUNT HERE                        04350000
-           ADD 1 TO PAGE-COUNT.                                         04360000
-           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.                      04370000
-                                                                        04380000
-           *> PRINT EACH HEADER LINE TO THE OUTPUT FILE                 04390000
-           MOVE HEADING-LINE-1 TO PRINT-AREA.                           04400000
-           WRITE PRINT-AREA.                                            04410000
-           MOVE HEADING-LINE-2 TO PRINT-AREA.                           04420000
-           WRITE PRINT-AREA.                                            04430000
-           MOVE HEADING-LINE-3 TO PRINT-AREA.                           04440000
-           WRITE PRINT-AREA.                                            04450000
-           MOVE HEADING-LINE-4 TO PRINT-AREA.                           04460000
-           WRITE PRINT-AREA.                                            04470000
-           MOVE HEADING-LINE-5 TO PRINT-AREA.                           04480000
-           WRITE PRINT-AREA.                                            04490000
-           MOVE HEADING-LINE-6 TO PRINT-AREA.                           04500000
-           WRITE PRINT-AREA.                                            04510000
-                                                                        04520000
-           *> RESET THE LINE COUNTER SINCE EVERY HEADER IS THE START    04530000
-           *> OF A NEW PAGE                                             04540000
-           MOVE ZERO TO LINE-COUNT.                                     04550000
-                                                                        04560000
-      **************************************************************    04570004
-      * PRINTS THE CURRENT BRANCH LINE TOTALS, RAN ONCE FOR EVERY  *    04580008
-      * BRANCH. ALSO CALCULATES THE CHANGE IN THE BRANCH           *    04590008
-      **************************************************************    04600004
-       240-PRINT-BRANCH-LINE.                                           04610004
-                                                                        04620008
-           *> MOVE THE BRANCH TOTALS TO THE BRANCH TOTAL LINE           04630008
-           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.            04640008
-           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.            04650008
-                                                                        04660004
-           *> CALCULATE THE CHANGE BETWEEN THIS-YTD AND LAST            04670008
-           *> FOR THE CURRENT BRANCH AND ADD IT TO THE TOTAL LINE       04680008
-           COMPUTE CHANGE-AMOUNT =                                      04690008
-               BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.           04700008
-           MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.                     04710008
-                                                                        04720008
-           *> CALCULATE THE CHANGE PERCENT BETWEEN YTD'S                04730008
-           *> THEN MOVE TO THE BRANCH TOTAL LINE                        04740008
-           IF BRANCH-TOTAL-LAST-YTD = ZERO                              04750008
-               MOVE 999.9 TO BTL-CHANGE-AMOUNT                          04760008
-           ELSE                                                         04770008
-               COMPUTE BTL-CHANGE-PERCENT ROUNDED =                     04780008
-                   CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD          04790008
-                   ON SIZE ERROR                                        04800008
-                       MOVE 999.9 TO BTL-CHANGE-PERCENT                 04810009
-                                                                        04820008
-           *> PRINT BRANCH LINE                                         04830008
-           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.                        04840008
-           PERFORM 225-WRITE-REPORT-LINE.                               04850008
-                                                                        04860008
-           *> ADD THE BRANCH TOTALS TO THE GRAND TOTALS                 04870008
-           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.           04880008
-           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.           04890008
-                                                                        04900008
-           *> ZERO OUT THE BRANCH TOTALS                                04910008
-           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.                          04920008
-           MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.                          04930008
-                                                                        04940008
-      **************************************************************    04950000
-      * PRINTS THE GRAND TOTALS FOR ALL THE CUSTOMERS, RAN ONCE    *    04960000
-      * AT THE VERY END OF THE PROGRAM WHEN ALL CUSTOMERS HAVE     *    04970000
-      * BEEN PRINTED                                               *    04980000
-      **************************************************************    04990000
-       300-PRINT-GRAND-TOTALS.                                          05000000
-                                                                        05010000
-           *> MOVE THE GRAND TOTALS FOR THE SALES TO THE                05020000
-           *> OUTPUT LINE FOR GRAND TOTALS                              05030000
-           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.             05040000
-           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.             05050000
-                                                                        05060000
-           *> COMPUTE THE GRAND TOTAL FOR THE CHANGE AMOUNT             05070000
-           COMPUTE CHANGE-AMOUNT =                                      05080000
-               GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.             05090000
-           MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.                     05100000
-                                                                        05110000
-           *> CALCULATE THE TOTAL CHANGE IN PERCENT BETWEEN             05120000
-           *> THIS YTD AND LAST YTD FOR ALL CUSTOMERS                   05130000
-           *> IF THERE WAS NO LAST YEAR FOR ANYONE DEFAULT TO           05140000
-           *> A PERCENT OF 999.9 TO AVOID DIVIDE BY ZERO ERROR          05150000
-           IF GRAND-TOTAL-LAST-YTD = ZERO                               05160000
-               MOVE 999.9 TO GTL-CHANGE-PERCENT                         05170000
-           ELSE                                                         05180000
-               COMPUTE GTL-CHANGE-PERCENT ROUNDED =                     05190000
-                   CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD           05200000
-                   ON SIZE ERROR                                        05210000
-                       MOVE 999.9 TO GTL-CHANGE-PERCENT.                05220000
-                                                                        05230000
-           *> PRINT THE GRAND-TOTAL TO THE OUTPUT FILE                  05240000
-           MOVE GRAND-TOTAL-LINE1    TO PRINT-AREA.                     05250000
-           PERFORM 225-WRITE-REPORT-LINE.                               05260008
-           MOVE GRAND-TOTAL-LINE2    TO PRINT-AREA.                     05270000
-           PERFORM 225-WRITE-REPORT-LINE.                               05280008
+           *> ADD THE BRANCH TOTALS TO THE GRAND TOTALS                 01051008
+           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.           01052008
+           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.           01053008
+           ADD BRANCH-TOTAL-BUDGET-YTD TO GRAND-TOTAL-BUDGET-YTD.       01054060
+                                                                        01055000
+           *> ZERO OUT THE BRANCH TOTALS                                01056008
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.                          01057008
+           MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.                          01058008
+           MOVE ZERO TO BRANCH-TOTAL-BUDGET-YTD.                        01059060
+                                                                        01060000
+      **************************************************************    01061000
+      * PRINTS THE GRAND TOTALS FOR ALL THE CUSTOMERS, RAN ONCE    *    01062000
+      * AT THE VERY END OF THE PROGRAM WHEN ALL CUSTOMERS HAVE     *    01063000
+      * BEEN PRINTED                                               *    01064000
+      **************************************************************    01065000
+       300-PRINT-GRAND-TOTALS.                                          01066000
+                                                                        01067000
+           *> MOVE THE GRAND TOTALS FOR THE SALES TO THE                01068000
+           *> OUTPUT LINE FOR GRAND TOTALS                              01069000
+           MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.             01070000
+           MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.             01071000
+                                                                        01072000
+           *> COMPUTE THE GRAND TOTAL FOR THE CHANGE AMOUNT             01073000
+           COMPUTE CHANGE-AMOUNT =                                      01074000
+               GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.             01075000
+           MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.                     01076000
+                                                                        01077000
+           *> CALCULATE HOW FAR THE COMPANY IS FROM ITS                 01078060
+           *> BUDGETED SALES FIGURE FOR THE YEAR                        01079060
+           COMPUTE BUDGET-VARIANCE-AMOUNT =                             01080060
+               GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-BUDGET-YTD.           01081060
+           MOVE BUDGET-VARIANCE-AMOUNT TO GTL-BUDGET-VARIANCE.          01082060
+                                                                        01083000
+           *> CALCULATE THE TOTAL CHANGE IN PERCENT BETWEEN             01084000
+           *> THIS YTD AND LAST YTD FOR ALL CUSTOMERS                   01085000
+           *> IF THERE WAS NO LAST YEAR FOR ANYONE DEFAULT TO           01086000
+           *> A PERCENT OF 999.9 TO AVOID DIVIDE BY ZERO ERROR          01087000
+           IF GRAND-TOTAL-LAST-YTD = ZERO                               01088000
+               MOVE 999.9 TO GTL-CHANGE-PERCENT                         01089000
+           ELSE                                                         01090007
+               COMPUTE GTL-CHANGE-PERCENT ROUNDED =                     01091000
+                   CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD           01092000
+                   ON SIZE ERROR                                        01093000
+                       MOVE 999.9 TO GTL-CHANGE-PERCENT.                01094000
+                                                                        01095000
+           *> PRINT THE GRAND-TOTAL TO THE OUTPUT FILE                  01096000
+           MOVE GRAND-TOTAL-LINE1    TO PRINT-AREA.                     01097000
+           PERFORM 225-WRITE-REPORT-LINE.                               01098008
+           MOVE GRAND-TOTAL-LINE2    TO PRINT-AREA.                     01099000
+           PERFORM 225-WRITE-REPORT-LINE.                               01100008
+                                                                        01101000
+           *> WRITE THE COMPANY-WIDE GRAND TOTALS TO THE EXTRACT FILE   01102070
+           MOVE ZERO                 TO EL-BRANCH-NUMBER.               01103070
+           MOVE ZERO                 TO EL-SALESREP-NUMBER.             01104070
+           MOVE ZERO                 TO EL-CUSTOMER-NUMBER.             01105070
+           MOVE "GRAND TOTAL"        TO EL-CUSTOMER-NAME.               01106070
+           MOVE GRAND-TOTAL-THIS-YTD TO EL-SALES-THIS-YTD.              01107070
+           MOVE GRAND-TOTAL-LAST-YTD TO EL-SALES-LAST-YTD.              01108070
+           MOVE CHANGE-AMOUNT        TO EL-CHANGE-AMOUNT.               01109070
+           MOVE GTL-CHANGE-PERCENT   TO EL-CHANGE-PERCENT.              01110070
+           PERFORM 229-WRITE-EXTRACT-RECORD.                            01111070
+                                                                        01112000
+      **************************************************************    01113000
+      * THE RUN FINISHED CLEAN, SO THE CHECKPOINT FILE IS EMPTIED  *    01114050
+      * BACK OUT - REOPENING IT FOR OUTPUT AND CLOSING IT RIGHT    *    01115050
+      * BACK UP TRUNCATES IT SO THE NEXT RUN STARTS FRESH          *    01116050
+      **************************************************************    01117000
+       120-CLEAR-CHECKPOINT-FILE.                                       01118050
+                                                                        01119000
+           OPEN OUTPUT CHKPOINT.                                        01120050
+           CLOSE CHKPOINT.                                              01121050
