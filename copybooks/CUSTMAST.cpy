@@ -0,0 +1,16 @@
+      **************************************************************    00001000
+      * CUSTMAST.CPY                                                    00002000
+      * SHARED RECORD LAYOUT FOR THE CUSTMAST CUSTOMER MASTER FILE      00003000
+      * USED BY RPT3000, CUSTMAINT, AND COMMRPT3000 SO THE LAYOUT       00004000
+      * ONLY HAS TO BE MAINTAINED IN ONE PLACE                          00005000
+      **************************************************************    00006000
+       01  CUSTOMER-MASTER-RECORD.                                      00007000
+           05  CM-BRANCH-NUMBER        PIC 9(2).                        00008000
+           05  CM-SALESREP-NUMBER      PIC 9(2).                        00009000
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00010000
+           05  CM-CUSTOMER-NAME        PIC X(20).                       00011000
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00012000
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00013000
+           05  CM-SALES-BUDGET-YTD     PIC S9(5)V9(2).                  00013010
+           05  CM-SALES-PRIOR-YTD      PIC S9(5)V9(2).                  01301520
+           05  FILLER                  PIC X(73).                       00014020
