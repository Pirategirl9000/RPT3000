@@ -0,0 +1,626 @@
+       IDENTIFICATION DIVISION.                                         00001000
+                                                                        00002000
+       PROGRAM-ID. CUSTMAINT.                                           00003000
+                                                                        00004000
+      *   Programmers.: Violet French                                   00005000
+      *   Date........: 2026.03.23                                      00006000
+      *   Github URL..: https://github.com/Pirategirl9000/RPT3000       00007000
+      *   Description.: This program applies add/change/delete          00008000
+      *   transactions from CUSTTRAN against the CUSTMAST customer      00009000
+      *   master file, producing an updated master file and a           00010000
+      *   before/after audit listing of every change applied.           00011000
+      *                                                                 00012000
+      *   CUSTMAST and CUSTTRAN must both be in ascending order by      00013000
+      *   customer number within sales rep number within branch         00014000
+      *   number. NEWCUST is produced in that same order and is         00015000
+      *   intended to become the next run's CUSTMAST.                   00016000
+      *                                                                 00017000
+      *   2026.04.06  VF  Preserve CM-SALES-BUDGET-YTD across change    00018060
+      *                   and unchanged-carry-forward transactions now  00019060
+      *                   that CUSTMAST carries a budget figure.        00020060
+      *   2026.04.20  VF  Preserve the new CM-SALES-PRIOR-YTD field     00020080
+      *                   the same way, now that CUSTMAST carries a     00020081
+      *                   third year of sales history.                  00020082
+       ENVIRONMENT DIVISION.                                            00021000
+                                                                        00022000
+       INPUT-OUTPUT SECTION.                                            00023000
+                                                                        00024000
+       FILE-CONTROL.                                                    00025000
+           SELECT CUSTMAST   ASSIGN TO CUSTMAST.                        00026000
+           SELECT CUSTTRAN   ASSIGN TO CUSTTRAN.                        00027000
+           SELECT ONEWCUST   ASSIGN TO NEWCUST.                         00028000
+           SELECT OCUSTMAINT ASSIGN TO CUSTMAINT.                       00029000
+                                                                        00030000
+       DATA DIVISION.                                                   00031000
+                                                                        00032000
+       FILE SECTION.                                                    00033000
+                                                                        00034000
+      **************************************************************    00035000
+      * INPUT FILE - CURRENT CUSTOMER MASTER                       *    00036000
+      **************************************************************    00037000
+       FD  CUSTMAST                                                     00038000
+           RECORDING MODE IS F                                          00039000
+           LABEL RECORDS ARE STANDARD                                   00040000
+           RECORD CONTAINS 130 CHARACTERS                               00041000
+           BLOCK CONTAINS 130 CHARACTERS.                               00042000
+           COPY CUSTMAST.                                               00043000
+                                                                        00044000
+      **************************************************************    00045000
+      * INPUT FILE - ADD/CHANGE/DELETE TRANSACTIONS                *    00046000
+      **************************************************************    00047000
+       FD  CUSTTRAN                                                     00048000
+           RECORDING MODE IS F                                          00049000
+           LABEL RECORDS ARE STANDARD                                   00050000
+           RECORD CONTAINS 130 CHARACTERS                               00051000
+           BLOCK CONTAINS 130 CHARACTERS.                               00052000
+       01  CT-TRANSACTION-RECORD.                                       00053000
+           05  CT-TRANSACTION-CODE     PIC X(1).                        00054000
+               88  CT-ADD-TRANSACTION      VALUE "A".                   00055000
+               88  CT-CHANGE-TRANSACTION   VALUE "C".                   00056000
+               88  CT-DELETE-TRANSACTION   VALUE "D".                   00057000
+           05  CT-BRANCH-NUMBER        PIC 9(2).                        00058000
+           05  CT-SALESREP-NUMBER      PIC 9(2).                        00059000
+           05  CT-CUSTOMER-NUMBER      PIC 9(5).                        00060000
+           05  CT-CUSTOMER-NAME        PIC X(20).                       00061000
+           05  CT-SALES-THIS-YTD       PIC S9(5)V9(2).                  00062000
+           05  CT-SALES-LAST-YTD       PIC S9(5)V9(2).                  00063000
+           05  FILLER                  PIC X(86).                       00064000
+                                                                        00065000
+      **************************************************************    00066000
+      * OUTPUT FILE - UPDATED CUSTOMER MASTER                      *    00067000
+      **************************************************************    00068000
+       FD  ONEWCUST                                                     00069000
+           RECORDING MODE IS F                                          00070000
+           LABEL RECORDS ARE STANDARD                                   00071000
+           RECORD CONTAINS 130 CHARACTERS                               00072000
+           BLOCK CONTAINS 130 CHARACTERS.                               00073000
+           COPY CUSTMAST REPLACING                                      00074000
+               ==CUSTOMER-MASTER-RECORD== BY ==NEW-MASTER-RECORD==      00075000
+               ==CM-BRANCH-NUMBER==       BY ==NM-BRANCH-NUMBER==       00076000
+               ==CM-SALESREP-NUMBER==     BY ==NM-SALESREP-NUMBER==     00077000
+               ==CM-CUSTOMER-NUMBER==     BY ==NM-CUSTOMER-NUMBER==     00078000
+               ==CM-CUSTOMER-NAME==       BY ==NM-CUSTOMER-NAME==       00079000
+               ==CM-SALES-THIS-YTD==      BY ==NM-SALES-THIS-YTD==      00080000
+               ==CM-SALES-LAST-YTD==      BY ==NM-SALES-LAST-YTD==      00081060
+               ==CM-SALES-BUDGET-YTD==    BY ==NM-SALES-BUDGET-YTD==    00082060
+               ==CM-SALES-PRIOR-YTD==     BY ==NM-SALES-PRIOR-YTD==.    00082080
+                                                                        00083000
+      **************************************************************    00084000
+      * OUTPUT FILE - BEFORE/AFTER AUDIT LISTING                   *    00085000
+      **************************************************************    00086000
+       FD  OCUSTMAINT                                                   00087000
+           RECORDING MODE IS F                                          00088000
+           LABEL RECORDS ARE STANDARD                                   00089000
+           RECORD CONTAINS 130 CHARACTERS                               00090000
+           BLOCK CONTAINS 130 CHARACTERS.                               00091000
+       01  AUDIT-PRINT-AREA  PIC X(130).                                00092000
+                                                                        00093000
+       WORKING-STORAGE SECTION.                                         00094000
+                                                                        00095000
+      *------------------------------------------------------------*    00096000
+      *                        WORKING FIELDS                      *    00097000
+      *============================================================*    00098000
+      *     THE FOLLOWING RECORDS ARE USED FOR WORKING WITH DATA   *    00099000
+      *              AND ARE NOT USED FOR PROGRAM OUTPUT           *    00100000
+      *------------------------------------------------------------*    00101000
+                                                                        00102000
+      **************************************************************    00103000
+      * SWITCHES FOR END OF FILE AND TRANSACTION VALIDATION        *    00104000
+      **************************************************************    00105000
+       01  SWITCHES.                                                    00106000
+           05  MASTER-EOF-SWITCH       PIC X  VALUE "N".                00107000
+           05  TRANSACTION-EOF-SWITCH  PIC X  VALUE "N".                00108000
+           05  TRANSACTION-VALID-SWITCH PIC X VALUE "Y".                00109000
+               88  TRANSACTION-IS-VALID    VALUE "Y".                   00110000
+               88  TRANSACTION-IS-INVALID  VALUE "N".                   00111000
+                                                                        00112000
+      **************************************************************    00113000
+      * KEY AREAS USED TO MATCH-MERGE CUSTMAST AGAINST CUSTTRAN    *    00114000
+      * A KEY IS SET TO HIGH-VALUES ONCE ITS FILE HITS END OF FILE *    00115000
+      * SO THE REMAINING SIDE DRIVES THE MERGE TO COMPLETION       *    00116000
+      **************************************************************    00117000
+       01  MASTER-KEY-AREA.                                             00118000
+           05  MK-BRANCH-NUMBER        PIC 9(2).                        00119000
+           05  MK-SALESREP-NUMBER      PIC 9(2).                        00120000
+           05  MK-CUSTOMER-NUMBER      PIC 9(5).                        00121000
+                                                                        00122000
+       01  TRANSACTION-KEY-AREA.                                        00123000
+           05  TK-BRANCH-NUMBER        PIC 9(2).                        00124000
+           05  TK-SALESREP-NUMBER      PIC 9(2).                        00125000
+           05  TK-CUSTOMER-NUMBER      PIC 9(5).                        00126000
+                                                                        00127000
+      **************************************************************    00128000
+      * STORES INFORMATION RELEVANT TO THE PAGE                    *    00129000
+      **************************************************************    00130000
+       01  PRINT-FIELDS.                                                00131000
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00132000
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00133000
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00134000
+                                                                        00135000
+      **************************************************************    00136000
+      * STORES RUN TOTALS PRINTED AT THE END OF THE AUDIT LISTING  *    00137000
+      **************************************************************    00138000
+       01  RUN-TOTALS.                                                  00139000
+           05  ADD-COUNT       PIC S9(5)   VALUE ZERO.                  00140000
+           05  CHANGE-COUNT    PIC S9(5)   VALUE ZERO.                  00141000
+           05  DELETE-COUNT    PIC S9(5)   VALUE ZERO.                  00142000
+           05  REJECT-COUNT    PIC S9(5)   VALUE ZERO.                  00143000
+                                                                        00144000
+      **************************************************************    00145000
+      * HOLDS THE REASON A TRANSACTION FAILED VALIDATION           *    00146000
+      **************************************************************    00147000
+       01  VALIDATION-FIELDS.                                           00148000
+           05  REJECT-REASON   PIC X(20)   VALUE SPACES.                00149000
+                                                                        00150000
+      **************************************************************    00151000
+      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *    00152000
+      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *    00153000
+      **************************************************************    00154000
+       01  CURRENT-DATE-AND-TIME.                                       00155000
+           05  CD-YEAR         PIC 9999.                                00156000
+           05  CD-MONTH        PIC 99.                                  00157000
+           05  CD-DAY          PIC 99.                                  00158000
+           05  CD-HOURS        PIC 99.                                  00159000
+           05  CD-MINUTES      PIC 99.                                  00160000
+           05  FILLER          PIC X(9).                                00161000
+                                                                        00162000
+      **************************************************************    00163000
+      * HOLDS THE FIELDS FOR THE AUDIT LINE ABOUT TO BE PRINTED    *    00164000
+      * SET BY WHICHEVER PARAGRAPH APPLIED THE TRANSACTION         *    00165000
+      **************************************************************    00166000
+       01  AUDIT-WORK-FIELDS.                                           00167000
+           05  AUDIT-ACTION            PIC X(6).                        00168000
+           05  AUDIT-BRANCH-NUMBER     PIC 9(2).                        00169000
+           05  AUDIT-SALESREP-NUMBER   PIC 9(2).                        00170000
+           05  AUDIT-CUSTOMER-NUMBER   PIC 9(5).                        00171000
+           05  AUDIT-CUSTOMER-NAME     PIC X(20).                       00172000
+           05  AUDIT-BEFORE-THIS-YTD   PIC S9(5)V99.                    00173000
+           05  AUDIT-BEFORE-LAST-YTD   PIC S9(5)V99.                    00174000
+           05  AUDIT-AFTER-THIS-YTD    PIC S9(5)V99.                    00175000
+           05  AUDIT-AFTER-LAST-YTD    PIC S9(5)V99.                    00176000
+           05  AUDIT-STATUS-TEXT       PIC X(20).                       00177000
+                                                                        00178000
+      *------------------------------------------------------------*    00179000
+      *                       OUTPUT FIELDS                        *    00180000
+      *============================================================*    00181000
+      *     THE FOLLOWING RECORDS ARE USED FOR PRINTING DATA TO    *    00182000
+      *                      THE OUTPUT FILE                       *    00183000
+      *------------------------------------------------------------*    00184000
+                                                                        00185000
+      **************************************************************    00186000
+      * STORES THE FIRST HEADER LINE INFORMATION                   *    00187000
+      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER              *    00188000
+      **************************************************************    00189000
+       01  AUDIT-HEADING-LINE-1.                                        00190000
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00191000
+           05  AHL1-MONTH      PIC 9(2).                                00192000
+           05  FILLER          PIC X(1)    VALUE "/".                   00193000
+           05  AHL1-DAY        PIC 9(2).                                00194000
+           05  FILLER          PIC X(1)    VALUE "/".                   00195000
+           05  AHL1-YEAR       PIC 9(4).                                00196000
+           05  FILLER          PIC X(10)   VALUE SPACE.                 00197000
+           05  FILLER          PIC X(20)   VALUE "CUSTOMER MASTER MAIN".00198000
+           05  FILLER          PIC X(20)   VALUE "TENANCE AUDIT LISTIN".00199000
+           05  FILLER          PIC X(1)    VALUE "G".                   00200000
+           05  FILLER          PIC X(9)    VALUE SPACE.                 00201000
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            00202000
+           05  AHL1-PAGE-NUMBER PIC ZZZ9.                               00203000
+           05  FILLER          PIC X(39)   VALUE SPACE.                 00204000
+                                                                        00205000
+      **************************************************************    00206000
+      * STORES THE SECOND HEADER LINE INFORMATION                  *    00207000
+      * HOLDS THE COLUMN NAMES FOR THE AUDIT LISTING                *   00208000
+      **************************************************************    00209000
+       01  AUDIT-HEADING-LINE-2.                                        00210000
+           05  FILLER      PIC X(7)    VALUE "ACTION ".                 00211000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00212000
+           05  FILLER      PIC X(2)    VALUE "BR".                      00213000
+           05  FILLER      PIC X(3)    VALUE SPACE.                     00214000
+           05  FILLER      PIC X(3)    VALUE "REP".                     00215000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00216000
+           05  FILLER      PIC X(5)    VALUE "CUST ".                   00217000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00218000
+           05  FILLER      PIC X(20)   VALUE "CUSTOMER NAME       ".    00219000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00220000
+           05  FILLER      PIC X(10)   VALUE "BEFORE    ".              00221000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00222000
+           05  FILLER      PIC X(10)   VALUE "BEFORE    ".              00223000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00224000
+           05  FILLER      PIC X(10)   VALUE "AFTER     ".              00225000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00226000
+           05  FILLER      PIC X(10)   VALUE "AFTER     ".              00227000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00228000
+           05  FILLER      PIC X(20)   VALUE "STATUS              ".    00229000
+           05  FILLER      PIC X(16)   VALUE SPACE.                     00230000
+                                                                        00231000
+      **************************************************************    00232000
+      * STORES THE THIRD HEADER LINE - COMPLETES THE SPLIT COLUMN  *    00233000
+      * TITLES STARTED IN THE SECOND HEADER LINE                   *    00234000
+      **************************************************************    00235000
+       01  AUDIT-HEADING-LINE-3.                                        00236000
+           05  FILLER      PIC X(7)    VALUE SPACE.                     00237000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00238000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00239000
+           05  FILLER      PIC X(3)    VALUE SPACE.                     00240000
+           05  FILLER      PIC X(3)    VALUE SPACE.                     00241000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00242000
+           05  FILLER      PIC X(5)    VALUE "NUM  ".                   00243000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00244000
+           05  FILLER      PIC X(20)   VALUE SPACE.                     00245000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00246000
+           05  FILLER      PIC X(10)   VALUE "THIS YTD  ".              00247000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00248000
+           05  FILLER      PIC X(10)   VALUE "LAST YTD  ".              00249000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00250000
+           05  FILLER      PIC X(10)   VALUE "THIS YTD  ".              00251000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00252000
+           05  FILLER      PIC X(10)   VALUE "LAST YTD  ".              00253000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00254000
+           05  FILLER      PIC X(36)   VALUE SPACE.                     00255000
+                                                                        00256000
+      **************************************************************    00257000
+      * STORES ONE AUDIT LINE - THE ACTION TAKEN, THE KEY, AND THE *    00258000
+      * BEFORE AND AFTER SALES FIGURES FOR THE CUSTOMER            *    00259000
+      **************************************************************    00260000
+       01  AUDIT-LINE.                                                  00261000
+           05  FILLER              PIC X(1)     VALUE SPACE.            00262000
+           05  AL-ACTION           PIC X(6).                            00263000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00264000
+           05  AL-BRANCH-NUMBER    PIC 9(2).                            00265000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00266000
+           05  AL-SALESREP-NUMBER  PIC 9(2).                            00267000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00268000
+           05  AL-CUSTOMER-NUMBER  PIC 9(5).                            00269000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00270000
+           05  AL-CUSTOMER-NAME    PIC X(20).                           00271000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00272000
+           05  AL-BEFORE-THIS-YTD  PIC ZZ,ZZ9.99-.                      00273000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00274000
+           05  AL-BEFORE-LAST-YTD  PIC ZZ,ZZ9.99-.                      00275000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00276000
+           05  AL-AFTER-THIS-YTD   PIC ZZ,ZZ9.99-.                      00277000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00278000
+           05  AL-AFTER-LAST-YTD   PIC ZZ,ZZ9.99-.                      00279000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00280000
+           05  AL-STATUS           PIC X(20).                           00281000
+           05  FILLER              PIC X(14)    VALUE SPACE.            00282000
+                                                                        00283000
+      **************************************************************    00284000
+      * STORES THE RUN TOTALS LINE PRINTED AT THE END OF THE       *    00285000
+      * AUDIT LISTING                                               *   00286000
+      **************************************************************    00287000
+       01  AUDIT-TOTALS-LINE.                                           00288000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00289000
+           05  FILLER              PIC X(11)    VALUE "ADDS:      ".    00290000
+           05  ATL-ADD-COUNT       PIC ZZZZ9.                           00291000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00292000
+           05  FILLER              PIC X(11)    VALUE "CHANGES:   ".    00293000
+           05  ATL-CHANGE-COUNT    PIC ZZZZ9.                           00294000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00295000
+           05  FILLER              PIC X(11)    VALUE "DELETES:   ".    00296000
+           05  ATL-DELETE-COUNT    PIC ZZZZ9.                           00297000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00298000
+           05  FILLER              PIC X(11)    VALUE "REJECTS:   ".    00299000
+           05  ATL-REJECT-COUNT    PIC ZZZZ9.                           00300000
+           05  FILLER              PIC X(61)    VALUE SPACE.            00301000
+                                                                        00302000
+       PROCEDURE DIVISION.                                              00303000
+                                                                        00304000
+      **************************************************************    00305000
+      * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *    00306000
+      * MATCH-MERGING CUSTTRAN AGAINST CUSTMAST                    *    00307000
+      **************************************************************    00308000
+       000-MAINTAIN-CUSTOMER-MASTER.                                    00309000
+                                                                        00310000
+           OPEN INPUT  CUSTMAST                                         00311000
+                       CUSTTRAN                                         00312000
+                OUTPUT ONEWCUST                                         00313000
+                       OCUSTMAINT.                                      00314000
+                                                                        00315000
+           *> GRABS THE DATE AND TIME INFORMATION FOR THE HEADER        00316000
+           PERFORM 100-FORMAT-REPORT-HEADING.                           00317000
+           PERFORM 150-PRINT-AUDIT-HEADING.                             00318000
+                                                                        00319000
+           *> PRIME BOTH FILES SO THE KEY AREAS ARE READY FOR THE       00320000
+           *> FIRST COMPARE IN 200-PROCESS-TRANSACTION                  00321000
+           PERFORM 210-READ-MASTER-RECORD.                              00322000
+           PERFORM 220-READ-TRANSACTION-RECORD.                         00323000
+                                                                        00324000
+           *> WALK BOTH FILES IN KEY ORDER UNTIL BOTH HIT EOF           00325000
+           PERFORM 200-PROCESS-TRANSACTION                              00326000
+               UNTIL MASTER-EOF-SWITCH = "Y"                            00327000
+                 AND TRANSACTION-EOF-SWITCH = "Y".                      00328000
+                                                                        00329000
+           PERFORM 600-PRINT-AUDIT-TOTALS.                              00330000
+                                                                        00331000
+           CLOSE CUSTMAST                                               00332000
+                 CUSTTRAN                                               00333000
+                 ONEWCUST                                               00334000
+                 OCUSTMAINT.                                            00335000
+           STOP RUN.                                                    00336000
+                                                                        00337000
+      **************************************************************    00338000
+      * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *    00339000
+      * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *    00340000
+      **************************************************************    00341000
+       100-FORMAT-REPORT-HEADING.                                       00342000
+                                                                        00343000
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00344000
+                                                                        00345000
+           MOVE CD-MONTH   TO AHL1-MONTH.                               00346000
+           MOVE CD-DAY     TO AHL1-DAY.                                 00347000
+           MOVE CD-YEAR    TO AHL1-YEAR.                                00348000
+                                                                        00349000
+      **************************************************************    00350000
+      * PRINTS THE AUDIT LISTING HEADING, RAN ONCE FOR EVERY PAGE  *    00351000
+      **************************************************************    00352000
+       150-PRINT-AUDIT-HEADING.                                         00353000
+                                                                        00354000
+           ADD 1 TO PAGE-COUNT.                                         00355000
+           MOVE PAGE-COUNT TO AHL1-PAGE-NUMBER.                         00356000
+                                                                        00357000
+           MOVE AUDIT-HEADING-LINE-1 TO AUDIT-PRINT-AREA.               00358000
+           WRITE AUDIT-PRINT-AREA.                                      00359000
+           MOVE AUDIT-HEADING-LINE-2 TO AUDIT-PRINT-AREA.               00360000
+           WRITE AUDIT-PRINT-AREA.                                      00361000
+           MOVE AUDIT-HEADING-LINE-3 TO AUDIT-PRINT-AREA.               00362000
+           WRITE AUDIT-PRINT-AREA.                                      00363000
+                                                                        00364000
+           MOVE ZERO TO LINE-COUNT.                                     00365000
+                                                                        00366000
+      **************************************************************    00367000
+      * COMPARES THE CURRENT MASTER AND TRANSACTION KEYS AND       *    00368000
+      * DELEGATES TO THE PARAGRAPH FOR WHATEVER ACTION APPLIES.    *    00369000
+      * A KEY OF HIGH-VALUES MEANS THAT SIDE HAS REACHED EOF       *    00370000
+      **************************************************************    00371000
+       200-PROCESS-TRANSACTION.                                         00372000
+                                                                        00373000
+           IF MASTER-KEY-AREA < TRANSACTION-KEY-AREA                    00374000
+               *> NO TRANSACTION FOR THIS CUSTOMER - COPY IT AS-IS      00375000
+               PERFORM 260-COPY-MASTER-UNCHANGED                        00376000
+               PERFORM 210-READ-MASTER-RECORD                           00377000
+           ELSE                                                         00378000
+               IF TRANSACTION-KEY-AREA < MASTER-KEY-AREA                00379000
+                   *> NO MASTER RECORD FOR THIS CUSTOMER YET            00380000
+                   IF CT-ADD-TRANSACTION                                00381000
+                       PERFORM 300-VALIDATE-TRANSACTION                 00382000
+                       IF TRANSACTION-IS-VALID                          00383000
+                           PERFORM 230-APPLY-ADD-TRANSACTION            00384000
+                       ELSE                                             00385000
+                           PERFORM 280-REJECT-TRANSACTION               00386000
+                   ELSE                                                 00387000
+                       MOVE "NO MATCHING CUSTOMER" TO REJECT-REASON     00388000
+                       PERFORM 280-REJECT-TRANSACTION                   00389000
+                   PERFORM 220-READ-TRANSACTION-RECORD                  00390000
+               ELSE                                                     00391000
+                   *> THE MASTER AND TRANSACTION KEYS MATCH             00392000
+                   IF CT-CHANGE-TRANSACTION                             00393000
+                       PERFORM 300-VALIDATE-TRANSACTION                 00394000
+                       IF TRANSACTION-IS-VALID                          00395000
+                           PERFORM 240-APPLY-CHANGE-TRANSACTION         00396000
+                       ELSE                                             00397000
+                           PERFORM 280-REJECT-TRANSACTION               00398000
+                           PERFORM 260-COPY-MASTER-UNCHANGED            00399000
+                   ELSE                                                 00400000
+                       IF CT-DELETE-TRANSACTION                         00401000
+                           PERFORM 250-APPLY-DELETE-TRANSACTION         00402000
+                       ELSE                                             00403000
+                           MOVE "DUPLICATE CUSTOMER NUMBER" TO          00404000
+                               REJECT-REASON                            00405000
+                           PERFORM 280-REJECT-TRANSACTION               00406000
+                           PERFORM 260-COPY-MASTER-UNCHANGED            00407000
+                   PERFORM 210-READ-MASTER-RECORD                       00408000
+                   PERFORM 220-READ-TRANSACTION-RECORD.                 00409000
+                                                                        00410000
+      **************************************************************    00411000
+      * READS THE NEXT CUSTOMER MASTER RECORD AND REFRESHES THE    *    00412000
+      * MASTER KEY AREA. MOVES HIGH-VALUES TO THE KEY AT EOF SO    *    00413000
+      * THE MERGE LOGIC TREATS IT AS SORTING AFTER EVERY CUSTOMER  *    00414000
+      **************************************************************    00415000
+       210-READ-MASTER-RECORD.                                          00416000
+                                                                        00417000
+           READ CUSTMAST                                                00418000
+               AT END                                                   00419000
+                   MOVE "Y" TO MASTER-EOF-SWITCH                        00420000
+                   MOVE HIGH-VALUES TO MASTER-KEY-AREA                  00421000
+               NOT AT END                                               00422000
+                   MOVE CM-BRANCH-NUMBER   TO MK-BRANCH-NUMBER          00423000
+                   MOVE CM-SALESREP-NUMBER TO MK-SALESREP-NUMBER        00424000
+                   MOVE CM-CUSTOMER-NUMBER TO MK-CUSTOMER-NUMBER.       00425000
+                                                                        00426000
+      **************************************************************    00427000
+      * READS THE NEXT TRANSACTION RECORD AND REFRESHES THE        *    00428000
+      * TRANSACTION KEY AREA. SAME HIGH-VALUES EOF TREATMENT AS    *    00429000
+      * 210-READ-MASTER-RECORD                                     *    00430000
+      **************************************************************    00431000
+       220-READ-TRANSACTION-RECORD.                                     00432000
+                                                                        00433000
+           READ CUSTTRAN                                                00434000
+               AT END                                                   00435000
+                   MOVE "Y" TO TRANSACTION-EOF-SWITCH                   00436000
+                   MOVE HIGH-VALUES TO TRANSACTION-KEY-AREA             00437000
+               NOT AT END                                               00438000
+                   MOVE CT-BRANCH-NUMBER   TO TK-BRANCH-NUMBER          00439000
+                   MOVE CT-SALESREP-NUMBER TO TK-SALESREP-NUMBER        00440000
+                   MOVE CT-CUSTOMER-NUMBER TO TK-CUSTOMER-NUMBER.       00441000
+                                                                        00442000
+      **************************************************************    00443000
+      * APPLIES AN ADD TRANSACTION - WRITES A NEW CUSTOMER MASTER  *    00444000
+      * RECORD BUILT FROM THE TRANSACTION AND AUDITS IT            *    00445000
+      **************************************************************    00446000
+       230-APPLY-ADD-TRANSACTION.                                       00447000
+                                                                        00448000
+           INITIALIZE NEW-MASTER-RECORD.                                00449000
+           MOVE CT-BRANCH-NUMBER   TO NM-BRANCH-NUMBER.                 00450000
+           MOVE CT-SALESREP-NUMBER TO NM-SALESREP-NUMBER.               00451000
+           MOVE CT-CUSTOMER-NUMBER TO NM-CUSTOMER-NUMBER.               00452000
+           MOVE CT-CUSTOMER-NAME   TO NM-CUSTOMER-NAME.                 00453000
+           MOVE CT-SALES-THIS-YTD  TO NM-SALES-THIS-YTD.                00454000
+           MOVE CT-SALES-LAST-YTD  TO NM-SALES-LAST-YTD.                00455000
+           WRITE NEW-MASTER-RECORD.                                     00456000
+           ADD 1 TO ADD-COUNT.                                          00457000
+                                                                        00458000
+           MOVE "ADD"              TO AUDIT-ACTION.                     00459000
+           MOVE NM-BRANCH-NUMBER   TO AUDIT-BRANCH-NUMBER.              00460000
+           MOVE NM-SALESREP-NUMBER TO AUDIT-SALESREP-NUMBER.            00461000
+           MOVE NM-CUSTOMER-NUMBER TO AUDIT-CUSTOMER-NUMBER.            00462000
+           MOVE NM-CUSTOMER-NAME   TO AUDIT-CUSTOMER-NAME.              00463000
+           MOVE ZERO               TO AUDIT-BEFORE-THIS-YTD.            00464000
+           MOVE ZERO               TO AUDIT-BEFORE-LAST-YTD.            00465000
+           MOVE NM-SALES-THIS-YTD  TO AUDIT-AFTER-THIS-YTD.             00466000
+           MOVE NM-SALES-LAST-YTD  TO AUDIT-AFTER-LAST-YTD.             00467000
+           MOVE "ADDED"            TO AUDIT-STATUS-TEXT.                00468000
+           PERFORM 500-PRINT-AUDIT-LINE.                                00469000
+                                                                        00470000
+      **************************************************************    00471000
+      * APPLIES A CHANGE TRANSACTION - CAPTURES THE BEFORE VALUES  *    00472000
+      * FROM THE OLD MASTER, WRITES THE UPDATED RECORD, AND        *    00473000
+      * AUDITS BOTH                                                *    00474000
+      **************************************************************    00475000
+       240-APPLY-CHANGE-TRANSACTION.                                    00476000
+                                                                        00477000
+           MOVE CM-SALES-THIS-YTD  TO AUDIT-BEFORE-THIS-YTD.            00478000
+           MOVE CM-SALES-LAST-YTD  TO AUDIT-BEFORE-LAST-YTD.            00479000
+                                                                        00480000
+           INITIALIZE NEW-MASTER-RECORD.                                00481000
+           MOVE CM-BRANCH-NUMBER   TO NM-BRANCH-NUMBER.                 00482000
+           MOVE CM-SALESREP-NUMBER TO NM-SALESREP-NUMBER.               00483000
+           MOVE CM-CUSTOMER-NUMBER TO NM-CUSTOMER-NUMBER.               00484000
+           MOVE CT-CUSTOMER-NAME   TO NM-CUSTOMER-NAME.                 00485000
+           MOVE CT-SALES-THIS-YTD  TO NM-SALES-THIS-YTD.                00486000
+           MOVE CT-SALES-LAST-YTD  TO NM-SALES-LAST-YTD.                00487000
+           MOVE CM-SALES-BUDGET-YTD TO NM-SALES-BUDGET-YTD.             00488060
+           MOVE CM-SALES-PRIOR-YTD TO NM-SALES-PRIOR-YTD.               00488080
+           WRITE NEW-MASTER-RECORD.                                     00489000
+           ADD 1 TO CHANGE-COUNT.                                       00490000
+                                                                        00491000
+           MOVE "CHANGE"           TO AUDIT-ACTION.                     00492000
+           MOVE NM-BRANCH-NUMBER   TO AUDIT-BRANCH-NUMBER.              00493000
+           MOVE NM-SALESREP-NUMBER TO AUDIT-SALESREP-NUMBER.            00494000
+           MOVE NM-CUSTOMER-NUMBER TO AUDIT-CUSTOMER-NUMBER.            00495000
+           MOVE NM-CUSTOMER-NAME   TO AUDIT-CUSTOMER-NAME.              00496000
+           MOVE NM-SALES-THIS-YTD  TO AUDIT-AFTER-THIS-YTD.             00497000
+           MOVE NM-SALES-LAST-YTD  TO AUDIT-AFTER-LAST-YTD.             00498000
+           MOVE "CHANGED"          TO AUDIT-STATUS-TEXT.                00499000
+           PERFORM 500-PRINT-AUDIT-LINE.                                00500000
+                                                                        00501000
+      **************************************************************    00502000
+      * APPLIES A DELETE TRANSACTION - THE MASTER RECORD IS AUDITED*    00503000
+      * BUT NOT WRITTEN TO ONEWCUST, WHICH REMOVES IT FROM THE     *    00504000
+      * CUSTOMER MASTER FILE                                        *   00505000
+      **************************************************************    00506000
+       250-APPLY-DELETE-TRANSACTION.                                    00507000
+                                                                        00508000
+           MOVE "DELETE"           TO AUDIT-ACTION.                     00509000
+           MOVE CM-BRANCH-NUMBER   TO AUDIT-BRANCH-NUMBER.              00510000
+           MOVE CM-SALESREP-NUMBER TO AUDIT-SALESREP-NUMBER.            00511000
+           MOVE CM-CUSTOMER-NUMBER TO AUDIT-CUSTOMER-NUMBER.            00512000
+           MOVE CM-CUSTOMER-NAME   TO AUDIT-CUSTOMER-NAME.              00513000
+           MOVE CM-SALES-THIS-YTD  TO AUDIT-BEFORE-THIS-YTD.            00514000
+           MOVE CM-SALES-LAST-YTD  TO AUDIT-BEFORE-LAST-YTD.            00515000
+           MOVE ZERO               TO AUDIT-AFTER-THIS-YTD.             00516000
+           MOVE ZERO               TO AUDIT-AFTER-LAST-YTD.             00517000
+           MOVE "DELETED"          TO AUDIT-STATUS-TEXT.                00518000
+           ADD 1 TO DELETE-COUNT.                                       00519000
+           PERFORM 500-PRINT-AUDIT-LINE.                                00520000
+                                                                        00521000
+      **************************************************************    00522000
+      * COPIES A MASTER RECORD TO ONEWCUST UNCHANGED - USED WHEN A *    00523000
+      * CUSTOMER HAS NO TRANSACTION AGAINST THEM THIS RUN, AND     *    00524000
+      * WHEN A TRANSACTION AGAINST THEM IS REJECTED                *    00525000
+      **************************************************************    00526000
+       260-COPY-MASTER-UNCHANGED.                                       00527000
+                                                                        00528000
+           INITIALIZE NEW-MASTER-RECORD.                                00529000
+           MOVE CM-BRANCH-NUMBER   TO NM-BRANCH-NUMBER.                 00530000
+           MOVE CM-SALESREP-NUMBER TO NM-SALESREP-NUMBER.               00531000
+           MOVE CM-CUSTOMER-NUMBER TO NM-CUSTOMER-NUMBER.               00532000
+           MOVE CM-CUSTOMER-NAME   TO NM-CUSTOMER-NAME.                 00533000
+           MOVE CM-SALES-THIS-YTD  TO NM-SALES-THIS-YTD.                00534000
+           MOVE CM-SALES-LAST-YTD  TO NM-SALES-LAST-YTD.                00535000
+           MOVE CM-SALES-BUDGET-YTD TO NM-SALES-BUDGET-YTD.             00536060
+           MOVE CM-SALES-PRIOR-YTD TO NM-SALES-PRIOR-YTD.               00536080
+           WRITE NEW-MASTER-RECORD.                                     00537000
+                                                                        00538000
+      **************************************************************    00539000
+      * REJECTS A TRANSACTION - AUDITS THE ATTEMPTED TRANSACTION   *    00540000
+      * AND THE REASON IT WAS REJECTED WITHOUT APPLYING IT         *    00541000
+      **************************************************************    00542000
+       280-REJECT-TRANSACTION.                                          00543000
+                                                                        00544000
+           ADD 1 TO REJECT-COUNT.                                       00545000
+           MOVE "REJECT"           TO AUDIT-ACTION.                     00546000
+           MOVE CT-BRANCH-NUMBER   TO AUDIT-BRANCH-NUMBER.              00547000
+           MOVE CT-SALESREP-NUMBER TO AUDIT-SALESREP-NUMBER.            00548000
+           MOVE CT-CUSTOMER-NUMBER TO AUDIT-CUSTOMER-NUMBER.            00549000
+           MOVE CT-CUSTOMER-NAME   TO AUDIT-CUSTOMER-NAME.              00550000
+           MOVE ZERO               TO AUDIT-BEFORE-THIS-YTD.            00551000
+           MOVE ZERO               TO AUDIT-BEFORE-LAST-YTD.            00552000
+           MOVE CT-SALES-THIS-YTD  TO AUDIT-AFTER-THIS-YTD.             00553000
+           MOVE CT-SALES-LAST-YTD  TO AUDIT-AFTER-LAST-YTD.             00554000
+           MOVE REJECT-REASON      TO AUDIT-STATUS-TEXT.                00555000
+           PERFORM 500-PRINT-AUDIT-LINE.                                00556000
+                                                                        00557000
+      **************************************************************    00558000
+      * VALIDATES THE NUMERIC KEY FIELDS AND THE CUSTOMER NAME ON  *    00559000
+      * AN ADD OR CHANGE TRANSACTION BEFORE IT IS APPLIED          *    00560000
+      **************************************************************    00561000
+       300-VALIDATE-TRANSACTION.                                        00562000
+                                                                        00563000
+           MOVE "Y" TO TRANSACTION-VALID-SWITCH.                        00564000
+           MOVE SPACES TO REJECT-REASON.                                00565000
+                                                                        00566000
+           IF CT-BRANCH-NUMBER NOT NUMERIC                              00567000
+               MOVE "N" TO TRANSACTION-VALID-SWITCH                     00568000
+               MOVE "INVALID BRANCH NUMBER" TO REJECT-REASON            00569000
+           ELSE                                                         00570000
+               IF CT-SALESREP-NUMBER NOT NUMERIC                        00571000
+                   MOVE "N" TO TRANSACTION-VALID-SWITCH                 00572000
+                   MOVE "INVALID SALESREP NUMBER" TO REJECT-REASON      00573000
+               ELSE                                                     00574000
+                   IF CT-CUSTOMER-NUMBER NOT NUMERIC                    00575000
+                       MOVE "N" TO TRANSACTION-VALID-SWITCH             00576000
+                       MOVE "INVALID CUSTOMER NUMBER" TO                00577000
+                           REJECT-REASON                                00578000
+                   ELSE                                                 00579000
+                       IF CT-CUSTOMER-NAME = SPACES                     00580000
+                           MOVE "N" TO TRANSACTION-VALID-SWITCH         00581000
+                           MOVE "MISSING CUSTOMER NAME" TO              00582000
+                               REJECT-REASON.                           00583000
+                                                                        00584000
+      **************************************************************    00585000
+      * WRITES ONE LINE TO THE AUDIT LISTING FROM THE FIELDS IN    *    00586000
+      * AUDIT-WORK-FIELDS. UPDATES THE LINE COUNTER SO IT KNOWS    *    00587000
+      * WHEN IT HAS TO REPRINT THE HEADER LINES FOR A NEW PAGE     *    00588000
+      **************************************************************    00589000
+       500-PRINT-AUDIT-LINE.                                            00590000
+                                                                        00591000
+           IF LINE-COUNT >= LINES-ON-PAGE                               00592000
+               PERFORM 150-PRINT-AUDIT-HEADING.                         00593000
+                                                                        00594000
+           MOVE AUDIT-ACTION           TO AL-ACTION.                    00595000
+           MOVE AUDIT-BRANCH-NUMBER    TO AL-BRANCH-NUMBER.             00596000
+           MOVE AUDIT-SALESREP-NUMBER  TO AL-SALESREP-NUMBER.           00597000
+           MOVE AUDIT-CUSTOMER-NUMBER  TO AL-CUSTOMER-NUMBER.           00598000
+           MOVE AUDIT-CUSTOMER-NAME    TO AL-CUSTOMER-NAME.             00599000
+           MOVE AUDIT-BEFORE-THIS-YTD  TO AL-BEFORE-THIS-YTD.           00600000
+           MOVE AUDIT-BEFORE-LAST-YTD  TO AL-BEFORE-LAST-YTD.           00601000
+           MOVE AUDIT-AFTER-THIS-YTD   TO AL-AFTER-THIS-YTD.            00602000
+           MOVE AUDIT-AFTER-LAST-YTD   TO AL-AFTER-LAST-YTD.            00603000
+           MOVE AUDIT-STATUS-TEXT      TO AL-STATUS.                    00604000
+           MOVE AUDIT-LINE             TO AUDIT-PRINT-AREA.             00605000
+           WRITE AUDIT-PRINT-AREA.                                      00606000
+           ADD 1 TO LINE-COUNT.                                         00607000
+                                                                        00608000
+      **************************************************************    00609000
+      * PRINTS THE ADD/CHANGE/DELETE/REJECT COUNTS FOR THE RUN,    *    00610000
+      * RAN ONCE AT THE VERY END OF THE PROGRAM                    *    00611000
+      **************************************************************    00612000
+       600-PRINT-AUDIT-TOTALS.                                          00613000
+                                                                        00614000
+           MOVE ADD-COUNT    TO ATL-ADD-COUNT.                          00615000
+           MOVE CHANGE-COUNT TO ATL-CHANGE-COUNT.                       00616000
+           MOVE DELETE-COUNT TO ATL-DELETE-COUNT.                       00617000
+           MOVE REJECT-COUNT TO ATL-REJECT-COUNT.                       00618000
+           MOVE AUDIT-TOTALS-LINE TO AUDIT-PRINT-AREA.                  00619000
+           WRITE AUDIT-PRINT-AREA.                                      00620000
