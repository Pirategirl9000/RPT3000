@@ -0,0 +1,511 @@
+       IDENTIFICATION DIVISION.                                         00100000
+                                                                        00101000
+       PROGRAM-ID. COMMRPT3000.                                         00102000
+                                                                        00103000
+      *   Programmers.: Violet French                                   00104000
+      *   Date........: 2026.04.27                                      00105000
+      *   Github URL..: https://github.com/Pirategirl9000/RPT3000       00106000
+      *   Description.: This program produces a per-sales-rep           00107000
+      *   commission report. It applies each sales rep's two-tier       00108000
+      *   commission rates, loaded from the SALESREP master file,       00109000
+      *   against that rep's accumulated CM-SALES-THIS-YTD book of      00110000
+      *   business from CUSTMAST.                                       00111000
+      *                                                                 00112000
+      *   CUSTMAST must be in ascending order by customer number        00113000
+      *   within sales rep number within branch number, the same        00114000
+      *   order RPT3000 and CUSTMAINT expect it in. SALESREP may be     00115000
+      *   in any order - it is small enough to load into a table at     00116000
+      *   the start of the run and look up by branch and sales rep      00117000
+      *   number, since it is not sorted the same way as CUSTMAST.      00118000
+       ENVIRONMENT DIVISION.                                            00119000
+                                                                        00120000
+       INPUT-OUTPUT SECTION.                                            00121000
+                                                                        00122000
+       FILE-CONTROL.                                                    00123000
+           SELECT CUSTMAST  ASSIGN TO CUSTMAST.                         00124000
+           SELECT SALESREP  ASSIGN TO SALESREP.                         00125000
+           SELECT OCOMMRPT  ASSIGN TO COMMRPT.                          00126000
+                                                                        00127000
+       DATA DIVISION.                                                   00128000
+                                                                        00129000
+       FILE SECTION.                                                    00130000
+                                                                        00131000
+      **************************************************************    00132000
+      * INPUT FILE - CUSTOMER MASTER (SHARED LAYOUT)                *   00133000
+      **************************************************************    00134000
+       FD  CUSTMAST                                                     00135000
+           RECORDING MODE IS F                                          00136000
+           LABEL RECORDS ARE STANDARD                                   00137000
+           RECORD CONTAINS 130 CHARACTERS                               00138000
+           BLOCK CONTAINS 130 CHARACTERS.                               00139000
+           COPY CUSTMAST.                                               00140000
+                                                                        00141000
+      **************************************************************    00142000
+      * INPUT FILE - SALES REP MASTER                               *   00143000
+      * HOLDS EACH SALES REP'S NAME AND TWO-TIER COMMISSION RATES   *   00144000
+      **************************************************************    00145000
+       FD  SALESREP                                                     00146000
+           RECORDING MODE IS F                                          00147000
+           LABEL RECORDS ARE STANDARD                                   00148000
+           RECORD CONTAINS 130 CHARACTERS                               00149000
+           BLOCK CONTAINS 130 CHARACTERS.                               00150000
+       01  SALESREP-RECORD.                                             00151000
+           05  SR-BRANCH-NUMBER        PIC 9(2).                        00151500
+           05  SR-SALESREP-NUMBER      PIC 9(2).                        00152000
+           05  SR-SALESREP-NAME        PIC X(20).                       00153000
+           05  SR-TIER1-THRESHOLD      PIC 9(6)V99.                     00154000
+           05  SR-TIER1-RATE           PIC 9V999.                       00155000
+           05  SR-TIER2-RATE           PIC 9V999.                       00156000
+           05  FILLER                  PIC X(90).                       00157000
+                                                                        00158000
+      **************************************************************    00159000
+      * OUTPUT FILE - SALES COMMISSION REPORT                       *   00160000
+      **************************************************************    00161000
+       FD  OCOMMRPT                                                     00162000
+           RECORDING MODE IS F                                          00163000
+           LABEL RECORDS ARE STANDARD                                   00164000
+           RECORD CONTAINS 130 CHARACTERS                               00165000
+           BLOCK CONTAINS 130 CHARACTERS.                               00166000
+       01  PRINT-AREA      PIC X(130).                                  00167000
+                                                                        00168000
+       WORKING-STORAGE SECTION.                                         00169000
+                                                                        00170000
+      **************************************************************    00171000
+      * SWITCHES USED TO CONTROL PROGRAM FLOW                       *   00172000
+      **************************************************************    00173000
+       01  SWITCHES.                                                    00174000
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00175000
+           05  SALESREP-EOF-SWITCH     PIC X    VALUE "N".              00176000
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00177000
+                                                                        00178000
+      **************************************************************    00179000
+      * CONTROL FIELDS USED TO DETECT THE BRANCH/SALES REP BREAK    *   00180000
+      **************************************************************    00181000
+       01  CONTROL-FIELDS.                                              00182000
+           05  OLD-BRANCH-NUMBER       PIC 99.                          00183000
+           05  OLD-SALESREP-NUMBER     PIC 99.                          00184000
+                                                                        00185000
+      **************************************************************    00186000
+      * STORES INFORMATION RELEVANT TO THE PAGE                     *   00187000
+      **************************************************************    00188000
+       01  PRINT-FIELDS.                                                00189000
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00190000
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00191000
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00192000
+                                                                        00193000
+      **************************************************************    00194000
+      * STORES TOTAL FIELDS FOR CALCULATING                         *   00195000
+      **************************************************************    00196000
+       01  TOTAL-FIELDS.                                                00197000
+           05  REP-TOTAL-THIS-YTD      PIC S9(6)V99   VALUE ZERO.       00198000
+           05  GRAND-TOTAL-THIS-YTD    PIC S9(7)V99   VALUE ZERO.       00199000
+           05  GRAND-TOTAL-COMMISSION  PIC S9(7)V99   VALUE ZERO.       00200000
+                                                                        00201000
+      **************************************************************    00202000
+      * STORES FIELDS WITH VALUES CALCULATED PER SALES REP          *   00203000
+      **************************************************************    00204000
+       01  CALCULATED-FIELDS.                                           00205000
+           05  COMMISSION-AMOUNT       PIC S9(6)V99.                    00206000
+                                                                        00207000
+      **************************************************************    00208000
+      * HOLDS EACH SALES REP MASTER RECORD IN MEMORY SINCE          *   00209000
+      * SALESREP IS NOT SORTED THE SAME WAY AS CUSTMAST - LOOKED    *   00210000
+      * UP BY SALES REP NUMBER AT EACH BRANCH/SALES REP BREAK       *   00211000
+      **************************************************************    00212000
+       01  SALESREP-TABLE.                                              00213000
+           05  SALESREP-TABLE-COUNT    PIC 9(3)   VALUE ZERO.           00214000
+           05  SALESREP-TABLE-ENTRY OCCURS 1 TO 50 TIMES                00215000
+                   DEPENDING ON SALESREP-TABLE-COUNT                    00216000
+                   INDEXED BY SR-IDX.                                   00217000
+               10  SRT-BRANCH-NUMBER       PIC 9(2).                    00217500
+               10  SRT-SALESREP-NUMBER     PIC 9(2).                    00218000
+               10  SRT-SALESREP-NAME       PIC X(20).                   00219000
+               10  SRT-TIER1-THRESHOLD     PIC 9(6)V99.                 00220000
+               10  SRT-TIER1-RATE          PIC 9V999.                   00221000
+               10  SRT-TIER2-RATE          PIC 9V999.                   00222000
+                                                                        00223000
+      **************************************************************    00224000
+      * HOLDS THE SALES REP MASTER INFORMATION FOUND (OR NOT       *    00225000
+      * FOUND) FOR THE CURRENT BRANCH/SALES REP BREAK               *   00226000
+      **************************************************************    00227000
+       01  FOUND-SALESREP-FIELDS.                                       00228000
+           05  FOUND-SALESREP-NAME      PIC X(20).                      00229000
+           05  FOUND-TIER1-THRESHOLD    PIC 9(6)V99.                    00230000
+           05  FOUND-TIER1-RATE         PIC 9V999.                      00231000
+           05  FOUND-TIER2-RATE         PIC 9V999.                      00232000
+                                                                        00233000
+      **************************************************************    00234000
+      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION      *   00235000
+      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES    *   00236000
+      **************************************************************    00237000
+       01  CURRENT-DATE-AND-TIME.                                       00238000
+           05  CD-YEAR         PIC 9999.                                00239000
+           05  CD-MONTH        PIC 99.                                  00240000
+           05  CD-DAY          PIC 99.                                  00241000
+           05  CD-HOURS        PIC 99.                                  00242000
+           05  CD-MINUTES      PIC 99.                                  00243000
+           05  FILLER          PIC X(9).                                00244000
+                                                                        00245000
+      *------------------------------------------------------------*    00246000
+      *                       OUTPUT FIELDS                        *    00247000
+      *------------------------------------------------------------*    00248000
+                                                                        00249000
+      **************************************************************    00250000
+      * STORES THE FIRST HEADER LINE INFORMATION                    *   00251000
+      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER               *   00252000
+      **************************************************************    00253000
+       01  HEADING-LINE-1.                                              00254000
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00255000
+           05  HL1-MONTH       PIC 9(2).                                00256000
+           05  FILLER          PIC X(1)    VALUE "/".                   00257000
+           05  HL1-DAY         PIC 9(2).                                00258000
+           05  FILLER          PIC X(1)    VALUE "/".                   00259000
+           05  HL1-YEAR        PIC 9(4).                                00260000
+           05  FILLER          PIC X(16)   VALUE SPACE.                 00261000
+           05  FILLER          PIC X(17)   VALUE "SALES COMMISSION".    00262000
+           05  FILLER          PIC X(7)    VALUE " REPORT".             00263000
+           05  FILLER          PIC X(15)   VALUE SPACE.                 00264000
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            00265000
+           05  HL1-PAGE-NUMBER PIC ZZZ9.                                00266000
+           05  FILLER          PIC X(46)   VALUE SPACE.                 00267000
+                                                                        00268000
+      **************************************************************    00269000
+      * STORES THE SECOND HEADER LINE INFORMATION                   *   00270000
+      * HOLDS THE TIME AND THE PROGRAM ID                           *   00271000
+      **************************************************************    00272000
+       01  HEADING-LINE-2.                                              00273000
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".             00274000
+           05  HL2-HOURS       PIC 9(2).                                00275000
+           05  FILLER          PIC X(1)    VALUE ":".                   00276000
+           05  HL2-MINUTES     PIC 9(2).                                00277000
+           05  FILLER          PIC X(60)   VALUE SPACE.                 00278000
+           05  FILLER          PIC X(11)   VALUE "COMMRPT3000".         00279000
+           05  FILLER          PIC X(47)   VALUE SPACE.                 00280000
+                                                                        00281000
+      **************************************************************    00282000
+      * STORES THE THIRD HEADER LINE USED TO DISPLAY A LINE SPACER *    00283000
+      **************************************************************    00284000
+       01  HEADING-LINE-3.                                              00285000
+           05  FILLER              PIC X(130)   VALUE SPACE.            00286000
+                                                                        00287000
+      **************************************************************    00288000
+      * STORES THE FOURTH HEADER LINE INFORMATION                   *   00289000
+      * HOLDS THE FIRST HALF OF THE COLUMN NAMES                    *   00290000
+      **************************************************************    00291000
+       01  HEADING-LINE-4.                                              00292000
+           05  FILLER      PIC X(8)    VALUE "BRANCH  ".                00293000
+           05  FILLER      PIC X(6)    VALUE "SALES ".                  00294000
+           05  FILLER      PIC X(20)   VALUE "REP NAME            ".    00295000
+           05  FILLER      PIC X(20)   VALUE "         SALES      ".    00296000
+           05  FILLER      PIC X(20)   VALUE "      COMMISSION    ".    00297000
+           05  FILLER      PIC X(56)   VALUE SPACE.                     00298000
+                                                                        00299000
+      **************************************************************    00300000
+      * STORES THE FIFTH HEADER LINE INFORMATION                    *   00301000
+      * HOLDS THE SECOND HALF OF THE COLUMN NAMES                   *   00302000
+      **************************************************************    00303000
+       01  HEADING-LINE-5.                                              00304000
+           05  FILLER      PIC X(8)    VALUE " NUM    ".                00305000
+           05  FILLER      PIC X(6)    VALUE "REP   ".                  00306000
+           05  FILLER      PIC X(20)   VALUE SPACE.                     00307000
+           05  FILLER      PIC X(20)   VALUE "      THIS YTD      ".    00308000
+           05  FILLER      PIC X(20)   VALUE "       AMOUNT       ".    00309000
+           05  FILLER      PIC X(56)   VALUE SPACE.                     00310000
+                                                                        00311000
+      **************************************************************    00312000
+      * STORES THE SIXTH HEADER LINE INFORMATION                    *   00313000
+      * DISPLAYS COLUMN DIVIDERS FOR THE REPORT                     *   00314000
+      **************************************************************    00315000
+       01  HEADING-LINE-6.                                              00316000
+           05  FILLER      PIC X(2)   VALUE SPACE.                      00317000
+           05  FILLER      PIC X(2)   VALUE ALL '-'.                    00318000
+           05  FILLER      PIC X(4)   VALUE SPACE.                      00319000
+           05  FILLER      PIC X(2)   VALUE ALL '-'.                    00320000
+           05  FILLER      PIC X(3)   VALUE SPACE.                      00321000
+           05  FILLER      PIC X(20)  VALUE ALL '-'.                    00322000
+           05  FILLER      PIC X(3)   VALUE SPACE.                      00323000
+           05  FILLER      PIC X(11)  VALUE ALL '-'.                    00324000
+           05  FILLER      PIC X(6)   VALUE SPACE.                      00325000
+           05  FILLER      PIC X(11)  VALUE ALL '-'.                    00326000
+           05  FILLER      PIC X(66)  VALUE SPACE.                      00327000
+                                                                        00328000
+      **************************************************************    00329000
+      * STORES THE COMMISSION LINE PRINTED ONCE FOR EVERY SALES    *    00330000
+      * REP, HOLDING THEIR SALES THIS YTD AND COMMISSION EARNED    *    00331000
+      **************************************************************    00332000
+       01  COMMISSION-LINE.                                             00333000
+           05  FILLER               PIC X(2)     VALUE SPACE.           00334000
+           05  CML-BRANCH-NUMBER    PIC X(2).                           00335000
+           05  FILLER               PIC X(4)     VALUE SPACE.           00336000
+           05  CML-SALESREP-NUMBER  PIC X(2).                           00337000
+           05  FILLER               PIC X(3)     VALUE SPACE.           00338000
+           05  CML-SALESREP-NAME    PIC X(20).                          00339000
+           05  FILLER               PIC X(3)     VALUE SPACE.           00340000
+           05  CML-SALES-THIS-YTD   PIC ZZZ,ZZ9.99-.                    00341000
+           05  FILLER               PIC X(6)     VALUE SPACE.           00342000
+           05  CML-COMMISSION-AMOUNT PIC ZZZ,ZZ9.99-.                   00343000
+           05  FILLER               PIC X(66)    VALUE SPACE.           00344000
+                                                                        00345000
+      **************************************************************    00346000
+      * STORES THE GRAND TOTAL LINE PRINTED ONCE AT THE END OF     *    00347000
+      * THE REPORT, HOLDING THE TOTAL SALES AND TOTAL COMMISSION   *    00348000
+      **************************************************************    00349000
+       01  GRAND-TOTAL-LINE.                                            00350000
+           05  FILLER               PIC X(23)    VALUE SPACE.           00351000
+           05  FILLER               PIC X(14)    VALUE "GRAND TOTAL".   00352000
+           05  GTL-SALES-THIS-YTD   PIC Z,ZZZ,ZZ9.99-.                  00353000
+           05  FILLER               PIC X(6)     VALUE SPACE.           00354000
+           05  GTL-COMMISSION-AMOUNT PIC Z,ZZZ,ZZ9.99-.                 00355000
+           05  FILLER               PIC X(61)    VALUE SPACE.           00356000
+                                                                        00357000
+       PROCEDURE DIVISION.                                              00358000
+                                                                        00359000
+      **************************************************************    00360000
+      * MAINLINE - LOADS THE SALES REP TABLE, THEN READS CUSTMAST  *    00361000
+      * TO ACCUMULATE AND PRINT EACH SALES REP'S COMMISSION LINE   *    00362000
+      **************************************************************    00363000
+       000-PREPARE-COMMISSION-REPORT.                                   00364000
+                                                                        00365000
+           OPEN INPUT  CUSTMAST                                         00366000
+                       SALESREP                                         00367000
+                OUTPUT OCOMMRPT.                                        00368000
+                                                                        00369000
+      *> LOAD SALESREP INTO MEMORY AND CLOSE IT BEFORE CUSTMAST IS       00369200
+      *> EVEN TOUCHED, SINCE IT IS NOT SORTED THE SAME WAY AS CUSTMAST   00369400
+      *> AND WILL BE LOOKED UP BY TABLE SEARCH, NOT SEQUENTIAL READ      00369600
+           PERFORM 050-LOAD-SALESREP-TABLE                              00370000
+               UNTIL SALESREP-EOF-SWITCH = "Y".                         00371000
+           CLOSE SALESREP.                                              00372000
+                                                                        00373000
+           PERFORM 100-FORMAT-REPORT-HEADING.                           00374000
+                                                                        00375000
+      *> WALK CUSTMAST IN KEY ORDER, ACCUMULATING AND PRINTING A         00375200
+      *> COMMISSION LINE AT EACH BRANCH/SALES REP BREAK                  00375400
+           PERFORM 200-PREPARE-COMMISSION-LINES                         00376000
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         00377000
+                                                                        00378000
+           PERFORM 300-PRINT-GRAND-TOTAL-LINE.                          00379000
+                                                                        00380000
+           CLOSE CUSTMAST                                               00381000
+                 OCOMMRPT.                                              00382000
+           STOP RUN.                                                    00383000
+                                                                        00384000
+      **************************************************************    00385000
+      * LOADS ONE SALES REP MASTER RECORD INTO THE IN-MEMORY TABLE *    00386000
+      * SINCE SALESREP IS NOT SORTED THE SAME WAY AS CUSTMAST      *    00387000
+      **************************************************************    00388000
+       050-LOAD-SALESREP-TABLE.                                         00389000
+                                                                        00390000
+      *> READ THE NEXT SALESREP RECORD AND, UNLESS THE TABLE'S 50-ENTRY   00390200
+      *> MAXIMUM IS ALREADY REACHED, ADD IT AS THE NEXT TABLE ENTRY        00390400
+           READ SALESREP                                                00391000
+               AT END                                                   00392000
+                   MOVE "Y" TO SALESREP-EOF-SWITCH                      00393000
+               NOT AT END                                               00394000
+                   IF SALESREP-TABLE-COUNT >= 50                        00394200
+                       PERFORM 055-ABEND-SALESREP-TABLE-FULL             00394400
+                   ELSE                                                  00394600
+                       ADD 1 TO SALESREP-TABLE-COUNT                        00395000
+                       MOVE SR-BRANCH-NUMBER TO                             00395500
+                           SRT-BRANCH-NUMBER(SALESREP-TABLE-COUNT)          00395600
+                       MOVE SR-SALESREP-NUMBER TO                           00396000
+                           SRT-SALESREP-NUMBER(SALESREP-TABLE-COUNT)        00397000
+                       MOVE SR-SALESREP-NAME TO                             00398000
+                           SRT-SALESREP-NAME(SALESREP-TABLE-COUNT)          00399000
+                       MOVE SR-TIER1-THRESHOLD TO                           00400000
+                           SRT-TIER1-THRESHOLD(SALESREP-TABLE-COUNT)        00401000
+                       MOVE SR-TIER1-RATE TO                                00402000
+                           SRT-TIER1-RATE(SALESREP-TABLE-COUNT)             00403000
+                       MOVE SR-TIER2-RATE TO                                00404000
+                           SRT-TIER2-RATE(SALESREP-TABLE-COUNT).            00405000
+                                                                        00406000
+      **************************************************************    00406200
+      * ABENDS THE RUN WHEN SALESREP HAS MORE THAN 50 RECORDS - THE  *   00406400
+      * SALESREP-TABLE ODO CANNOT HOLD A 51ST ENTRY WITHOUT WRITING  *   00406600
+      * PAST ITS DECLARED MAXIMUM                                    *   00406800
+      **************************************************************    00406900
+       055-ABEND-SALESREP-TABLE-FULL.                                    00407000
+                                                                        00407100
+           DISPLAY "COMMRPT3000 - SALESREP TABLE FULL - ABEND".          00407200
+           DISPLAY "  SALESREP HAS MORE THAN 50 RECORDS - RAISE THE"     00407300
+               " SALESREP-TABLE-ENTRY OCCURS LIMIT TO CONTINUE".         00407400
+           CLOSE CUSTMAST                                                00407500
+                 SALESREP                                                00407600
+                 OCOMMRPT.                                                00407700
+           MOVE 16 TO RETURN-CODE.                                       00407800
+           STOP RUN.                                                     00407900
+                                                                        00408000
+      **************************************************************    00408100
+      * PREPARES THE REPORT HEADING FIELDS FROM THE CURRENT DATE   *    00408000
+      **************************************************************    00409000
+       100-FORMAT-REPORT-HEADING.                                       00410000
+                                                                        00411000
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00412000
+           MOVE CD-MONTH   TO HL1-MONTH.                                00413000
+           MOVE CD-DAY     TO HL1-DAY.                                  00414000
+           MOVE CD-YEAR    TO HL1-YEAR.                                 00415000
+           MOVE CD-HOURS   TO HL2-HOURS.                                00416000
+           MOVE CD-MINUTES TO HL2-MINUTES.                              00417000
+                                                                        00418000
+      **************************************************************    00419000
+      * READS CUSTMAST, ACCUMULATES EACH SALES REP'S SALES, AND    *    00420000
+      * PRINTS A COMMISSION LINE EVERY TIME THE BRANCH OR SALES    *    00421000
+      * REP CHANGES - THE SAME BRANCH/SALES REP BREAK RPT3000 USES *    00422000
+      **************************************************************    00423000
+       200-PREPARE-COMMISSION-LINES.                                    00424000
+                                                                        00425000
+           PERFORM 210-READ-CUSTOMER-RECORD.                            00426000
+                                                                        00427000
+      *> ON THE VERY FIRST CUSTOMER JUST START ACCUMULATING - THERE IS   00427200
+      *> NO PRIOR BRANCH/SALES REP GROUP YET TO BREAK ON OR PRINT        00427400
+           IF CUSTMAST-EOF-SWITCH = "N"                                 00428000
+               IF FIRST-RECORD-SWITCH = "Y"                             00429000
+                   PERFORM 220-ACCUMULATE-CUSTOMER-SALES                00430000
+                   MOVE "N" TO FIRST-RECORD-SWITCH                      00431000
+                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER           00432000
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER       00433000
+               ELSE                                                     00434000
+      *> BRANCH OR SALES REP CHANGED - PRINT THE PRIOR GROUP'S LINE      00434200
+      *> BEFORE STARTING TO ACCUMULATE THE NEW GROUP                     00434400
+                   IF CM-BRANCH-NUMBER NOT = OLD-BRANCH-NUMBER          00435000
+                       OR CM-SALESREP-NUMBER NOT = OLD-SALESREP-NUMBER  00436000
+                       PERFORM 235-PRINT-COMMISSION-LINE                00437000
+                       PERFORM 220-ACCUMULATE-CUSTOMER-SALES            00438000
+                       MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER       00439000
+                       MOVE CM-SALESREP-NUMBER TO                       00440000
+                           OLD-SALESREP-NUMBER                          00441000
+                   ELSE                                                 00442000
+                       PERFORM 220-ACCUMULATE-CUSTOMER-SALES            00443000
+           ELSE                                                         00444000
+               PERFORM 235-PRINT-COMMISSION-LINE.                       00445000
+                                                                        00446000
+      **************************************************************    00447000
+      * READS A LINE OF THE INPUT FILE AND IF IT'S THE LAST ONE    *    00448000
+      * UPDATES THE CUSTMAST-EOF-SWITCH (END-OF-FILE)              *    00449000
+      **************************************************************    00450000
+       210-READ-CUSTOMER-RECORD.                                        00451000
+                                                                        00452000
+           READ CUSTMAST                                                00453000
+               AT END                                                   00454000
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     00455000
+                                                                        00456000
+      **************************************************************    00457000
+      * ADDS THE CURRENT CUSTOMER'S SALES THIS YTD TO THE RUNNING  *    00458000
+      * TOTAL FOR THE SALES REP CURRENTLY BEING ACCUMULATED        *    00459000
+      **************************************************************    00460000
+       220-ACCUMULATE-CUSTOMER-SALES.                                   00461000
+                                                                        00462000
+           ADD CM-SALES-THIS-YTD TO REP-TOTAL-THIS-YTD.                 00463000
+                                                                        00464000
+      **************************************************************    00465000
+      * WRITES A LINE TO THE OUTPUT FILE AND UPDATES THE LINE      *    00466000
+      * COUNT USED TO TRIGGER THE NEXT PAGE'S HEADER LINES         *    00467000
+      **************************************************************    00468000
+       225-WRITE-REPORT-LINE.                                           00469000
+                                                                        00470000
+           WRITE PRINT-AREA.                                            00471000
+           ADD 1 TO LINE-COUNT.                                         00472000
+                                                                        00473000
+      **************************************************************    00474000
+      * PRINTS THE HEADER LINES AT THE TOP OF EVERY PAGE           *    00475000
+      **************************************************************    00476000
+       230-PRINT-HEADING-LINES.                                         00477000
+                                                                        00478000
+           ADD 1 TO PAGE-COUNT.                                         00479000
+           MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.                      00480000
+                                                                        00481000
+           MOVE HEADING-LINE-1 TO PRINT-AREA.                           00482000
+           WRITE PRINT-AREA.                                            00483000
+           MOVE HEADING-LINE-2 TO PRINT-AREA.                           00484000
+           WRITE PRINT-AREA.                                            00485000
+           MOVE HEADING-LINE-3 TO PRINT-AREA.                           00486000
+           WRITE PRINT-AREA.                                            00487000
+           MOVE HEADING-LINE-4 TO PRINT-AREA.                           00488000
+           WRITE PRINT-AREA.                                            00489000
+           MOVE HEADING-LINE-5 TO PRINT-AREA.                           00490000
+           WRITE PRINT-AREA.                                            00491000
+           MOVE HEADING-LINE-6 TO PRINT-AREA.                           00492000
+           WRITE PRINT-AREA.                                            00493000
+                                                                        00494000
+           MOVE ZERO TO LINE-COUNT.                                     00495000
+                                                                        00496000
+      **************************************************************    00497000
+      * LOOKS UP THE CURRENT SALES REP IN THE IN-MEMORY SALESREP   *    00498000
+      * TABLE BY REP NUMBER. IF NO MATCH IS FOUND THE COMMISSION   *    00499000
+      * LINE PRINTS WITH ZERO RATES AND A PLACEHOLDER NAME RATHER  *    00500000
+      * THAN ABENDING THE RUN OVER ONE MISSING MASTER RECORD       *    00501000
+      **************************************************************    00502000
+       240-LOOKUP-SALESREP.                                             00503000
+                                                                        00504000
+      *> DEFAULT TO THE PLACEHOLDER IN CASE NO SALESREP RECORD MATCHES   00504200
+      *> BRANCH AND SALES REP NUMBER TOGETHER - REP NUMBERS ARE ONLY     00504400
+      *> UNIQUE WITHIN A BRANCH, NOT ACROSS THE WHOLE FILE                00504600
+           MOVE "UNKNOWN SALESREP" TO FOUND-SALESREP-NAME.              00505000
+           MOVE ZERO TO FOUND-TIER1-THRESHOLD                           00506000
+                        FOUND-TIER1-RATE                                00507000
+                        FOUND-TIER2-RATE.                               00508000
+                                                                        00509000
+           SET SR-IDX TO 1.                                             00510000
+           SEARCH SALESREP-TABLE-ENTRY                                  00511000
+               AT END                                                   00512000
+                   CONTINUE                                             00513000
+               WHEN SRT-BRANCH-NUMBER(SR-IDX) = OLD-BRANCH-NUMBER       00513500
+                    AND SRT-SALESREP-NUMBER(SR-IDX) =                   00513700
+                        OLD-SALESREP-NUMBER                             00514000
+                   MOVE SRT-SALESREP-NAME(SR-IDX)                       00515000
+                       TO FOUND-SALESREP-NAME                           00516000
+                   MOVE SRT-TIER1-THRESHOLD(SR-IDX)                     00517000
+                       TO FOUND-TIER1-THRESHOLD                         00518000
+                   MOVE SRT-TIER1-RATE(SR-IDX)                          00519000
+                       TO FOUND-TIER1-RATE                              00520000
+                   MOVE SRT-TIER2-RATE(SR-IDX)                          00521000
+                       TO FOUND-TIER2-RATE.                             00522000
+                                                                        00523000
+      **************************************************************    00524000
+      * PRINTS THE CURRENT SALES REP'S COMMISSION LINE, RAN ONCE   *    00525000
+      * FOR EVERY SALES REP. APPLIES THE TWO-TIER COMMISSION RATE  *    00526000
+      * LOOKED UP FROM THE SALESREP MASTER AGAINST THE REP'S       *    00527000
+      * ACCUMULATED SALES THIS YTD, THEN ROLLS THE REP'S TOTALS    *    00528000
+      * INTO THE GRAND TOTALS AND RESETS FOR THE NEXT SALES REP    *    00529000
+      **************************************************************    00530000
+       235-PRINT-COMMISSION-LINE.                                       00531000
+                                                                        00532000
+           IF LINE-COUNT >= LINES-ON-PAGE                               00533000
+               PERFORM 230-PRINT-HEADING-LINES.                         00534000
+                                                                        00535000
+           PERFORM 240-LOOKUP-SALESREP.                                 00536000
+                                                                        00537000
+      *> SALES UP TO THE TIER1 THRESHOLD EARN THE TIER1 RATE, AND ONLY   00537200
+      *> THE PORTION ABOVE THE THRESHOLD EARNS THE HIGHER TIER2 RATE     00537400
+           IF REP-TOTAL-THIS-YTD > FOUND-TIER1-THRESHOLD                00538000
+               COMPUTE COMMISSION-AMOUNT =                              00539000
+                   (FOUND-TIER1-THRESHOLD * FOUND-TIER1-RATE) +         00540000
+                   ((REP-TOTAL-THIS-YTD - FOUND-TIER1-THRESHOLD) *      00541000
+                       FOUND-TIER2-RATE)                                00542000
+           ELSE                                                         00543000
+               COMPUTE COMMISSION-AMOUNT =                              00544000
+                   REP-TOTAL-THIS-YTD * FOUND-TIER1-RATE.               00545000
+                                                                        00546000
+           MOVE OLD-BRANCH-NUMBER    TO CML-BRANCH-NUMBER.              00547000
+           MOVE OLD-SALESREP-NUMBER  TO CML-SALESREP-NUMBER.            00548000
+           MOVE FOUND-SALESREP-NAME  TO CML-SALESREP-NAME.              00549000
+           MOVE REP-TOTAL-THIS-YTD   TO CML-SALES-THIS-YTD.             00550000
+           MOVE COMMISSION-AMOUNT    TO CML-COMMISSION-AMOUNT.          00551000
+                                                                        00552000
+           MOVE COMMISSION-LINE TO PRINT-AREA.                          00553000
+           PERFORM 225-WRITE-REPORT-LINE.                               00554000
+                                                                        00555000
+           ADD REP-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.              00556000
+           ADD COMMISSION-AMOUNT  TO GRAND-TOTAL-COMMISSION.            00557000
+           MOVE ZERO TO REP-TOTAL-THIS-YTD.                             00558000
+                                                                        00559000
+      **************************************************************    00560000
+      * PRINTS THE GRAND TOTAL LINE AT THE END OF THE REPORT       *    00561000
+      **************************************************************    00562000
+       300-PRINT-GRAND-TOTAL-LINE.                                      00563000
+                                                                        00564000
+           MOVE GRAND-TOTAL-THIS-YTD   TO GTL-SALES-THIS-YTD.           00565000
+           MOVE GRAND-TOTAL-COMMISSION TO GTL-COMMISSION-AMOUNT.        00566000
+                                                                        00567000
+           MOVE GRAND-TOTAL-LINE TO PRINT-AREA.                         00568000
+           PERFORM 225-WRITE-REPORT-LINE.                               00569000
