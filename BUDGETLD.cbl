@@ -0,0 +1,524 @@
+       IDENTIFICATION DIVISION.                                         00001000
+                                                                        00002000
+       PROGRAM-ID. BUDGETLD.                                            00003000
+                                                                        00004000
+      *   Programmers.: Violet French                                   00005000
+      *   Date........: 2026.04.06                                      00006000
+      *   Github URL..: https://github.com/Pirategirl9000/RPT3000       00007000
+      *   Description.: This program applies a customer's planned       00008000
+      *   sales figure for the year from the BUDGTRAN planning file     00009000
+      *   onto CM-SALES-BUDGET-YTD in the CUSTMAST customer master      00010000
+      *   file, producing an updated master file and a before/after     00011000
+      *   audit listing of every budget figure loaded.                  00012000
+      *                                                                 00013000
+      *   CUSTMAST and BUDGTRAN must both be in ascending order by      00014000
+      *   customer number within sales rep number within branch         00015000
+      *   number. NEWCUST is produced in that same order and is         00016000
+      *   intended to become the next run's CUSTMAST.                   00017000
+      *                                                                 00017020
+      *   2026.04.20  VF  Preserve the new CM-SALES-PRIOR-YTD field     00017040
+      *                   across a budget update and unchanged-carry-   00017060
+      *                   forward, now that CUSTMAST carries a third    00017080
+      *                   year of sales history.                        00017081
+                                                                        00018000
+       ENVIRONMENT DIVISION.                                            00019000
+                                                                        00020000
+       INPUT-OUTPUT SECTION.                                            00021000
+                                                                        00022000
+       FILE-CONTROL.                                                    00023000
+           SELECT CUSTMAST   ASSIGN TO CUSTMAST.                        00024000
+           SELECT BUDGTRAN   ASSIGN TO BUDGTRAN.                        00025000
+           SELECT ONEWCUST   ASSIGN TO NEWCUST.                         00026000
+           SELECT OBUDGETLD  ASSIGN TO BUDGETLD.                        00027000
+                                                                        00028000
+       DATA DIVISION.                                                   00029000
+                                                                        00030000
+       FILE SECTION.                                                    00031000
+                                                                        00032000
+      **************************************************************    00033000
+      * INPUT FILE - CURRENT CUSTOMER MASTER                       *    00034000
+      **************************************************************    00035000
+       FD  CUSTMAST                                                     00036000
+           RECORDING MODE IS F                                          00037000
+           LABEL RECORDS ARE STANDARD                                   00038000
+           RECORD CONTAINS 130 CHARACTERS                               00039000
+           BLOCK CONTAINS 130 CHARACTERS.                               00040000
+           COPY CUSTMAST.                                               00041000
+                                                                        00042000
+      **************************************************************    00043000
+      * INPUT FILE - PLANNED SALES BUDGET FIGURES FOR THE YEAR     *    00044000
+      **************************************************************    00045000
+       FD  BUDGTRAN                                                     00046000
+           RECORDING MODE IS F                                          00047000
+           LABEL RECORDS ARE STANDARD                                   00048000
+           RECORD CONTAINS 130 CHARACTERS                               00049000
+           BLOCK CONTAINS 130 CHARACTERS.                               00050000
+       01  BT-BUDGET-RECORD.                                            00051000
+           05  BT-BRANCH-NUMBER        PIC 9(2).                        00052000
+           05  BT-SALESREP-NUMBER      PIC 9(2).                        00053000
+           05  BT-CUSTOMER-NUMBER      PIC 9(5).                        00054000
+           05  BT-SALES-BUDGET-YTD     PIC S9(5)V9(2).                  00055000
+           05  FILLER                  PIC X(114).                      00056000
+                                                                        00057000
+      **************************************************************    00058000
+      * OUTPUT FILE - UPDATED CUSTOMER MASTER                      *    00059000
+      **************************************************************    00060000
+       FD  ONEWCUST                                                     00061000
+           RECORDING MODE IS F                                          00062000
+           LABEL RECORDS ARE STANDARD                                   00063000
+           RECORD CONTAINS 130 CHARACTERS                               00064000
+           BLOCK CONTAINS 130 CHARACTERS.                               00065000
+           COPY CUSTMAST REPLACING                                      00066000
+               ==CUSTOMER-MASTER-RECORD== BY ==NEW-MASTER-RECORD==      00067000
+               ==CM-BRANCH-NUMBER==       BY ==NM-BRANCH-NUMBER==       00068000
+               ==CM-SALESREP-NUMBER==     BY ==NM-SALESREP-NUMBER==     00069000
+               ==CM-CUSTOMER-NUMBER==     BY ==NM-CUSTOMER-NUMBER==     00070000
+               ==CM-CUSTOMER-NAME==       BY ==NM-CUSTOMER-NAME==       00071000
+               ==CM-SALES-THIS-YTD==      BY ==NM-SALES-THIS-YTD==      00072000
+               ==CM-SALES-LAST-YTD==      BY ==NM-SALES-LAST-YTD==      00073000
+               ==CM-SALES-BUDGET-YTD==    BY ==NM-SALES-BUDGET-YTD==    00074000
+               ==CM-SALES-PRIOR-YTD==     BY ==NM-SALES-PRIOR-YTD==.    00074020
+                                                                        00075000
+      **************************************************************    00076000
+      * OUTPUT FILE - BEFORE/AFTER AUDIT LISTING                   *    00077000
+      **************************************************************    00078000
+       FD  OBUDGETLD                                                    00079000
+           RECORDING MODE IS F                                          00080000
+           LABEL RECORDS ARE STANDARD                                   00081000
+           RECORD CONTAINS 130 CHARACTERS                               00082000
+           BLOCK CONTAINS 130 CHARACTERS.                               00083000
+       01  AUDIT-PRINT-AREA  PIC X(130).                                00084000
+                                                                        00085000
+       WORKING-STORAGE SECTION.                                         00086000
+                                                                        00087000
+      *------------------------------------------------------------*    00088000
+      *                        WORKING FIELDS                      *    00089000
+      *============================================================*    00090000
+      *     THE FOLLOWING RECORDS ARE USED FOR WORKING WITH DATA   *    00091000
+      *              AND ARE NOT USED FOR PROGRAM OUTPUT           *    00092000
+      *------------------------------------------------------------*    00093000
+                                                                        00094000
+      **************************************************************    00095000
+      * SWITCHES FOR END OF FILE AND BUDGET RECORD VALIDATION      *    00096000
+      **************************************************************    00097000
+       01  SWITCHES.                                                    00098000
+           05  MASTER-EOF-SWITCH       PIC X  VALUE "N".                00099000
+           05  BUDGET-EOF-SWITCH       PIC X  VALUE "N".                00100000
+           05  BUDGET-VALID-SWITCH     PIC X  VALUE "Y".                00101000
+               88  BUDGET-IS-VALID         VALUE "Y".                   00102000
+               88  BUDGET-IS-INVALID       VALUE "N".                   00103000
+                                                                        00104000
+      **************************************************************    00105000
+      * KEY AREAS USED TO MATCH-MERGE CUSTMAST AGAINST BUDGTRAN    *    00106000
+      * A KEY IS SET TO HIGH-VALUES ONCE ITS FILE HITS END OF FILE *    00107000
+      * SO THE REMAINING SIDE DRIVES THE MERGE TO COMPLETION       *    00108000
+      **************************************************************    00109000
+       01  MASTER-KEY-AREA.                                             00110000
+           05  MK-BRANCH-NUMBER        PIC 9(2).                        00111000
+           05  MK-SALESREP-NUMBER      PIC 9(2).                        00112000
+           05  MK-CUSTOMER-NUMBER      PIC 9(5).                        00113000
+                                                                        00114000
+       01  BUDGET-KEY-AREA.                                             00115000
+           05  BK-BRANCH-NUMBER        PIC 9(2).                        00116000
+           05  BK-SALESREP-NUMBER      PIC 9(2).                        00117000
+           05  BK-CUSTOMER-NUMBER      PIC 9(5).                        00118000
+                                                                        00119000
+      **************************************************************    00120000
+      * STORES INFORMATION RELEVANT TO THE PAGE                    *    00121000
+      **************************************************************    00122000
+       01  PRINT-FIELDS.                                                00123000
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00124000
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00125000
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00126000
+                                                                        00127000
+      **************************************************************    00128000
+      * STORES RUN TOTALS PRINTED AT THE END OF THE AUDIT LISTING  *    00129000
+      **************************************************************    00130000
+       01  RUN-TOTALS.                                                  00131000
+           05  UPDATE-COUNT    PIC S9(5)   VALUE ZERO.                  00132000
+           05  REJECT-COUNT    PIC S9(5)   VALUE ZERO.                  00133000
+                                                                        00134000
+      **************************************************************    00135000
+      * HOLDS THE REASON A BUDGET RECORD FAILED VALIDATION         *    00136000
+      **************************************************************    00137000
+       01  VALIDATION-FIELDS.                                           00138000
+           05  REJECT-REASON   PIC X(20)   VALUE SPACES.                00139000
+                                                                        00140000
+      **************************************************************    00141000
+      * USED TO PULL IN THE CURRENT-DATE-TIME VIA THE FUNCTION     *    00142000
+      * CURRENT-DATE-AND-TIME WHICH WILL BE USED IN HEADER LINES   *    00143000
+      **************************************************************    00144000
+       01  CURRENT-DATE-AND-TIME.                                       00145000
+           05  CD-YEAR         PIC 9999.                                00146000
+           05  CD-MONTH        PIC 99.                                  00147000
+           05  CD-DAY          PIC 99.                                  00148000
+           05  CD-HOURS        PIC 99.                                  00149000
+           05  CD-MINUTES      PIC 99.                                  00150000
+           05  FILLER          PIC X(9).                                00151000
+                                                                        00152000
+      **************************************************************    00153000
+      * HOLDS THE FIELDS FOR THE AUDIT LINE ABOUT TO BE PRINTED    *    00154000
+      * SET BY WHICHEVER PARAGRAPH APPLIED THE BUDGET RECORD       *    00155000
+      **************************************************************    00156000
+       01  AUDIT-WORK-FIELDS.                                           00157000
+           05  AUDIT-ACTION            PIC X(6).                        00158000
+           05  AUDIT-BRANCH-NUMBER     PIC 9(2).                        00159000
+           05  AUDIT-SALESREP-NUMBER   PIC 9(2).                        00160000
+           05  AUDIT-CUSTOMER-NUMBER   PIC 9(5).                        00161000
+           05  AUDIT-CUSTOMER-NAME     PIC X(20).                       00162000
+           05  AUDIT-BEFORE-BUDGET     PIC S9(5)V99.                    00163000
+           05  AUDIT-AFTER-BUDGET      PIC S9(5)V99.                    00164000
+           05  AUDIT-STATUS-TEXT       PIC X(20).                       00165000
+                                                                        00166000
+      *------------------------------------------------------------*    00167000
+      *                       OUTPUT FIELDS                        *    00168000
+      *============================================================*    00169000
+      *     THE FOLLOWING RECORDS ARE USED FOR PRINTING DATA TO    *    00170000
+      *                      THE OUTPUT FILE                       *    00171000
+      *------------------------------------------------------------*    00172000
+                                                                        00173000
+      **************************************************************    00174000
+      * STORES THE FIRST HEADER LINE INFORMATION                   *    00175000
+      * HOLDS THE DATE, REPORT TITLE, AND PAGE NUMBER              *    00176000
+      **************************************************************    00177000
+       01  AUDIT-HEADING-LINE-1.                                        00178000
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00179000
+           05  AHL1-MONTH      PIC 9(2).                                00180000
+           05  FILLER          PIC X(1)    VALUE "/".                   00181000
+           05  AHL1-DAY        PIC 9(2).                                00182000
+           05  FILLER          PIC X(1)    VALUE "/".                   00183000
+           05  AHL1-YEAR       PIC 9(4).                                00184000
+           05  FILLER          PIC X(10)   VALUE SPACE.                 00185000
+           05  FILLER          PIC X(20)   VALUE "CUSTOMER BUDGET LOAD".00186000
+           05  FILLER          PIC X(20)   VALUE " AUDIT LISTING      ".00187000
+           05  FILLER          PIC X(10)   VALUE SPACE.                 00188000
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            00189000
+           05  AHL1-PAGE-NUMBER PIC ZZZ9.                               00190000
+           05  FILLER          PIC X(39)   VALUE SPACE.                 00191000
+                                                                        00192000
+      **************************************************************    00193000
+      * STORES THE SECOND HEADER LINE INFORMATION                  *    00194000
+      * HOLDS THE COLUMN NAMES FOR THE AUDIT LISTING                *   00195000
+      **************************************************************    00196000
+       01  AUDIT-HEADING-LINE-2.                                        00197000
+           05  FILLER      PIC X(7)    VALUE "ACTION ".                 00198000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00199000
+           05  FILLER      PIC X(2)    VALUE "BR".                      00200000
+           05  FILLER      PIC X(3)    VALUE SPACE.                     00201000
+           05  FILLER      PIC X(3)    VALUE "REP".                     00202000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00203000
+           05  FILLER      PIC X(5)    VALUE "CUST ".                   00204000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00205000
+           05  FILLER      PIC X(20)   VALUE "CUSTOMER NAME       ".    00206000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00207000
+           05  FILLER      PIC X(10)   VALUE "BEFORE    ".              00208000
+           05  FILLER      PIC X(4)    VALUE SPACE.                     00209000
+           05  FILLER      PIC X(10)   VALUE "AFTER     ".              00210000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00211000
+           05  FILLER      PIC X(20)   VALUE "STATUS              ".    00212000
+           05  FILLER      PIC X(58)   VALUE SPACE.                     00213000
+                                                                        00214000
+      **************************************************************    00215000
+      * STORES THE THIRD HEADER LINE - COMPLETES THE SPLIT COLUMN  *    00216000
+      * TITLES STARTED IN THE SECOND HEADER LINE                   *    00217000
+      **************************************************************    00218000
+       01  AUDIT-HEADING-LINE-3.                                        00219000
+           05  FILLER      PIC X(7)    VALUE SPACE.                     00220000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00221000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00222000
+           05  FILLER      PIC X(3)    VALUE SPACE.                     00223000
+           05  FILLER      PIC X(3)    VALUE SPACE.                     00224000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00225000
+           05  FILLER      PIC X(5)    VALUE "NUM  ".                   00226000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00227000
+           05  FILLER      PIC X(20)   VALUE SPACE.                     00228000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00229000
+           05  FILLER      PIC X(10)   VALUE "BUDGET    ".              00230000
+           05  FILLER      PIC X(4)    VALUE SPACE.                     00231000
+           05  FILLER      PIC X(10)   VALUE "BUDGET    ".              00232000
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00233000
+           05  FILLER      PIC X(58)   VALUE SPACE.                     00234000
+                                                                        00235000
+      **************************************************************    00236000
+      * STORES ONE AUDIT LINE - THE ACTION TAKEN, THE KEY, AND THE *    00237000
+      * BEFORE AND AFTER BUDGET FIGURES FOR THE CUSTOMER            *   00238000
+      **************************************************************    00239000
+       01  AUDIT-LINE.                                                  00240000
+           05  FILLER              PIC X(1)     VALUE SPACE.            00241000
+           05  AL-ACTION           PIC X(6).                            00242000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00243000
+           05  AL-BRANCH-NUMBER    PIC 9(2).                            00244000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00245000
+           05  AL-SALESREP-NUMBER  PIC 9(2).                            00246000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00247000
+           05  AL-CUSTOMER-NUMBER  PIC 9(5).                            00248000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00249000
+           05  AL-CUSTOMER-NAME    PIC X(20).                           00250000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00251000
+           05  AL-BEFORE-BUDGET    PIC ZZ,ZZ9.99-.                      00252000
+           05  FILLER              PIC X(4)     VALUE SPACE.            00253000
+           05  AL-AFTER-BUDGET     PIC ZZ,ZZ9.99-.                      00254000
+           05  FILLER              PIC X(2)     VALUE SPACE.            00255000
+           05  AL-STATUS           PIC X(20).                           00256000
+           05  FILLER              PIC X(34)    VALUE SPACE.            00257000
+                                                                        00258000
+      **************************************************************    00259000
+      * STORES THE RUN TOTALS LINE PRINTED AT THE END OF THE       *    00260000
+      * AUDIT LISTING                                               *   00261000
+      **************************************************************    00262000
+       01  AUDIT-TOTALS-LINE.                                           00263000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00264000
+           05  FILLER              PIC X(11)    VALUE "UPDATES:   ".    00265000
+           05  ATL-UPDATE-COUNT    PIC ZZZZ9.                           00266000
+           05  FILLER              PIC X(3)     VALUE SPACE.            00267000
+           05  FILLER              PIC X(11)    VALUE "REJECTS:   ".    00268000
+           05  ATL-REJECT-COUNT    PIC ZZZZ9.                           00269000
+           05  FILLER              PIC X(92)    VALUE SPACE.            00270000
+                                                                        00271000
+       PROCEDURE DIVISION.                                              00272000
+                                                                        00273000
+      **************************************************************    00274000
+      * OPENS AND CLOSES THE FILES AND DELEGATES THE WORK FOR      *    00275000
+      * MATCH-MERGING CUSTMAST AGAINST BUDGTRAN                    *    00276000
+      **************************************************************    00277000
+       000-LOAD-CUSTOMER-BUDGETS.                                       00278000
+                                                                        00279000
+           OPEN INPUT  CUSTMAST                                         00280000
+                       BUDGTRAN                                         00281000
+                OUTPUT ONEWCUST                                         00282000
+                       OBUDGETLD.                                       00283000
+                                                                        00284000
+           *> GRABS THE DATE AND TIME INFORMATION FOR THE HEADER        00285000
+           PERFORM 100-FORMAT-REPORT-HEADING.                           00286000
+           PERFORM 150-PRINT-AUDIT-HEADING.                             00287000
+                                                                        00288000
+           *> PRIME BOTH FILES SO THE KEY AREAS ARE READY FOR THE       00289000
+           *> FIRST COMPARE IN 200-PROCESS-BUDGET-RECORD                00290000
+           PERFORM 210-READ-MASTER-RECORD.                              00291000
+           PERFORM 220-READ-BUDGET-RECORD.                              00292000
+                                                                        00293000
+           *> WALK BOTH FILES IN KEY ORDER UNTIL BOTH HIT EOF           00294000
+           PERFORM 200-PROCESS-BUDGET-RECORD                            00295000
+               UNTIL MASTER-EOF-SWITCH = "Y"                            00296000
+                 AND BUDGET-EOF-SWITCH = "Y".                           00297000
+                                                                        00298000
+           PERFORM 600-PRINT-AUDIT-TOTALS.                              00299000
+                                                                        00300000
+           CLOSE CUSTMAST                                               00301000
+                 BUDGTRAN                                               00302000
+                 ONEWCUST                                               00303000
+                 OBUDGETLD.                                             00304000
+           STOP RUN.                                                    00305000
+                                                                        00306000
+      **************************************************************    00307000
+      * FORMATS THE REPORT HEADER BY GRABBING THE DATE TIME AND    *    00308000
+      * STORING IT IN THE RELEVENT HEADER DATA ITEMS               *    00309000
+      **************************************************************    00310000
+       100-FORMAT-REPORT-HEADING.                                       00311000
+                                                                        00312000
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00313000
+                                                                        00314000
+           MOVE CD-MONTH   TO AHL1-MONTH.                               00315000
+           MOVE CD-DAY     TO AHL1-DAY.                                 00316000
+           MOVE CD-YEAR    TO AHL1-YEAR.                                00317000
+                                                                        00318000
+      **************************************************************    00319000
+      * PRINTS THE AUDIT LISTING HEADING, RAN ONCE FOR EVERY PAGE  *    00320000
+      **************************************************************    00321000
+       150-PRINT-AUDIT-HEADING.                                         00322000
+                                                                        00323000
+           ADD 1 TO PAGE-COUNT.                                         00324000
+           MOVE PAGE-COUNT TO AHL1-PAGE-NUMBER.                         00325000
+                                                                        00326000
+           MOVE AUDIT-HEADING-LINE-1 TO AUDIT-PRINT-AREA.               00327000
+           WRITE AUDIT-PRINT-AREA.                                      00328000
+           MOVE AUDIT-HEADING-LINE-2 TO AUDIT-PRINT-AREA.               00329000
+           WRITE AUDIT-PRINT-AREA.                                      00330000
+           MOVE AUDIT-HEADING-LINE-3 TO AUDIT-PRINT-AREA.               00331000
+           WRITE AUDIT-PRINT-AREA.                                      00332000
+                                                                        00333000
+           MOVE ZERO TO LINE-COUNT.                                     00334000
+                                                                        00335000
+      **************************************************************    00336000
+      * COMPARES THE CURRENT MASTER AND BUDGET KEYS AND DELEGATES  *    00337000
+      * TO THE PARAGRAPH FOR WHATEVER ACTION APPLIES. A KEY OF     *    00338000
+      * HIGH-VALUES MEANS THAT SIDE HAS REACHED EOF                *    00339000
+      **************************************************************    00340000
+       200-PROCESS-BUDGET-RECORD.                                       00341000
+                                                                        00342000
+           IF MASTER-KEY-AREA < BUDGET-KEY-AREA                         00343000
+               *> NO BUDGET RECORD FOR THIS CUSTOMER - COPY IT AS-IS    00344000
+               PERFORM 260-COPY-MASTER-UNCHANGED                        00345000
+               PERFORM 210-READ-MASTER-RECORD                           00346000
+           ELSE                                                         00347000
+               IF BUDGET-KEY-AREA < MASTER-KEY-AREA                     00348000
+                   *> NO MASTER RECORD FOR THIS CUSTOMER                00349000
+                   MOVE "NO MATCHING CUSTOMER" TO REJECT-REASON         00350000
+                   PERFORM 280-REJECT-BUDGET-RECORD                     00351000
+                   PERFORM 220-READ-BUDGET-RECORD                       00352000
+               ELSE                                                     00353000
+                   *> THE MASTER AND BUDGET KEYS MATCH                  00354000
+                   PERFORM 300-VALIDATE-BUDGET-RECORD                   00355000
+                   IF BUDGET-IS-VALID                                   00356000
+                       PERFORM 230-APPLY-BUDGET-UPDATE                  00357000
+                   ELSE                                                 00358000
+                       PERFORM 280-REJECT-BUDGET-RECORD                 00359000
+                       PERFORM 260-COPY-MASTER-UNCHANGED                00360000
+                   PERFORM 210-READ-MASTER-RECORD                       00361000
+                   PERFORM 220-READ-BUDGET-RECORD.                      00362000
+                                                                        00363000
+      **************************************************************    00364000
+      * READS THE NEXT CUSTOMER MASTER RECORD AND REFRESHES THE    *    00365000
+      * MASTER KEY AREA. MOVES HIGH-VALUES TO THE KEY AT EOF SO    *    00366000
+      * THE MERGE LOGIC TREATS IT AS SORTING AFTER EVERY CUSTOMER  *    00367000
+      **************************************************************    00368000
+       210-READ-MASTER-RECORD.                                          00369000
+                                                                        00370000
+           READ CUSTMAST                                                00371000
+               AT END                                                   00372000
+                   MOVE "Y" TO MASTER-EOF-SWITCH                        00373000
+                   MOVE HIGH-VALUES TO MASTER-KEY-AREA                  00374000
+               NOT AT END                                               00375000
+                   MOVE CM-BRANCH-NUMBER   TO MK-BRANCH-NUMBER          00376000
+                   MOVE CM-SALESREP-NUMBER TO MK-SALESREP-NUMBER        00377000
+                   MOVE CM-CUSTOMER-NUMBER TO MK-CUSTOMER-NUMBER.       00378000
+                                                                        00379000
+      **************************************************************    00380000
+      * READS THE NEXT BUDGET RECORD AND REFRESHES THE BUDGET      *    00381000
+      * KEY AREA. SAME HIGH-VALUES EOF TREATMENT AS                *    00382000
+      * 210-READ-MASTER-RECORD                                     *    00383000
+      **************************************************************    00384000
+       220-READ-BUDGET-RECORD.                                          00385000
+                                                                        00386000
+           READ BUDGTRAN                                                00387000
+               AT END                                                   00388000
+                   MOVE "Y" TO BUDGET-EOF-SWITCH                        00389000
+                   MOVE HIGH-VALUES TO BUDGET-KEY-AREA                  00390000
+               NOT AT END                                               00391000
+                   MOVE BT-BRANCH-NUMBER   TO BK-BRANCH-NUMBER          00392000
+                   MOVE BT-SALESREP-NUMBER TO BK-SALESREP-NUMBER        00393000
+                   MOVE BT-CUSTOMER-NUMBER TO BK-CUSTOMER-NUMBER.       00394000
+                                                                        00395000
+      **************************************************************    00396000
+      * APPLIES A BUDGET UPDATE - CAPTURES THE BEFORE VALUE FROM    *   00397000
+      * THE OLD MASTER, WRITES THE UPDATED RECORD, AND AUDITS BOTH *    00398000
+      **************************************************************    00399000
+       230-APPLY-BUDGET-UPDATE.                                         00400000
+                                                                        00401000
+           MOVE CM-SALES-BUDGET-YTD TO AUDIT-BEFORE-BUDGET.             00402000
+                                                                        00403000
+           INITIALIZE NEW-MASTER-RECORD.                                00404000
+           MOVE CM-BRANCH-NUMBER    TO NM-BRANCH-NUMBER.                00405000
+           MOVE CM-SALESREP-NUMBER  TO NM-SALESREP-NUMBER.              00406000
+           MOVE CM-CUSTOMER-NUMBER  TO NM-CUSTOMER-NUMBER.              00407000
+           MOVE CM-CUSTOMER-NAME    TO NM-CUSTOMER-NAME.                00408000
+           MOVE CM-SALES-THIS-YTD   TO NM-SALES-THIS-YTD.               00409000
+           MOVE CM-SALES-LAST-YTD   TO NM-SALES-LAST-YTD.               00410000
+           MOVE BT-SALES-BUDGET-YTD TO NM-SALES-BUDGET-YTD.             00411000
+           MOVE CM-SALES-PRIOR-YTD  TO NM-SALES-PRIOR-YTD.              00411020
+           WRITE NEW-MASTER-RECORD.                                     00412000
+           ADD 1 TO UPDATE-COUNT.                                       00413000
+                                                                        00414000
+           MOVE "UPDATE"            TO AUDIT-ACTION.                    00415000
+           MOVE NM-BRANCH-NUMBER    TO AUDIT-BRANCH-NUMBER.             00416000
+           MOVE NM-SALESREP-NUMBER  TO AUDIT-SALESREP-NUMBER.           00417000
+           MOVE NM-CUSTOMER-NUMBER  TO AUDIT-CUSTOMER-NUMBER.           00418000
+           MOVE NM-CUSTOMER-NAME    TO AUDIT-CUSTOMER-NAME.             00419000
+           MOVE NM-SALES-BUDGET-YTD TO AUDIT-AFTER-BUDGET.              00420000
+           MOVE "LOADED"            TO AUDIT-STATUS-TEXT.               00421000
+           PERFORM 500-PRINT-AUDIT-LINE.                                00422000
+                                                                        00423000
+      **************************************************************    00424000
+      * COPIES A MASTER RECORD TO ONEWCUST UNCHANGED - USED WHEN A *    00425000
+      * CUSTOMER HAS NO BUDGET RECORD AGAINST THEM THIS RUN, AND   *    00426000
+      * WHEN A BUDGET RECORD AGAINST THEM IS REJECTED               *   00427000
+      **************************************************************    00428000
+       260-COPY-MASTER-UNCHANGED.                                       00429000
+                                                                        00430000
+           INITIALIZE NEW-MASTER-RECORD.                                00431000
+           MOVE CM-BRANCH-NUMBER    TO NM-BRANCH-NUMBER.                00432000
+           MOVE CM-SALESREP-NUMBER  TO NM-SALESREP-NUMBER.              00433000
+           MOVE CM-CUSTOMER-NUMBER  TO NM-CUSTOMER-NUMBER.              00434000
+           MOVE CM-CUSTOMER-NAME    TO NM-CUSTOMER-NAME.                00435000
+           MOVE CM-SALES-THIS-YTD   TO NM-SALES-THIS-YTD.               00436000
+           MOVE CM-SALES-LAST-YTD   TO NM-SALES-LAST-YTD.               00437000
+           MOVE CM-SALES-BUDGET-YTD TO NM-SALES-BUDGET-YTD.             00438000
+           MOVE CM-SALES-PRIOR-YTD  TO NM-SALES-PRIOR-YTD.              00438020
+           WRITE NEW-MASTER-RECORD.                                     00439000
+                                                                        00440000
+      **************************************************************    00441000
+      * REJECTS A BUDGET RECORD - AUDITS THE ATTEMPTED UPDATE AND   *   00442000
+      * THE REASON IT WAS REJECTED WITHOUT APPLYING IT              *   00443000
+      **************************************************************    00444000
+       280-REJECT-BUDGET-RECORD.                                        00445000
+                                                                        00446000
+           ADD 1 TO REJECT-COUNT.                                       00447000
+           MOVE "REJECT"            TO AUDIT-ACTION.                    00448000
+           MOVE BT-BRANCH-NUMBER    TO AUDIT-BRANCH-NUMBER.             00449000
+           MOVE BT-SALESREP-NUMBER  TO AUDIT-SALESREP-NUMBER.           00450000
+           MOVE BT-CUSTOMER-NUMBER  TO AUDIT-CUSTOMER-NUMBER.           00451000
+           MOVE SPACES              TO AUDIT-CUSTOMER-NAME.             00452000
+           MOVE ZERO                TO AUDIT-BEFORE-BUDGET.             00453000
+           MOVE BT-SALES-BUDGET-YTD TO AUDIT-AFTER-BUDGET.              00454000
+           MOVE REJECT-REASON       TO AUDIT-STATUS-TEXT.               00455000
+           PERFORM 500-PRINT-AUDIT-LINE.                                00456000
+                                                                        00457000
+      **************************************************************    00458000
+      * VALIDATES THE NUMERIC KEY FIELDS AND THE BUDGET AMOUNT ON  *    00459000
+      * A BUDGET RECORD BEFORE IT IS APPLIED                       *    00460000
+      **************************************************************    00461000
+       300-VALIDATE-BUDGET-RECORD.                                      00462000
+                                                                        00463000
+           MOVE "Y" TO BUDGET-VALID-SWITCH.                             00464000
+           MOVE SPACES TO REJECT-REASON.                                00465000
+                                                                        00466000
+           IF BT-BRANCH-NUMBER NOT NUMERIC                              00467000
+               MOVE "N" TO BUDGET-VALID-SWITCH                          00468000
+               MOVE "INVALID BRANCH NUMBER" TO REJECT-REASON            00469000
+           ELSE                                                         00470000
+               IF BT-SALESREP-NUMBER NOT NUMERIC                        00471000
+                   MOVE "N" TO BUDGET-VALID-SWITCH                      00472000
+                   MOVE "INVALID SALESREP NUMBER" TO REJECT-REASON      00473000
+               ELSE                                                     00474000
+                   IF BT-CUSTOMER-NUMBER NOT NUMERIC                    00475000
+                       MOVE "N" TO BUDGET-VALID-SWITCH                  00476000
+                       MOVE "INVALID CUSTOMER NUMBER" TO                00477000
+                           REJECT-REASON                                00478000
+                   ELSE                                                 00479000
+                       IF BT-SALES-BUDGET-YTD NOT NUMERIC               00480000
+                           MOVE "N" TO BUDGET-VALID-SWITCH              00481000
+                           MOVE "INVALID BUDGET AMOUNT" TO              00482000
+                               REJECT-REASON.                           00483000
+                                                                        00484000
+      **************************************************************    00485000
+      * WRITES ONE LINE TO THE AUDIT LISTING FROM THE FIELDS IN    *    00486000
+      * AUDIT-WORK-FIELDS. UPDATES THE LINE COUNTER SO IT KNOWS    *    00487000
+      * WHEN IT HAS TO REPRINT THE HEADER LINES FOR A NEW PAGE     *    00488000
+      **************************************************************    00489000
+       500-PRINT-AUDIT-LINE.                                            00490000
+                                                                        00491000
+           IF LINE-COUNT >= LINES-ON-PAGE                               00492000
+               PERFORM 150-PRINT-AUDIT-HEADING.                         00493000
+                                                                        00494000
+           MOVE AUDIT-ACTION           TO AL-ACTION.                    00495000
+           MOVE AUDIT-BRANCH-NUMBER    TO AL-BRANCH-NUMBER.             00496000
+           MOVE AUDIT-SALESREP-NUMBER  TO AL-SALESREP-NUMBER.           00497000
+           MOVE AUDIT-CUSTOMER-NUMBER  TO AL-CUSTOMER-NUMBER.           00498000
+           MOVE AUDIT-CUSTOMER-NAME    TO AL-CUSTOMER-NAME.             00499000
+           MOVE AUDIT-BEFORE-BUDGET    TO AL-BEFORE-BUDGET.             00500000
+           MOVE AUDIT-AFTER-BUDGET     TO AL-AFTER-BUDGET.              00501000
+           MOVE AUDIT-STATUS-TEXT      TO AL-STATUS.                    00502000
+           MOVE AUDIT-LINE             TO AUDIT-PRINT-AREA.             00503000
+           WRITE AUDIT-PRINT-AREA.                                      00504000
+           ADD 1 TO LINE-COUNT.                                         00505000
+                                                                        00506000
+      **************************************************************    00507000
+      * PRINTS THE UPDATE/REJECT COUNTS FOR THE RUN, RAN ONCE AT   *    00508000
+      * THE VERY END OF THE PROGRAM                                *    00509000
+      **************************************************************    00510000
+       600-PRINT-AUDIT-TOTALS.                                          00511000
+                                                                        00512000
+           MOVE UPDATE-COUNT TO ATL-UPDATE-COUNT.                       00513000
+           MOVE REJECT-COUNT TO ATL-REJECT-COUNT.                       00514000
+           MOVE AUDIT-TOTALS-LINE TO AUDIT-PRINT-AREA.                  00518000
+           WRITE AUDIT-PRINT-AREA.                                      00519000
